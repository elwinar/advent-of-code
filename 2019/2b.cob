@@ -5,13 +5,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO "2.input"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 Len    PIC 9(5).
        01 InputTable.
@@ -26,12 +32,39 @@
        01 ResFmt     PIC Z(15).
        01 Noun       PIC 9(5).
        01 Verb       PIC 9(5).
+       01 TargetStr  PIC X(15).
+       01 Target     PIC 9(15) VALUE 19690720.
+      * TraceLevel gates a trace of every (Noun, Verb, Res) triple
+      * tried: when set to "FULL", each combination is DISPLAYed as
+      * it's computed, instead of only the single winning combination.
+       01 TraceLevel PIC X(4).
+      * InputStatus catches a missing/misnamed "2.input" so that case
+      * produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+      * Found is set only when a (Noun, Verb) combination actually
+      * reaches Target, so an unreachable Target can be told apart from
+      * a genuine match once both search loops exit.
+       01 Found       PIC X(1) VALUE "N".
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
+           ACCEPT TargetStr FROM ARGUMENT-VALUE.
+           IF TargetStr IS NOT EQUAL TO SPACES AND TargetStr IS NOT
+              EQUAL TO LOW-VALUES
+            COMPUTE Target = FUNCTION NUMVAL(TargetStr)
+           END-IF.
+           ACCEPT TraceLevel FROM ARGUMENT-VALUE.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: 2.input"
+            STOP RUN
+           END-IF.
            READ InputFile.
 
+           MOVE 0 TO Len.
            INSPECT InputRec TALLYING SepNumber FOR ALL ",".
            IF SepNumber < 9999
             ADD 1 TO SepNumber
@@ -90,14 +123,37 @@
               ADD 1 TO Ptr
              END-PERFORM
 
-             IF Res EQUAL 19690720
+             IF TraceLevel IS EQUAL TO "FULL"
+              DISPLAY "noun=" Noun " verb=" Verb " res=" Res
+             END-IF
+
+             IF Res EQUAL Target
              THEN
+              MOVE "Y" TO Found
               COMPUTE Res = 100 * Noun + Verb
               MOVE Res TO ResFmt
               DISPLAY ResFmt
+              MOVE "AdventOfCode2019-2b" TO AuditProgramId
+              MOVE "2.input" TO AuditInputPath
+              MOVE TargetStr TO AuditArgs
+              MOVE ResFmt TO AuditAnswer
+              PERFORM WriteAuditTrail
+              MOVE "2" TO LedgerDay
+              MOVE "b" TO LedgerPart
+              MOVE ResFmt TO LedgerAnswer
+              PERFORM WriteLedger
               STOP RUN
              END-IF
 
             END-PERFORM
            END-PERFORM.
 
+           IF Found IS NOT EQUAL TO "Y"
+            DISPLAY "No (Noun,Verb) combination in 0-99 reaches target "
+                    Target
+            STOP RUN
+           END-IF.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
+
