@@ -5,15 +5,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN USING InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath           PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus         PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 Chunk.
           02 Dir              PIC X(1).
           02 RawDist          PIC X(10).
@@ -22,19 +33,26 @@
        01 Dist                PIC 9(10).
        01 Abs                 PIC S9(10).
        01 Ord                 PIC S9(10).
-       01 Len                 PIC 9(5).
-       01 FILLER              OCCURS 0 TO 9999 DEPENDING ON Len.
-          02 PosAbs           PIC S9(10).
-          02 PosOrd           PIC S9(10).
-       01 PrevAbs             PIC S9(10).
-       01 PrevOrd             PIC S9(10).
+
+      * Wires is generalized to hold however many wire paths are present
+      * in the input file, instead of assuming exactly two.
+       01 WiresLen            PIC 9(2).
+       01 Wires OCCURS 1 TO 20 TIMES DEPENDING ON WiresLen.
+          02 WireLen          PIC 9(5).
+          02 WPosAbs          PIC S9(10) OCCURS 9999 TIMES.
+          02 WPosOrd          PIC S9(10) OCCURS 9999 TIMES.
+
+       01 Wdx                 PIC 9(2).
+       01 Xdx                 PIC 9(2).
        01 Idx                 PIC 9(5).
+       01 Jdx                 PIC 9(5).
        01 PrevIdx             PIC 9(5).
+       01 PrevJdx             PIC 9(5).
        01 CrossAbs            PIC S9(10).
        01 CrossOrd            PIC S9(10).
-       01 Manhattan           PIC S9(10).
-       01 BestManhattan       PIC S9(10).
-       01 BestManhattanFmt    PIC Z(10).
+       01 Manhattan           PIC S9(20).
+       01 BestManhattan       PIC S9(20).
+       01 BestManhattanFmt    PIC Z(20).
 
 
 
@@ -42,75 +60,130 @@
        Begin SECTION.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
 
-      * Read the first line.
-           READ InputFile.
-           PERFORM CountSeps.
+           MOVE 0 TO WiresLen.
+           PERFORM FOREVER
+            READ InputFile AT END EXIT PERFORM END-READ
+            IF WiresLen IS EQUAL TO 20
+             DISPLAY "Input file has more than 20 wires, aborting"
+             CLOSE InputFile
+             STOP RUN
+            END-IF
+            ADD 1 TO WiresLen
+            PERFORM ReadWire
+           END-PERFORM.
 
-           MOVE 0 TO Abs.
-           MOVE 0 TO Ord.
-           MOVE 1 TO Ptr.
-           MOVE 0 TO PosAbs(1).
-           MOVE 0 TO PosOrd(1).
-           MOVE 1 TO Len.
-           PERFORM Seps TIMES
-            PERFORM ReadRec
-            ADD 1 TO Len
-            MOVE Abs TO PosAbs(Len)
-            MOVE Ord TO PosOrd(Len)
+           CLOSE InputFile.
+
+           MOVE HIGH-VALUE TO BestManhattan.
+           PERFORM VARYING Wdx FROM 1 UNTIL Wdx > WiresLen
+            COMPUTE Xdx = Wdx + 1
+            PERFORM VARYING Xdx FROM Xdx UNTIL Xdx > WiresLen
+             PERFORM CompareWires
+            END-PERFORM
            END-PERFORM.
 
-      * Read the second line.
-           READ InputFile.
+           MOVE BestManhattan TO BestManhattanFmt.
+           DISPLAY BestManhattanFmt.
+
+           MOVE "AdventOfCode2019-3a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE BestManhattanFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "3" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE BestManhattanFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine ReadWire.
+      *
+      * Parse the just-read InputRec as a wire path, filling in the
+      * WPosAbs/WPosOrd points for wire WiresLen.
+      *
+      * Uses: InputRec, WiresLen, Wires
+       ReadWire SECTION.
            PERFORM CountSeps.
 
            MOVE 0 TO Abs.
            MOVE 0 TO Ord.
-           MOVE 0 TO PrevAbs.
-           MOVE 0 TO PrevOrd.
            MOVE 1 TO Ptr.
-           MOVE HIGH-VALUE TO BestManhattan.
-
+           MOVE 0 TO WPosAbs(WiresLen, 1).
+           MOVE 0 TO WPosOrd(WiresLen, 1).
+           MOVE 1 TO WireLen(WiresLen).
            PERFORM Seps TIMES
-            MOVE Abs TO PrevAbs
-            MOVE Ord TO PrevOrd
             PERFORM ReadRec
+            ADD 1 TO WireLen(WiresLen)
+            MOVE Abs TO WPosAbs(WiresLen, WireLen(WiresLen))
+            MOVE Ord TO WPosOrd(WiresLen, WireLen(WiresLen))
+           END-PERFORM.
 
-            MOVE 1 TO PrevIdx
-            PERFORM VARYING Idx FROM 2 UNTIL Idx IS GREATER THAN Len
-             IF PrevAbs = Abs AND PosOrd(PrevIdx) = PosOrd(Idx)
-              IF (
-               (PosAbs(PrevIdx) <= Abs AND Abs <= PosAbs(Idx))
-               OR (PosAbs(Idx) <= Abs AND Abs <= PosAbs(PrevIdx))
-              ) AND (
-               (PrevOrd <= PosOrd(Idx) AND PosOrd(Idx) <= Ord)
-               OR (Ord <= PosOrd(Idx) AND PosOrd(Idx) <= PrevOrd)
-              )
-               MOVE Abs TO CrossAbs
-               MOVE PosOrd(Idx) TO CrossOrd
-               PERFORM EvaluateManhattan
-              END-IF
-             ELSE IF PrevOrd = Ord AND PosAbs(PrevIdx) = PosAbs(Idx)
-              IF (
-               (PosOrd(PrevIdx) <= Ord AND Ord <= PosOrd(Idx))
-               OR (PosOrd(Idx) <= Ord AND Ord <= PosOrd(PrevIdx))
-              ) AND (
-               (PrevAbs <= PosAbs(Idx) AND PosAbs(Idx) <= Abs)
-               OR (Abs <= PosAbs(Idx) AND PosAbs(Idx) <= PrevAbs)
-              )
-               MOVE PosAbs(Idx) TO CrossAbs
-               MOVE Ord TO CrossOrd
-               PERFORM EvaluateManhattan
-              END-IF
-             END-IF
-             MOVE Idx TO PrevIdx
+      * Subroutine CompareWires.
+      *
+      * Compare every segment of wire Wdx against every segment of wire
+      * Xdx, evaluating the Manhattan distance of any crossing found.
+      *
+      * Uses: Wdx, Xdx, Wires, BestManhattan
+       CompareWires SECTION.
+           MOVE 1 TO PrevIdx.
+           PERFORM VARYING Idx FROM 2 UNTIL Idx > WireLen(Wdx)
+            MOVE 1 TO PrevJdx
+            PERFORM VARYING Jdx FROM 2 UNTIL Jdx > WireLen(Xdx)
+             PERFORM EvaluateSegments
+             MOVE Jdx TO PrevJdx
             END-PERFORM
+            MOVE Idx TO PrevIdx
            END-PERFORM.
-           MOVE BestManhattan TO BestManhattanFmt.
-           DISPLAY BestManhattanFmt.
 
-           CLOSE InputFile.
-           STOP RUN.
+      * Subroutine EvaluateSegments.
+      *
+      * Check whether segment (PrevIdx, Idx) of wire Wdx crosses segment
+      * (PrevJdx, Jdx) of wire Xdx, and if so evaluate its Manhattan
+      * distance.
+      *
+      * Uses: Wdx, Xdx, Wires, PrevIdx, Idx, PrevJdx, Jdx, BestManhattan
+       EvaluateSegments SECTION.
+           IF WPosAbs(Wdx, PrevIdx) = WPosAbs(Wdx, Idx)
+           AND WPosOrd(Xdx, PrevJdx) = WPosOrd(Xdx, Jdx)
+            IF (
+             (WPosAbs(Xdx, PrevJdx) <= WPosAbs(Wdx, Idx)
+              AND WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, Jdx))
+             OR (WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, Idx)
+              AND WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, PrevJdx))
+            ) AND (
+             (WPosOrd(Wdx, PrevIdx) <= WPosOrd(Xdx, Jdx)
+              AND WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, Idx))
+             OR (WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, Jdx)
+              AND WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, PrevIdx))
+            )
+             MOVE WPosAbs(Wdx, Idx) TO CrossAbs
+             MOVE WPosOrd(Xdx, Jdx) TO CrossOrd
+             PERFORM EvaluateManhattan
+            END-IF
+           ELSE IF WPosOrd(Wdx, PrevIdx) = WPosOrd(Wdx, Idx)
+           AND WPosAbs(Xdx, PrevJdx) = WPosAbs(Xdx, Jdx)
+            IF (
+             (WPosOrd(Xdx, PrevJdx) <= WPosOrd(Wdx, Idx)
+              AND WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, Jdx))
+             OR (WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, Idx)
+              AND WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, PrevJdx))
+            ) AND (
+             (WPosAbs(Wdx, PrevIdx) <= WPosAbs(Xdx, Jdx)
+              AND WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, Idx))
+             OR (WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, Jdx)
+              AND WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, PrevIdx))
+            )
+             MOVE WPosAbs(Xdx, Jdx) TO CrossAbs
+             MOVE WPosOrd(Wdx, Idx) TO CrossOrd
+             PERFORM EvaluateManhattan
+            END-IF
+           END-IF.
 
       * Subroutine CountSeps.
       *
@@ -157,9 +230,18 @@
       * Uses: CrossAbs, CrossOrd, Manhattan, BestManhattan
        EvaluateManhattan SECTION.
            MOVE FUNCTION ABS(CrossAbs) TO Manhattan.
-           ADD FUNCTION ABS(CrossOrd) TO Manhattan.
+           ADD FUNCTION ABS(CrossOrd) TO Manhattan
+            ON SIZE ERROR
+             DISPLAY "Manhattan distance overflows Manhattan"
+             STOP RUN
+           END-ADD.
            IF Manhattan NOT EQUAL TO 0
-           AND Manhattan IS LESS THAN BestManhattan
-            MOVE Manhattan TO BestManhattan
+            DISPLAY "Intersection (" CrossAbs "," CrossOrd ") "
+                    "Manhattan=" Manhattan
+            IF Manhattan IS LESS THAN BestManhattan
+             MOVE Manhattan TO BestManhattan
+            END-IF
            END-IF.
 
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
