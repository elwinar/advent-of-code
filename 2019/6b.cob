@@ -5,7 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT SnapshotFile ASSIGN TO SnapshotPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS SnapshotStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,8 +23,39 @@
           02 FILLER   PIC X(10).
        88 EndOfFile   VALUE HIGH-VALUES.
 
+      * SnapshotFile holds a previously-saved Objs/Orbs map in the same
+      * "orbitee)orbiter" layout as InputFile, so an incremental run can
+      * load it and merge in just the new records from InputFile instead
+      * of reprocessing the whole orbit map from scratch.
+       FD SnapshotFile RECORD CONTAINS 7 CHARACTERS.
+       01 SnapshotRec.
+          02 Orbitee  PIC X(3).
+          02 Sep      PIC X(1).
+          02 Orbiter  PIC X(3).
+       88 EndOfSnapshot VALUE HIGH-VALUES.
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath  PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+
+      * FromName/ToName name the two objects to path-compare. SPACES
+      * (the default) keeps the original fixed YOU/SAN rescue scenario.
+       01 FromName   PIC X(3).
+       01 ToName     PIC X(3).
+
+      * SnapshotPath optionally names a saved-state file to merge with
+      * (load) and update (save) for incremental orbit-map updates.
+      * SPACES (the default) disables snapshot merging: only InputPath
+      * is read, same as the original full-reload behavior.
+       01 SnapshotPath   PIC X(50).
+       01 SnapshotStatus PIC X(2).
+       01 CurOrbitee     PIC X(3).
+       01 CurOrbiter     PIC X(3).
 
        01 ObjsLen    PIC 9(4).
        01 Objs       PIC X(3) OCCURS 1 TO 9999 TIMES
@@ -39,36 +76,62 @@
 
        01 Idx        PIC 9(4).
        01 Jdx        PIC 9(4).
-       01 Total      PIC 9(4).
+       01 Total      PIC 9(20).
+       01 TotalFmt   PIC Z(20).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
-           OPEN INPUT InputFile.
-           READ InputFile
-            AT END SET EndOfFile TO TRUE
-           END-READ.
+           ACCEPT FromName FROM ARGUMENT-VALUE.
+           ACCEPT ToName FROM ARGUMENT-VALUE.
+           ACCEPT SnapshotPath FROM ARGUMENT-VALUE.
+           IF FromName IS EQUAL TO SPACES OR FromName IS EQUAL TO
+              LOW-VALUES
+            MOVE "YOU" TO FromName
+           END-IF.
+           IF ToName IS EQUAL TO SPACES OR ToName IS EQUAL TO LOW-VALUES
+            MOVE "SAN" TO ToName
+           END-IF.
+           IF SnapshotPath IS EQUAL TO LOW-VALUES
+            MOVE SPACES TO SnapshotPath
+           END-IF.
 
            MOVE 0 TO ObjsLen.
 
-           PERFORM UNTIL EndOfFile
-
-            MOVE Orbitee OF InputRec TO Name
-            PERFORM FindObj
-            IF Obj GREATER THAN ObjsLen
-             MOVE NAME TO Objs(Obj)
-             ADD 1 TO ObjsLen
+           IF SnapshotPath IS NOT EQUAL TO SPACES AND SnapshotPath IS
+              NOT EQUAL TO LOW-VALUES
+            OPEN INPUT SnapshotFile
+            IF SnapshotStatus IS EQUAL TO "00"
+             READ SnapshotFile
+              AT END SET EndOfSnapshot TO TRUE
+             END-READ
+             PERFORM UNTIL EndOfSnapshot
+              MOVE Orbitee OF SnapshotRec TO CurOrbitee
+              MOVE Orbiter OF SnapshotRec TO CurOrbiter
+              PERFORM MergeEdge
+              READ SnapshotFile
+               AT END SET EndOfSnapshot TO TRUE
+              END-READ
+             END-PERFORM
+             CLOSE SnapshotFile
             END-IF
-            MOVE Obj TO Jdx
+           END-IF.
 
-            MOVE Orbiter OF InputRec TO Name
-            PERFORM FindObj
-            IF Obj GREATER THAN ObjsLen
-             MOVE NAME TO Objs(Obj)
-             ADD 1 TO ObjsLen
-            END-IF
-            MOVE Jdx TO Orbs(Obj)
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile
+            AT END SET EndOfFile TO TRUE
+           END-READ.
 
+           PERFORM UNTIL EndOfFile
+            MOVE Orbitee OF InputRec TO CurOrbitee
+            MOVE Orbiter OF InputRec TO CurOrbiter
+            PERFORM MergeEdge
             READ InputFile
              AT END SET EndOfFile TO TRUE
             END-READ
@@ -76,7 +139,12 @@
 
            CLOSE InputFile.
 
-           MOVE "YOU" TO Name.
+           IF SnapshotPath IS NOT EQUAL TO SPACES AND SnapshotPath IS
+              NOT EQUAL TO LOW-VALUES
+            PERFORM SaveSnapshot
+           END-IF.
+
+           MOVE FromName TO Name.
            PERFORM FindObj.
            MOVE 1 TO YouLen.
            MOVE Obj TO YouPath(1).
@@ -87,7 +155,7 @@
             MOVE Obj TO YouPath(YouLen)
            END-PERFORM.
 
-           MOVE "SAN" TO Name.
+           MOVE ToName TO Name.
            PERFORM FindObj.
            MOVE 1 TO SanLen.
            MOVE Obj TO SanPath(1).
@@ -104,9 +172,78 @@
             END-IF
            END-PERFORM.
 
-           COMPUTE Total = SanLen - Idx + YouLen - Idx - 2.
+           COMPUTE Total = SanLen - Idx + YouLen - Idx - 2
+            ON SIZE ERROR
+             DISPLAY "Transfer count overflows Total"
+             STOP RUN
+           END-COMPUTE.
            DISPLAY Total.
 
+           MOVE Total TO TotalFmt.
+           MOVE "AdventOfCode2019-6b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "from=" DELIMITED BY SIZE
+                  FUNCTION TRIM(FromName) DELIMITED BY SIZE
+                  " to=" DELIMITED BY SIZE
+                  FUNCTION TRIM(ToName) DELIMITED BY SIZE
+                  " snapshot=" DELIMITED BY SIZE
+                  FUNCTION TRIM(SnapshotPath) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE TotalFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "6" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE TotalFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine MergeEdge.
+      *
+      * Merge one orbitee/orbiter pair into Objs/Orbs, adding either
+      * object that isn't already known. Shared by the snapshot-load
+      * and InputFile-load passes so a record is merged the same way
+      * regardless of which file it came from.
+      *
+      * Uses: CurOrbitee, CurOrbiter, Objs, ObjsLen, Orbs
+       MergeEdge SECTION.
+           MOVE CurOrbitee TO Name.
+           PERFORM FindObj.
+           IF Obj GREATER THAN ObjsLen
+            MOVE Name TO Objs(Obj)
+            ADD 1 TO ObjsLen
+           END-IF.
+           MOVE Obj TO Jdx.
+
+           MOVE CurOrbiter TO Name.
+           PERFORM FindObj.
+           IF Obj GREATER THAN ObjsLen
+            MOVE Name TO Objs(Obj)
+            ADD 1 TO ObjsLen
+           END-IF.
+           MOVE Jdx TO Orbs(Obj).
+
+      * Subroutine SaveSnapshot.
+      *
+      * Write the full merged Objs/Orbs map back out to SnapshotPath so
+      * the next incremental run can load it and merge only its own new
+      * InputFile records. Orbs(Idx) is the parent of object Idx, so
+      * each non-root object contributes one orbitee/orbiter record.
+      *
+      * Uses: Objs, ObjsLen, Orbs
+       SaveSnapshot SECTION.
+           OPEN OUTPUT SnapshotFile.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ObjsLen
+            IF Objs(Idx) IS NOT EQUAL TO "COM"
+             MOVE Objs(Orbs(Idx)) TO Orbitee OF SnapshotRec
+             MOVE ")" TO Sep OF SnapshotRec
+             MOVE Objs(Idx) TO Orbiter OF SnapshotRec
+             WRITE SnapshotRec
+            END-IF
+           END-PERFORM.
+           CLOSE SnapshotFile.
 
        FindObj SECTION.
            PERFORM VARYING Idx FROM 1 UNTIL Idx > ObjsLen
@@ -115,3 +252,6 @@
             END-IF
            END-PERFORM.
            MOVE Idx TO Obj.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
