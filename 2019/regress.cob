@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdventOfCode2019-Regress.
+
+      * Regression driver: compiles and runs a fixed set of day/part
+      * programs against a small checked-in sample input apiece, then
+      * reads their answer back out of results.ledger (the last
+      * "day=N part=P" line written there, since the ledger is
+      * append-only) and compares it against the answer recorded here
+      * the first time the sample was run. Flags any day whose answer
+      * no longer matches, the way RunAll.report's eyeball comparison
+      * never could on its own. Shells out to cobc and to each compiled
+      * program via CALL 'SYSTEM', the same mechanism runall.cob uses.
+      *
+      * Coverage is the day/part programs that take a plain InputPath
+      * (plus, where needed, a fixed small set of extra CLI arguments)
+      * and produce one deterministic numeric answer per run. Days 1,
+      * 2 and 8b are left out: 1/1a/1b/2a/2b hardcode their own
+      * "N.input" filename rather than accepting InputPath, so running
+      * them here would mean swapping a real N.input file out from
+      * under the user for the duration of the pass; 8b's LedgerAnswer
+      * is the literal text "see 8b.report", not a comparable number.
+      * 13b is left out because it plays the arcade game out via a
+      * blocking ACCEPT for every joystick move, so it has no fixed
+      * answer for a fixed sample without a human at the terminal (its
+      * simpler, non-interactive sibling 13a is covered instead). 10b
+      * and 11a take no interactive input at all - 10b's laser sweep is
+      * driven entirely by InputPos/VapN CLI arguments and 11a's
+      * painting robot is driven entirely by its own Intcode program's
+      * outputs - so both are covered here like any other day.
+      *
+      * Sample inputs live under regress_samples/, one small hand-built
+      * case per day (not the user's real numbered N.input), chosen to
+      * exercise the program's logic while finishing in well under a
+      * second.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReportFile ASSIGN TO "Regress.report"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "ResultsLedger.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReportFile RECORD IS VARYING IN SIZE FROM 1 TO 200
+          CHARACTERS.
+       01 ReportRec PIC X(200).
+
+       COPY "ResultsLedgerFD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 ReportPath    PIC X(50) VALUE "Regress.report".
+       COPY "ResultsLedgerFields.cpy".
+
+      * DayTable lists every day/part this driver covers, in run order.
+      * SamplePath is the checked-in sample input it runs against;
+      * ExtraArgs holds whatever CLI arguments beyond InputPath that
+      * day's program needs to reach a deterministic answer (blank
+      * where the program's own defaults already do). ExpDay/ExpPart
+      * identify the results.ledger line to read back; ExpAnswer is
+      * the answer that sample produced the day this entry was added,
+      * kept here as the regression baseline.
+       01 DayTable.
+          02 DayEntry OCCURS 19 TIMES.
+             03 ProgramName PIC X(5).
+             03 SamplePath  PIC X(40).
+             03 ExtraArgs   PIC X(20).
+             03 ExpDay      PIC X(4).
+             03 ExpPart     PIC X(1).
+             03 ExpAnswer   PIC X(30).
+
+       01 Dx              PIC 9(2).
+       01 DayCount        PIC 9(2) VALUE 19.
+       01 CommandLine     PIC X(250).
+
+       01 LinePrefix      PIC X(20).
+       01 PfxPtr          PIC 9(3).
+       01 PrefixLen       PIC 9(3).
+       01 MatchFound      PIC 9(1).
+       01 EndOfLedger     PIC 9(1).
+       01 FoundLine       PIC X(120).
+       01 FoundAnswer     PIC X(30).
+       01 AnsJunk         PIC X(120).
+       01 AnsPtr          PIC 9(3).
+
+       01 PassCount       PIC 9(2) VALUE 0.
+       01 FailCount       PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM BuildDayTable.
+
+           OPEN OUTPUT ReportFile.
+
+           PERFORM VARYING Dx FROM 1 UNTIL Dx IS GREATER THAN DayCount
+            DISPLAY "Checking " FUNCTION TRIM(ProgramName(Dx)) "..."
+            PERFORM CompileDay
+            PERFORM RunDay
+            PERFORM FindLedgerAnswer
+            PERFORM CheckAnswer
+           END-PERFORM.
+
+           MOVE SPACES TO ReportRec.
+           STRING "Regression pass: " PassCount " passed, " FailCount
+                  " failed" DELIMITED BY SIZE INTO ReportRec
+           END-STRING.
+           WRITE ReportRec.
+           CLOSE ReportFile.
+
+           DISPLAY "Regression pass: " PassCount " passed, " FailCount
+                   " failed".
+           DISPLAY "Full report written to " FUNCTION TRIM(ReportPath).
+           STOP RUN.
+
+      * Subroutine BuildDayTable.
+      *
+      * Populate DayTable with every day/part this driver covers, its
+      * sample input, any extra CLI arguments, and the answer that
+      * sample is expected to produce.
+      *
+      * Uses: -> DayTable
+       BuildDayTable SECTION.
+           MOVE 0 TO Dx.
+           ADD 1 TO Dx.
+           MOVE "3a" TO ProgramName(Dx).
+           MOVE "regress_samples/3.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "3" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "6" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "3b" TO ProgramName(Dx).
+           MOVE "regress_samples/3.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "3" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "30" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "4a" TO ProgramName(Dx).
+           MOVE "regress_samples/4.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "4" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "000000001" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "4b" TO ProgramName(Dx).
+           MOVE "regress_samples/4.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "4" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "000000000" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "5a" TO ProgramName(Dx).
+           MOVE "regress_samples/5.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "5" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "00000000000000000001" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "5b" TO ProgramName(Dx).
+           MOVE "regress_samples/5.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "5" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "00000000000000000005" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "6a" TO ProgramName(Dx).
+           MOVE "regress_samples/6.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "6" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "54" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "6b" TO ProgramName(Dx).
+           MOVE "regress_samples/6.sample.input" TO SamplePath(Dx).
+           MOVE "YOU SAN" TO ExtraArgs(Dx).
+           MOVE "6" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "4" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "7a" TO ProgramName(Dx).
+           MOVE "regress_samples/7.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "7" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "43210" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "7b" TO ProgramName(Dx).
+           MOVE "regress_samples/7b.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "7" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "139629729" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "8a" TO ProgramName(Dx).
+           MOVE "regress_samples/8.sample.input" TO SamplePath(Dx).
+           MOVE "3 2" TO ExtraArgs(Dx).
+           MOVE "8" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "0000000001" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "9" TO ProgramName(Dx).
+           MOVE "regress_samples/9.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "9" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "99" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "9" TO ProgramName(Dx).
+           MOVE "regress_samples/9.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "9" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "99" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "10a" TO ProgramName(Dx).
+           MOVE "regress_samples/10.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "10" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "0008" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "10b" TO ProgramName(Dx).
+           MOVE "regress_samples/10.sample.input" TO SamplePath(Dx).
+           MOVE "9 5" TO ExtraArgs(Dx).
+           MOVE "10" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "0404" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "11a" TO ProgramName(Dx).
+           MOVE "regress_samples/11.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "11" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "0008" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "12a" TO ProgramName(Dx).
+           MOVE "regress_samples/12.sample.input" TO SamplePath(Dx).
+           MOVE "10" TO ExtraArgs(Dx).
+           MOVE "12" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "00000107" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "12b" TO ProgramName(Dx).
+           MOVE "regress_samples/12.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "12" TO ExpDay(Dx).
+           MOVE "b" TO ExpPart(Dx).
+           MOVE "00000000000000002772" TO ExpAnswer(Dx).
+           ADD 1 TO Dx.
+           MOVE "13a" TO ProgramName(Dx).
+           MOVE "regress_samples/13.sample.input" TO SamplePath(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           MOVE "13" TO ExpDay(Dx).
+           MOVE "a" TO ExpPart(Dx).
+           MOVE "2" TO ExpAnswer(Dx).
+
+      * Subroutine CompileDay.
+      *
+      * Compile the current day's source into a throwaway /tmp binary,
+      * capturing any compiler output in its own log rather than
+      * letting it interleave with the run output below.
+      *
+      * Uses: ProgramName(Dx)
+       CompileDay SECTION.
+           MOVE SPACES TO CommandLine.
+           STRING "cobc -x -std=ibm -I copybooks -o /tmp/aoc_regress_"
+                  FUNCTION TRIM(ProgramName(Dx)) " "
+                  FUNCTION TRIM(ProgramName(Dx)) ".cob"
+                  " > /tmp/aoc_regress_" FUNCTION TRIM(ProgramName(Dx))
+                  ".compile.log 2>&1"
+            DELIMITED BY SIZE INTO CommandLine
+           END-STRING.
+           CALL "SYSTEM" USING CommandLine.
+
+      * Subroutine RunDay.
+      *
+      * Run the current day's freshly compiled binary against its
+      * sample input, discarding its console output (only the
+      * answer it leaves in results.ledger matters here). SamplePath
+      * is passed both as the positional InputPath argument and as a
+      * matching environment variable, per the dynamic ASSIGN TO
+      * InputPath quirk; ExtraArgs (if any) follows it.
+      *
+      * Uses: ProgramName(Dx), SamplePath(Dx), ExtraArgs(Dx)
+       RunDay SECTION.
+           MOVE SPACES TO CommandLine.
+           STRING "InputPath=" FUNCTION TRIM(SamplePath(Dx))
+                  " /tmp/aoc_regress_" FUNCTION TRIM(ProgramName(Dx))
+                  " " FUNCTION TRIM(SamplePath(Dx))
+                  " " FUNCTION TRIM(ExtraArgs(Dx))
+                  " > /tmp/aoc_regress_" FUNCTION TRIM(ProgramName(Dx))
+                  ".run.log 2>&1"
+            DELIMITED BY SIZE INTO CommandLine
+           END-STRING.
+           CALL "SYSTEM" USING CommandLine.
+
+      * Subroutine FindLedgerAnswer.
+      *
+      * Scan results.ledger from the top for lines beginning
+      * "day=<ExpDay> part=<ExpPart> " and keep the last one found,
+      * since the ledger is append-only and may still hold entries
+      * from earlier runs of the same day/part. Leaves MatchFound 0
+      * if the day/part has never been logged there at all.
+      *
+      * Uses: ExpDay(Dx), ExpPart(Dx) -> FoundAnswer, MatchFound
+       FindLedgerAnswer SECTION.
+           MOVE 0 TO MatchFound.
+           MOVE SPACES TO FoundAnswer.
+           MOVE SPACES TO LinePrefix.
+           MOVE 1 TO PfxPtr.
+           STRING "day=" DELIMITED BY SIZE
+                  FUNCTION TRIM(ExpDay(Dx)) DELIMITED BY SIZE
+                  " part=" DELIMITED BY SIZE
+                  ExpPart(Dx) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+            INTO LinePrefix
+            WITH POINTER PfxPtr
+           END-STRING.
+           COMPUTE PrefixLen = PfxPtr - 1.
+
+           OPEN INPUT LedgerFile.
+           IF LedgerStatus IS EQUAL TO "00"
+            MOVE 0 TO EndOfLedger
+            READ LedgerFile
+             AT END SET EndOfLedger TO 1
+            END-READ
+            PERFORM UNTIL EndOfLedger IS EQUAL TO 1
+             IF LedgerRec(1:PrefixLen) IS EQUAL TO
+                LinePrefix(1:PrefixLen)
+              MOVE LedgerRec TO FoundLine
+              MOVE 1 TO MatchFound
+             END-IF
+             READ LedgerFile
+              AT END SET EndOfLedger TO 1
+             END-READ
+            END-PERFORM
+            CLOSE LedgerFile
+           END-IF.
+
+           IF MatchFound IS EQUAL TO 1
+            MOVE 1 TO AnsPtr
+            UNSTRING FoundLine DELIMITED BY " answer="
+             INTO AnsJunk
+             WITH POINTER AnsPtr
+            END-UNSTRING
+            UNSTRING FoundLine DELIMITED BY " at="
+             INTO FoundAnswer
+             WITH POINTER AnsPtr
+            END-UNSTRING
+           END-IF.
+
+      * Subroutine CheckAnswer.
+      *
+      * Compare the answer FindLedgerAnswer read back against the
+      * recorded baseline for the current day, write a PASS/FAIL line
+      * to ReportFile, and tally it.
+      *
+      * Uses: ProgramName(Dx), ExpAnswer(Dx), FoundAnswer, MatchFound
+      *       -> ReportFile, PassCount, FailCount
+       CheckAnswer SECTION.
+           MOVE SPACES TO ReportRec.
+           IF MatchFound IS EQUAL TO 0
+            STRING "FAIL " FUNCTION TRIM(ProgramName(Dx))
+                   ": no results.ledger entry found"
+             DELIMITED BY SIZE INTO ReportRec
+            END-STRING
+            ADD 1 TO FailCount
+           ELSE
+            IF FUNCTION TRIM(FoundAnswer) IS EQUAL TO
+               FUNCTION TRIM(ExpAnswer(Dx))
+             STRING "PASS " FUNCTION TRIM(ProgramName(Dx)) ": "
+                    FUNCTION TRIM(FoundAnswer)
+              DELIMITED BY SIZE INTO ReportRec
+             END-STRING
+             ADD 1 TO PassCount
+            ELSE
+             STRING "FAIL " FUNCTION TRIM(ProgramName(Dx))
+                    ": expected " FUNCTION TRIM(ExpAnswer(Dx))
+                    ", got " FUNCTION TRIM(FoundAnswer)
+              DELIMITED BY SIZE INTO ReportRec
+             END-STRING
+             ADD 1 TO FailCount
+            END-IF
+           END-IF.
+           WRITE ReportRec.
+           DISPLAY FUNCTION TRIM(ReportRec).
