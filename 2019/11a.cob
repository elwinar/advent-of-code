@@ -5,42 +5,43 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT PanelFile ASSIGN TO "11a.panels"
        ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+      * PanelFile holds one record per pane the robot ever painted, so
+      * other jobs can pick up the hull state after this run instead of
+      * only seeing the console panel-count and character-art picture.
+       FD PanelFile RECORD CONTAINS 8 CHARACTERS.
+       01 PanelRec.
+          02 PrAbs     PIC 9(3).
+          02 PrOrd     PIC 9(3).
+          02 PrColour  PIC 9(1).
+          02 PrPainted PIC 9(1).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 Seps      PIC 9(5).
        01 Str       PIC X(20).
        01 Ptr       PIC 9(5).
 
-       01 Src           PIC S9(20) VALUE IS 0 OCCURS 9999 TIMES.
-       01 SrcLen        PIC 9(5).
-       01 OpSize        PIC 9(5) VALUE IS 20.
-
-       01 Asm.
-          02 FILLER        OCCURS 9999 TIMES.
-             03 Op         PIC S9(20).
-             03 FILLER     REDEFINES Op.
-                04 OpParam PIC 9(1) OCCURS 18 TIMES.
-                04 OpCode  PIC 9(2).
-          02 OpPtr         PIC 9(20).
-          02 Inputs        PIC S9(20) OCCURS 9999 TIMES.
-          02 InputsLen     PIC 9(4).
-          02 InputPtr      PIC 9(4).
-          02 Outputs       PIC S9(20) OCCURS 9999 TIMES.
-          02 OutputsLen    PIC 9(4).
-          02 Interrupt     PIC 9(1).
-          02 RelativeBase  PIC S9(20).
-          02 RA            PIC S9(20).
-          02 RB            PIC S9(20).
-          02 RX            PIC S9(20).
-          02 RY            PIC S9(20).
-          02 RZ            PIC S9(20).
+       COPY "IntcodeAsm.cpy".
 
        01 Abs PIC 9(3).
        01 Ord PIC 9(3).
@@ -53,10 +54,26 @@
                 04 Painted PIC 9(1) VALUE 0.
        01 TotalPainted PIC 9(4).
 
+      * MinAbs/MaxAbs/MinOrd/MaxOrd track the bounding box of every
+      * painted pane as the robot runs, so the final character-art pass
+      * only renders the panes that were actually part of the picture.
+       01 MinAbs PIC 9(3) VALUE 99.
+       01 MaxAbs PIC 9(3) VALUE 1.
+       01 MinOrd PIC 9(3) VALUE 99.
+       01 MaxOrd PIC 9(3) VALUE 1.
+       01 RenderRow PIC X(99).
+       01 ColIdx    PIC 9(3).
+       01 OverrunAbs PIC 9(3).
+       01 OverrunOrd PIC 9(3).
+
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
@@ -81,6 +98,10 @@
             MOVE 0 TO OutputsLen
             MOVE Outputs(1) TO Colour(Abs, Ord)
             MOVE 1 TO Painted(Abs, Ord)
+            IF Abs IS LESS THAN MinAbs MOVE Abs TO MinAbs END-IF
+            IF Abs IS GREATER THAN MaxAbs MOVE Abs TO MaxAbs END-IF
+            IF Ord IS LESS THAN MinOrd MOVE Ord TO MinOrd END-IF
+            IF Ord IS GREATER THAN MaxOrd MOVE Ord TO MaxOrd END-IF
 
             PERFORM ExecuteAsm
             IF Interrupt IS EQUAL TO 0 AND OpCode(OpPtr) IS EQUAL TO 99
@@ -106,8 +127,59 @@
              WHEN 'W' SUBTRACT 1 FROM Abs
             END-EVALUATE
 
+            IF Abs IS LESS THAN 1 OR Abs IS GREATER THAN 99 OR
+               Ord IS LESS THAN 1 OR Ord IS GREATER THAN 99
+             MOVE Abs TO OverrunAbs
+             MOVE Ord TO OverrunOrd
+             PERFORM ReportGridOverrun
+             PERFORM SaveHull
+             PERFORM RecordResults
+             STOP RUN
+            END-IF
+
            END-PERFORM.
 
+           PERFORM CountPainted.
+           DISPLAY TotalPainted.
+
+           IF TotalPainted IS GREATER THAN 0
+            PERFORM RenderHull
+           END-IF.
+
+           PERFORM SaveHull.
+           PERFORM RecordResults.
+
+           STOP RUN.
+
+      * Subroutine RecordResults.
+      *
+      * Record this run's panel count to the audit trail and results
+      * ledger, whether the robot finished its program or the run was
+      * aborted early by ReportGridOverrun, so either way there is a
+      * durable record of what was painted.
+      *
+      * Uses: InputPath, TotalPainted
+       RecordResults SECTION.
+           PERFORM CountPainted.
+           MOVE "AdventOfCode2019-11a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE TotalPainted TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "11" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE TotalPainted TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+      * Subroutine CountPainted.
+      *
+      * Tally the number of panes painted at least once into
+      * TotalPainted. Shared by the normal end-of-run summary and the
+      * grid-overrun abort report, so both report the same figure the
+      * same way.
+      *
+      * Uses: Hull
+       CountPainted SECTION.
            MOVE 0 TO TotalPainted.
            PERFORM VARYING Abs FROM 1 UNTIL Abs > 99
             PERFORM VARYING Ord FROM 1 UNTIL Ord > 99
@@ -115,9 +187,69 @@
             END-PERFORM
            END-PERFORM.
 
-           DISPLAY TotalPainted.
+      * Subroutine SaveHull.
+      *
+      * Write one PanelRec per pane the robot ever painted to
+      * PanelFile, so the painted hull state survives past STOP RUN.
+      *
+      * Uses: Hull
+       SaveHull SECTION.
+           OPEN OUTPUT PanelFile.
+           PERFORM VARYING Abs FROM 1 UNTIL Abs > 99
+            PERFORM VARYING Ord FROM 1 UNTIL Ord > 99
+             IF Painted(Abs, Ord) IS EQUAL TO 1
+              MOVE Abs TO PrAbs
+              MOVE Ord TO PrOrd
+              MOVE Colour(Abs, Ord) TO PrColour
+              MOVE Painted(Abs, Ord) TO PrPainted
+              WRITE PanelRec
+             END-IF
+            END-PERFORM
+           END-PERFORM.
+           CLOSE PanelFile.
+
+      * Subroutine ReportGridOverrun.
+      *
+      * The robot's Hull table only covers a 99x99 grid (Abs/Ord 1 to
+      * 99); a longer-running paint program could walk off that and
+      * wrap or corrupt Colour/Painted addressing. Rather than let that
+      * happen silently, every move is bounds-checked and, if it would
+      * leave the grid, the run stops here with a clear report of where
+      * and how much was painted before the abort instead of continuing
+      * with corrupted state.
+      *
+      * Uses: OverrunAbs, OverrunOrd, Hull
+       ReportGridOverrun SECTION.
+           PERFORM CountPainted.
+           DISPLAY "ABORT: robot moved outside the 99x99 hull grid "
+                   "at Abs=" OverrunAbs " Ord=" OverrunOrd.
+           DISPLAY "Panes painted before abort: " TotalPainted.
+           IF TotalPainted IS GREATER THAN 0
+            PERFORM RenderHull
+           END-IF.
 
-           STOP RUN.
+      * Subroutine RenderHull.
+      *
+      * Print the painted hull as a block of characters (space for
+      * black, # for white) over the bounding box of every painted
+      * pane, so the registration-ID pattern the robot paints is
+      * actually visible instead of just its panel count. Ord counts
+      * up to the north, so rows print from MaxOrd down to MinOrd to
+      * keep the art right-side up.
+      *
+      * Uses: Hull, MinAbs, MaxAbs, MinOrd, MaxOrd
+       RenderHull SECTION.
+           PERFORM VARYING Ord FROM MaxOrd BY -1 UNTIL Ord < MinOrd
+            MOVE SPACES TO RenderRow
+            PERFORM VARYING Abs FROM MinAbs UNTIL Abs > MaxAbs
+             COMPUTE ColIdx = Abs - MinAbs + 1
+             IF Colour(Abs, Ord) IS EQUAL TO 1
+              MOVE "#" TO RenderRow(ColIdx:1)
+             END-IF
+            END-PERFORM
+            COMPUTE ColIdx = MaxAbs - MinAbs + 1
+            DISPLAY RenderRow(1:ColIdx)
+           END-PERFORM.
 
       * Read the program from the input file. Save it to the Src table,
       * so any number of copies of the program can be run.
@@ -280,3 +412,6 @@
 
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
