@@ -5,15 +5,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN USING InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath           PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus         PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 Chunk.
           02 Dir              PIC X(1).
           02 RawDist          PIC X(10).
@@ -23,21 +34,35 @@
        01 Steps               PIC 9(10).
        01 Abs                 PIC S9(10).
        01 Ord                 PIC S9(10).
-       01 Len                 PIC 9(5).
-       01 FILLER              OCCURS 0 TO 9999 DEPENDING ON Len.
-          02 PosSteps         PIC 9(10).
-          02 PosAbs           PIC S9(10).
-          02 PosOrd           PIC S9(10).
-       01 PrevSteps           PIC 9(10).
-       01 PrevAbs             PIC S9(10).
-       01 PrevOrd             PIC S9(10).
+
+      * PanelBounds is the configurable boundary every wire segment must
+      * stay within. A wider real panel only requires changing these
+      * VALUE clauses.
+       01 PanelMinAbs         PIC S9(10) VALUE -10000.
+       01 PanelMaxAbs         PIC S9(10) VALUE 10000.
+       01 PanelMinOrd         PIC S9(10) VALUE -10000.
+       01 PanelMaxOrd         PIC S9(10) VALUE 10000.
+
+      * Wires is generalized to hold however many wire paths are present
+      * in the input file, instead of assuming exactly two.
+       01 WiresLen            PIC 9(2).
+       01 Wires OCCURS 1 TO 20 TIMES DEPENDING ON WiresLen.
+          02 WireLen          PIC 9(5).
+          02 WPosSteps        PIC 9(10) OCCURS 9999 TIMES.
+          02 WPosAbs          PIC S9(10) OCCURS 9999 TIMES.
+          02 WPosOrd          PIC S9(10) OCCURS 9999 TIMES.
+
+       01 Wdx                 PIC 9(2).
+       01 Xdx                 PIC 9(2).
        01 Idx                 PIC 9(5).
+       01 Jdx                 PIC 9(5).
        01 PrevIdx             PIC 9(5).
+       01 PrevJdx             PIC 9(5).
        01 CrossAbs            PIC S9(10).
        01 CrossOrd            PIC S9(10).
-       01 TotalSteps          PIC 9(10).
-       01 BestSteps           PIC 9(10).
-       01 BestStepsFmt        PIC Z(10).
+       01 TotalSteps          PIC 9(20).
+       01 BestSteps           PIC 9(20).
+       01 BestStepsFmt        PIC Z(20).
 
 
 
@@ -45,87 +70,168 @@
        Begin SECTION.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
 
-      * Read the first line.
-           READ InputFile.
-           PERFORM CountSeps.
+           MOVE 0 TO WiresLen.
+           PERFORM FOREVER
+            READ InputFile AT END EXIT PERFORM END-READ
+            IF WiresLen IS EQUAL TO 20
+             DISPLAY "Input file has more than 20 wires, aborting"
+             CLOSE InputFile
+             STOP RUN
+            END-IF
+            ADD 1 TO WiresLen
+            PERFORM ReadWire
+           END-PERFORM.
 
-           MOVE 0 TO Steps.
-           MOVE 0 TO Abs.
-           MOVE 0 TO Ord.
-           MOVE 1 TO Ptr.
-           MOVE 0 TO PosAbs(1).
-           MOVE 0 TO PosOrd(1).
-           MOVE 1 TO Len.
-           PERFORM Seps TIMES
-            PERFORM ReadRec
-            ADD 1 TO Len
-            MOVE Steps TO PosSteps(Len)
-            MOVE Abs TO PosAbs(Len)
-            MOVE Ord TO PosOrd(Len)
+           CLOSE InputFile.
+
+           MOVE HIGH-VALUE TO BestSteps.
+           PERFORM VARYING Wdx FROM 1 UNTIL Wdx > WiresLen
+            COMPUTE Xdx = Wdx + 1
+            PERFORM VARYING Xdx FROM Xdx UNTIL Xdx > WiresLen
+             PERFORM CompareWires
+            END-PERFORM
            END-PERFORM.
 
-      * Read the second line.
-           READ InputFile.
+           MOVE BestSteps TO BestStepsFmt.
+           DISPLAY BestStepsFmt.
+
+           MOVE "AdventOfCode2019-3b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE BestStepsFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "3" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE BestStepsFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine ReadWire.
+      *
+      * Parse the just-read InputRec as a wire path, filling in the
+      * WPosAbs/WPosOrd/WPosSteps points for wire WiresLen.
+      *
+      * Uses: InputRec, WiresLen, Wires
+       ReadWire SECTION.
            PERFORM CountSeps.
 
            MOVE 0 TO Steps.
            MOVE 0 TO Abs.
            MOVE 0 TO Ord.
-           MOVE 0 TO PrevAbs.
-           MOVE 0 TO PrevOrd.
            MOVE 1 TO Ptr.
-           MOVE HIGH-VALUE TO BestSteps.
-
+           MOVE 0 TO WPosAbs(WiresLen, 1).
+           MOVE 0 TO WPosOrd(WiresLen, 1).
+           MOVE 1 TO WireLen(WiresLen).
            PERFORM Seps TIMES
-            MOVE Steps TO PrevSteps
-            MOVE Abs TO PrevAbs
-            MOVE Ord TO PrevOrd
             PERFORM ReadRec
+            PERFORM ValidateBounds
+            ADD 1 TO WireLen(WiresLen)
+            MOVE Steps TO WPosSteps(WiresLen, WireLen(WiresLen))
+            MOVE Abs TO WPosAbs(WiresLen, WireLen(WiresLen))
+            MOVE Ord TO WPosOrd(WiresLen, WireLen(WiresLen))
+           END-PERFORM.
 
-            MOVE 1 TO PrevIdx
-            PERFORM VARYING Idx FROM 2 UNTIL Idx IS GREATER THAN Len
-             IF PrevAbs = Abs AND PosOrd(PrevIdx) = PosOrd(Idx)
-              IF (
-               (PosAbs(PrevIdx) <= Abs AND Abs <= PosAbs(Idx))
-               OR (PosAbs(Idx) <= Abs AND Abs <= PosAbs(PrevIdx))
-              ) AND (
-               (PrevOrd <= PosOrd(Idx) AND PosOrd(Idx) <= Ord)
-               OR (Ord <= PosOrd(Idx) AND PosOrd(Idx) <= PrevOrd)
-              )
-               COMPUTE TotalSteps = PrevSteps + PosSteps(PrevIdx) +
-               FUNCTION ABS(PosAbs(PrevIdx) - Abs) + FUNCTION
-               ABS(PrevOrd - PosOrd(Idx))
-               IF TotalSteps IS NOT EQUAL TO 0 AND TotalSteps IS LESS
-                THAN BestSteps
-                MOVE TotalSteps TO BestSteps
-               END-IF
-              END-IF
-             ELSE IF PrevOrd = Ord AND PosAbs(PrevIdx) = PosAbs(Idx)
-              IF (
-               (PosOrd(PrevIdx) <= Ord AND Ord <= PosOrd(Idx))
-               OR (PosOrd(Idx) <= Ord AND Ord <= PosOrd(PrevIdx))
-              ) AND (
-               (PrevAbs <= PosAbs(Idx) AND PosAbs(Idx) <= Abs)
-               OR (Abs <= PosAbs(Idx) AND PosAbs(Idx) <= PrevAbs)
-              )
-               COMPUTE TotalSteps = PrevSteps + PosSteps(PrevIdx) +
-               FUNCTION ABS(PosOrd(PrevIdx) - Ord) + FUNCTION
-               ABS(PrevAbs - PosAbs(Idx))
-               IF TotalSteps IS NOT EQUAL TO 0 AND TotalSteps IS LESS
-                THAN BestSteps
-                MOVE TotalSteps TO BestSteps
-               END-IF
-              END-IF
-             END-IF
-             MOVE Idx TO PrevIdx
+      * Subroutine ValidateBounds.
+      *
+      * Flag (and report) any segment endpoint that falls outside the
+      * configured panel boundary, instead of silently producing a
+      * wrong crossing result.
+      *
+      * Uses: WiresLen, Abs, Ord, PanelMinAbs, PanelMaxAbs, PanelMinOrd,
+      *       PanelMaxOrd
+       ValidateBounds SECTION.
+           IF Abs IS LESS THAN PanelMinAbs OR Abs IS GREATER THAN
+              PanelMaxAbs OR Ord IS LESS THAN PanelMinOrd OR Ord IS
+              GREATER THAN PanelMaxOrd
+            DISPLAY "WARNING: wire " WiresLen
+                    " segment runs outside panel bounds at ("
+                    Abs "," Ord ")"
+           END-IF.
+
+      * Subroutine CompareWires.
+      *
+      * Compare every segment of wire Wdx against every segment of wire
+      * Xdx, evaluating the total step count of any crossing found.
+      *
+      * Uses: Wdx, Xdx, Wires, BestSteps
+       CompareWires SECTION.
+           MOVE 1 TO PrevIdx.
+           PERFORM VARYING Idx FROM 2 UNTIL Idx > WireLen(Wdx)
+            MOVE 1 TO PrevJdx
+            PERFORM VARYING Jdx FROM 2 UNTIL Jdx > WireLen(Xdx)
+             PERFORM EvaluateSegments
+             MOVE Jdx TO PrevJdx
             END-PERFORM
+            MOVE Idx TO PrevIdx
            END-PERFORM.
-           MOVE BestSteps TO BestStepsFmt.
-           DISPLAY BestStepsFmt.
 
-           CLOSE InputFile.
-           STOP RUN.
+      * Subroutine EvaluateSegments.
+      *
+      * Check whether segment (PrevIdx, Idx) of wire Wdx crosses segment
+      * (PrevJdx, Jdx) of wire Xdx, and if so evaluate the total steps
+      * to reach the crossing.
+      *
+      * Uses: Wdx, Xdx, Wires, PrevIdx, Idx, PrevJdx, Jdx, BestSteps
+       EvaluateSegments SECTION.
+           IF WPosAbs(Wdx, PrevIdx) = WPosAbs(Wdx, Idx)
+           AND WPosOrd(Xdx, PrevJdx) = WPosOrd(Xdx, Jdx)
+            IF (
+             (WPosAbs(Xdx, PrevJdx) <= WPosAbs(Wdx, Idx)
+              AND WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, Jdx))
+             OR (WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, Idx)
+              AND WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, PrevJdx))
+            ) AND (
+             (WPosOrd(Wdx, PrevIdx) <= WPosOrd(Xdx, Jdx)
+              AND WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, Idx))
+             OR (WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, Jdx)
+              AND WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, PrevIdx))
+            )
+             COMPUTE TotalSteps =
+              WPosSteps(Wdx, PrevIdx) + WPosSteps(Xdx, PrevJdx)
+              + FUNCTION ABS(WPosAbs(Xdx, PrevJdx) - WPosAbs(Wdx, Idx))
+              + FUNCTION ABS(WPosOrd(Wdx, PrevIdx) - WPosOrd(Xdx, Jdx))
+              ON SIZE ERROR
+               DISPLAY "Total step count overflows TotalSteps"
+               STOP RUN
+             END-COMPUTE
+             IF TotalSteps IS NOT EQUAL TO 0
+             AND TotalSteps IS LESS THAN BestSteps
+              MOVE TotalSteps TO BestSteps
+             END-IF
+            END-IF
+           ELSE IF WPosOrd(Wdx, PrevIdx) = WPosOrd(Wdx, Idx)
+           AND WPosAbs(Xdx, PrevJdx) = WPosAbs(Xdx, Jdx)
+            IF (
+             (WPosOrd(Xdx, PrevJdx) <= WPosOrd(Wdx, Idx)
+              AND WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, Jdx))
+             OR (WPosOrd(Xdx, Jdx) <= WPosOrd(Wdx, Idx)
+              AND WPosOrd(Wdx, Idx) <= WPosOrd(Xdx, PrevJdx))
+            ) AND (
+             (WPosAbs(Wdx, PrevIdx) <= WPosAbs(Xdx, Jdx)
+              AND WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, Idx))
+             OR (WPosAbs(Wdx, Idx) <= WPosAbs(Xdx, Jdx)
+              AND WPosAbs(Xdx, Jdx) <= WPosAbs(Wdx, PrevIdx))
+            )
+             COMPUTE TotalSteps =
+              WPosSteps(Wdx, PrevIdx) + WPosSteps(Xdx, PrevJdx)
+              + FUNCTION ABS(WPosOrd(Xdx, PrevJdx) - WPosOrd(Wdx, Idx))
+              + FUNCTION ABS(WPosAbs(Wdx, PrevIdx) - WPosAbs(Xdx, Jdx))
+              ON SIZE ERROR
+               DISPLAY "Total step count overflows TotalSteps"
+               STOP RUN
+             END-COMPUTE
+             IF TotalSteps IS NOT EQUAL TO 0
+             AND TotalSteps IS LESS THAN BestSteps
+              MOVE TotalSteps TO BestSteps
+             END-IF
+            END-IF
+           END-IF.
 
       * Subroutine CountSeps.
       *
@@ -165,3 +271,5 @@
            END-EVALUATE.
            ADD Dist TO Steps.
 
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
