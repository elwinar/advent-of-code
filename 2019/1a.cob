@@ -5,7 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO "1.input"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS InputStatus.
+           SELECT ReportFile ASSIGN TO "1.report"
                ORGANIZATION LINE SEQUENTIAL.
+           COPY "AuditTrail.cpy".
+           COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,15 +20,31 @@
        01 InputRec    PIC X(9).
        88 EndOfFile   VALUE HIGH-VALUES.
 
+       FD ReportFile.
+       01 ReportRec    PIC X(20).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 ModuleMass   PIC 9(9).
        01 ModuleFuel   PIC 9(9).
        01 TotalFuel    PIC 9(9).
        01 TotalFuelFmt PIC Z(9).
+      * InputStatus catches a missing/misnamed "1.input" so that case
+      * produces a clean message instead of a runtime abend.
+       01 InputStatus  PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: 1.input"
+            STOP RUN
+           END-IF.
+           OPEN OUTPUT ReportFile.
            READ InputFile
                AT END SET EndOfFile TO TRUE
            END-READ.
@@ -37,5 +58,20 @@
            END-PERFORM.
            CLOSE InputFile.
            MOVE TotalFuel TO TotalFuelFmt.
+           MOVE TotalFuelFmt TO ReportRec.
+           WRITE ReportRec.
+           CLOSE ReportFile.
            DISPLAY TotalFuelFmt.
+           MOVE "AdventOfCode2019-1a" TO AuditProgramId.
+           MOVE "1.input" TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE TotalFuelFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "1" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE TotalFuelFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
            STOP RUN.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
