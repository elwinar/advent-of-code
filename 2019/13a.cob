@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdventOfCode2019-13a.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
+       01 InputRec  PIC X(9999).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 Seps      PIC 9(5).
+       01 Str       PIC X(20).
+       01 Ptr       PIC 9(5).
+
+       COPY "IntcodeAsm.cpy".
+
+       01 Tiles.
+        02 FILLER OCCURS 99 TIMES.
+         03 Tile PIC 9(1) OCCURS 99 TIMES.
+       01 PosX PIC S9(3).
+       01 PosY PIC S9(3).
+
+      * CountBlocks tallies how many cells of Tiles are currently block
+      * tiles (tile=2), the answer to the arcade puzzle's first half.
+      * Unlike 13b, this program never patches Op(1) to 2, so the
+      * program is never actually played - it just draws the initial
+      * screen and halts on its own.
+       01 BlockCount PIC 9(5) VALUE 0.
+       01 BlockCountFmt PIC Z(5).
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT InputPath FROM ARGUMENT-VALUE.
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile.
+           CLOSE InputFile.
+
+           PERFORM ReadAsm.
+           PERFORM ResetAsm.
+           PERFORM RunToHalt.
+           PERFORM CountBlocks.
+
+           MOVE BlockCount TO BlockCountFmt.
+           DISPLAY "Blocks=" BlockCountFmt.
+
+           MOVE "AdventOfCode2019-13a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE BlockCountFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "13" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE BlockCountFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine RunToHalt.
+      *
+      * Drive the program to its own natural halt, drawing each tile
+      * it reports (an (x,y,tile) triple arrives as three consecutive
+      * outputs, the same way 13b collects one) into Tiles as it goes.
+      * No quarters are inserted, so the program is never expected to
+      * ask for joystick input - if it ever does, that input is just
+      * answered with a neutral 0 rather than treated as an error.
+       RunToHalt SECTION.
+           PERFORM FOREVER
+            PERFORM ExecuteAsm
+            EVALUATE Interrupt
+             WHEN 0
+              EXIT PERFORM
+             WHEN 3
+              MOVE 1 TO InputsLen
+              MOVE 1 TO InputPtr
+              MOVE 0 TO Inputs(1)
+              EXIT PERFORM CYCLE
+             WHEN 4
+              PERFORM ExecuteAsm
+              PERFORM ExecuteAsm
+              MOVE Outputs(1) TO PosX
+              MOVE Outputs(2) TO PosY
+              IF PosX IS NOT EQUAL TO -1
+               MOVE Outputs(3) TO Tile(PosX + 1, PosY + 1)
+              END-IF
+              MOVE 0 TO OutputsLen
+            END-EVALUATE
+           END-PERFORM.
+
+      * Subroutine CountBlocks.
+      *
+      * Tally how many cells of the Tiles table are currently block
+      * tiles (tile=2), the answer to the arcade puzzle's first half.
+       CountBlocks SECTION.
+           MOVE 0 TO BlockCount.
+           PERFORM VARYING PosY FROM 1 UNTIL PosY > 99
+                     AFTER PosX FROM 1 UNTIL PosX > 99
+            IF Tile(PosX, PosY) IS EQUAL TO 2
+             ADD 1 TO BlockCount
+            END-IF
+           END-PERFORM.
+
+      * Read the program from the input file. Save it to the Src
+      * table, so any number of copies of the program can be run.
+       ReadAsm SECTION.
+           MOVE 0 TO Seps.
+           INSPECT InputRec TALLYING Seps FOR ALL ",".
+           IF Seps < 9999
+            ADD 1 TO Seps
+           ELSE
+            MOVE 9999 TO Seps
+           END-IF.
+
+           MOVE 1 TO Ptr.
+           MOVE 0 TO SrcLen.
+           PERFORM Seps TIMES
+            UNSTRING InputRec DELIMITED BY "," INTO Str
+             WITH POINTER Ptr
+            END-UNSTRING
+            ADD 1 TO SrcLen
+            COMPUTE Src(SrcLen) = FUNCTION NUMVAL(Str)
+           END-PERFORM.
+
+      * Reset the current state of the program by getting a fresh copy
+      * of the instructions, and setting the pointers to 1. The whole
+      * Op table is zeroed first - per the Intcode spec, all memory
+      * beyond the loaded program starts at zero, and this program
+      * relies on that for its relative-addressed scratch memory.
+       ResetAsm SECTION.
+           MOVE 1 TO OpPtr.
+           MOVE 1 TO InputPtr.
+           MOVE 0 TO InputsLen.
+           MOVE 0 TO OutputsLen.
+           MOVE 0 TO RelativeBase.
+           PERFORM VARYING Ptr FROM 1 UNTIL Ptr > 9999
+            MOVE 0 TO Op(Ptr)
+           END-PERFORM.
+           PERFORM VARYING Ptr FROM 1 UNTIL Ptr > SrcLen
+            MOVE Src(Ptr) TO Op(Ptr)
+           END-PERFORM.
+
+      * Execute the current program by executing the operation of the
+      * operation pointer. Each instruction then advance the pointer by
+      * the relevant value. Handle the interruption flag requesting the
+      * program to stop.
+       ExecuteAsm SECTION.
+           MOVE 0 TO Interrupt.
+           PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
+            COMPUTE RX = OpPtr + 1
+            COMPUTE RY = OpSize - 2
+            EVALUATE OpCode(OpPtr)
+             WHEN 1  PERFORM AddInstruction
+             WHEN 2  PERFORM MultiplyInstruction
+             WHEN 3  PERFORM InputInstruction
+             WHEN 4  PERFORM OutputInstruction
+             WHEN 5  PERFORM JumpIfTrueInstruction
+             WHEN 6  PERFORM JumpIfFalseInstruction
+             WHEN 7  PERFORM LessThanInstruction
+             WHEN 8  PERFORM EqualsInstruction
+             WHEN 9  PERFORM AdjustRelativeBaseInstruction
+             WHEN 99 EXIT PERFORM
+             WHEN OTHER
+              DISPLAY "Invalid Op"
+              STOP RUN
+            END-EVALUATE
+            IF Interrupt IS NOT EQUAL TO 0
+             EXIT PERFORM
+            END-IF
+           END-PERFORM.
+
+       AddInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           ADD Op(RZ) TO RB.
+           PERFORM ReadParam.
+           MOVE RB TO Op(RZ).
+           ADD 4 TO OpPtr.
+
+       MultiplyInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           MULTIPLY Op(RZ) BY RB.
+           PERFORM ReadParam.
+           MOVE RB TO Op(RZ).
+           ADD 4 TO OpPtr.
+
+       InputInstruction SECTION.
+           IF InputPtr > InputsLen
+            MOVE OpCode(OpPtr) TO Interrupt
+            EXIT SECTION
+           END-IF.
+           PERFORM ReadParam.
+           MOVE Inputs(InputPtr) TO Op(RZ).
+           ADD 1 TO InputPtr.
+           ADD 2 TO OpPtr.
+
+       OutputInstruction SECTION.
+           PERFORM ReadParam.
+           ADD 1 TO OutputsLen.
+           MOVE Op(RZ) TO Outputs(OutputsLen).
+           MOVE OpCode(OpPtr) TO Interrupt.
+           ADD 2 TO OpPtr.
+
+       JumpIfTrueInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RB IS NOT EQUAL TO 0
+            COMPUTE OpPtr = Op(RZ) + 1
+           ELSE
+            ADD 3 TO OpPtr
+           END-IF.
+
+       JumpIfFalseInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RB IS EQUAL TO 0
+            COMPUTE OpPtr = Op(RZ) + 1
+           ELSE
+            ADD 3 TO OpPtr
+           END-IF.
+
+       LessThanInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RA.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RA IS LESS THAN RB
+            MOVE 1 TO Op(RZ)
+           ELSE
+            MOVE 0 TO Op(RZ)
+           END-IF.
+           ADD 4 TO OpPtr.
+
+       EqualsInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RA.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RA IS EQUAL TO RB
+            MOVE 1 TO Op(RZ)
+           ELSE
+            MOVE 0 TO Op(RZ)
+           END-IF.
+           ADD 4 TO OpPtr.
+
+       AdjustRelativeBaseInstruction SECTION.
+           PERFORM ReadParam.
+           ADD Op(RZ) TO RelativeBase.
+           ADD 2 TO OpPtr.
+
+       ReadParam SECTION.
+           EVALUATE OpParam(OpPtr, RY)
+      * Position mode is a pointer.
+            WHEN 0
+             COMPUTE RZ = Op(RX) + 1
+      * Immediate mode is a value.
+            WHEN 1
+             MOVE RX TO RZ
+      * Relative mode is a relative pointer.
+            WHEN 2
+             COMPUTE RZ = Op(RX) + RelativeBase + 1
+           END-EVALUATE
+
+           ADD 1 TO RX.
+           SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
