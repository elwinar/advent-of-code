@@ -5,7 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT ReportFile ASSIGN TO "10a.report"
        ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,14 +19,35 @@
        01 InputRec.
         02 Cell PIC X(1) OCCURS 1 TO 9999 TIMES DEPENDING ON InputLen.
 
+       FD ReportFile.
+       01 ReportRec PIC X(30).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 InputLen PIC 9(4).
 
        01 Roids OCCURS 1 TO 9999 TIMES DEPENDING ON RoidsLen.
         02 Abs PIC 9(2).
         02 Ord PIC 9(2).
+        02 LosCount PIC 9(4).
        01 RoidsLen PIC 9(4).
+       01 RoidTemp PIC X(8).
+       01 Swapped PIC 9(1).
+      * AbsFmt/OrdFmt/LosCountFmt hold the zero-suppressed form of the
+      * matching Roids figure just before it is STRINGed into
+      * ReportRec, the same way 6a.cob's ObjLvlFmt keeps AuditReport's
+      * columns from coming out zero-padded.
+       01 AbsFmt PIC Z(2).
+       01 OrdFmt PIC Z(2).
+       01 LosCountFmt PIC Z(4).
 
        01 Idx PIC 9(4).
        01 Jdx PIC 9(4).
@@ -31,6 +57,7 @@
        01 cY USAGE FLOAT-LONG.
        01 cR USAGE FLOAT-LONG.
        01 cP USAGE FLOAT-LONG.
+       01 AngDiff USAGE FLOAT-LONG.
        01 Angles USAGE FLOAT-LONG OCCURS 1 TO 9999 TIMES
            DEPENDING ON RoidsLen.
        01 LoS PIC 9(4).
@@ -40,6 +67,10 @@
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
 
            READ InputFile.
            MOVE 1 TO Idx.
@@ -77,7 +108,8 @@
 
              MOVE cP TO Angles(Jdx)
              PERFORM VARYING Kdx FROM 1 UNTIL Kdx >= Jdx
-              IF Angles(Kdx) IS EQUAL TO cP
+              COMPUTE AngDiff = FUNCTION ABS(Angles(Kdx) - cP)
+              IF AngDiff IS LESS THAN OR EQUAL TO 0.000001
                EXIT PERFORM
               END-IF
              END-PERFORM
@@ -87,13 +119,80 @@
 
             END-PERFORM
 
-            DISPLAY Idx " " Abs(Idx) "," Ord(Idx) " " LoS
+            MOVE LoS TO LosCount(Idx)
             IF LoS IS GREATER THAN BestLoS
              MOVE LoS TO BestLoS
             END-IF
            END-PERFORM.
 
+           PERFORM SortRoids.
+           PERFORM WriteReport.
+
            DISPLAY " "
            DISPLAY BestLoS.
 
+           MOVE "AdventOfCode2019-10a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE BestLoS TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "10" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE BestLoS TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine SortRoids.
+      *
+      * Bubble-sort Roids descending by LosCount, so the best candidate
+      * monitoring-station site is always Roids(1) and the full report
+      * lists every asteroid from strongest to weakest visibility.
+      *
+      * Uses: Roids, RoidsLen
+       SortRoids SECTION.
+           PERFORM WITH TEST AFTER UNTIL Swapped IS EQUAL TO 0
+            MOVE 0 TO Swapped
+            PERFORM VARYING Idx FROM 1 UNTIL Idx IS EQUAL TO RoidsLen
+             IF LosCount(Idx) IS LESS THAN LosCount(Idx + 1)
+              MOVE Roids(Idx) TO RoidTemp
+              MOVE Roids(Idx + 1) TO Roids(Idx)
+              MOVE RoidTemp TO Roids(Idx + 1)
+              MOVE 1 TO Swapped
+             END-IF
+            END-PERFORM
+           END-PERFORM.
+
+      * Subroutine WriteReport.
+      *
+      * Write every asteroid's coordinates and line-of-sight count
+      * (already sorted descending) to ReportFile and echo it to the
+      * console, so every candidate station site can be compared
+      * instead of only learning the single best one.
+      *
+      * Uses: Roids, RoidsLen
+       WriteReport SECTION.
+           OPEN OUTPUT ReportFile.
+           MOVE "Abs  Ord  LoS" TO ReportRec.
+           WRITE ReportRec.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > RoidsLen
+            MOVE Abs(Idx)      TO AbsFmt
+            MOVE Ord(Idx)      TO OrdFmt
+            MOVE LosCount(Idx) TO LosCountFmt
+            MOVE SPACES TO ReportRec
+            STRING AbsFmt         DELIMITED BY SIZE
+                   "  "           DELIMITED BY SIZE
+                   OrdFmt         DELIMITED BY SIZE
+                   "  "           DELIMITED BY SIZE
+                   LosCountFmt    DELIMITED BY SIZE
+              INTO ReportRec
+            END-STRING
+            DISPLAY ReportRec
+            WRITE ReportRec
+           END-PERFORM.
+           CLOSE ReportFile.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
+
 
