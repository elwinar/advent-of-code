@@ -5,7 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO "1.input"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS InputStatus.
+           SELECT ReportFile ASSIGN TO "1.report"
                ORGANIZATION LINE SEQUENTIAL.
+           COPY "AuditTrail.cpy".
+           COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,24 +21,67 @@
            88 EndOfFile  VALUE HIGH-VALUES.
            02 ModuleMass PIC X(9).
 
+       FD ReportFile.
+       01 ReportRec    PIC X(20).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 ModuleFuel   PIC 9(9).
        01 TotalFuel    PIC 9(9).
+       01 TotalFuelFmt PIC Z(9).
+       01 BadRecords   PIC 9(9) VALUE 0.
+      * InputStatus catches a missing/misnamed "1.input" so that case
+      * produces a clean message instead of a runtime abend.
+       01 InputStatus  PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: 1.input"
+            STOP RUN
+           END-IF.
+           OPEN OUTPUT ReportFile.
            READ InputFile
                AT END SET EndOfFile TO TRUE
            END-READ.
            PERFORM UNTIL EndOfFile
-             COMPUTE ModuleFuel = FUNCTION NUMVAL(ModuleMass) / 3 - 2
-             COMPUTE TotalFuel = TotalFuel + ModuleFuel
+             IF ModuleMass IS NOT NUMERIC
+              DISPLAY "WARNING: skipping non-numeric ModuleMass '"
+                      ModuleMass "'"
+              ADD 1 TO BadRecords
+             ELSE
+              COMPUTE ModuleFuel = FUNCTION NUMVAL(ModuleMass) / 3 - 2
+              COMPUTE TotalFuel = TotalFuel + ModuleFuel
+             END-IF
              SET EndOfFile TO TRUE
              READ InputFile
                AT END SET EndOfFile TO TRUE
              END-READ
            END-PERFORM.
            CLOSE InputFile.
+           IF BadRecords IS GREATER THAN 0
+            DISPLAY BadRecords " bad record(s) skipped"
+           END-IF.
+           MOVE TotalFuel TO TotalFuelFmt.
+           MOVE TotalFuelFmt TO ReportRec.
+           WRITE ReportRec.
+           CLOSE ReportFile.
            DISPLAY TotalFuel.
+           MOVE "AdventOfCode2019-1" TO AuditProgramId.
+           MOVE "1.input" TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE TotalFuelFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "1" TO LedgerDay.
+           MOVE " " TO LedgerPart.
+           MOVE TotalFuelFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
            STOP RUN.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
