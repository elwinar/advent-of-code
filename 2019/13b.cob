@@ -1,46 +1,45 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AdventOfCode2019-13a.
+       PROGRAM-ID. AdventOfCode2019-13b.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT HighScoreFile ASSIGN TO "13b.scores"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HighScoreStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       FD HighScoreFile.
+       01 HighScoreRec PIC X(80).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 Seps      PIC 9(5).
        01 Str       PIC X(20).
        01 Ptr       PIC 9(5).
 
-       01 Src           PIC S9(20) VALUE IS 0 OCCURS 9999 TIMES.
-       01 SrcLen        PIC 9(5).
-       01 OpSize        PIC 9(5) VALUE IS 20.
-
-       01 Asm.
-          02 FILLER        OCCURS 9999 TIMES.
-             03 Op         PIC S9(20).
-             03 FILLER     REDEFINES Op.
-                04 OpParam PIC 9(1) OCCURS 18 TIMES.
-                04 OpCode  PIC 9(2).
-          02 OpPtr         PIC 9(20).
-          02 Inputs        PIC S9(20) OCCURS 9999 TIMES.
-          02 InputsLen     PIC 9(4).
-          02 InputPtr      PIC 9(4).
-          02 Outputs       PIC S9(20) OCCURS 9999 TIMES.
-          02 OutputsLen    PIC 9(4).
-          02 Interrupt     PIC 9(1).
-          02 RelativeBase  PIC S9(20).
-          02 RA            PIC S9(20).
-          02 RB            PIC S9(20).
-          02 RX            PIC S9(20).
-          02 RY            PIC S9(20).
-          02 RZ            PIC S9(20).
+       COPY "IntcodeAsm.cpy".
 
        01 Tiles.
         02 FILLER OCCURS 99 TIMES.
@@ -50,17 +49,54 @@
        01 Joystick PIC S9(1).
        01 JoystickMove PIC X(1).
        01 Score PIC 9(20).
+       01 BallX PIC S9(3).
+       01 PaddleX PIC S9(3).
+
+      * AutoModeStr optionally enables unattended play: Joystick is
+      * computed from the ball's tracked PosX versus the paddle's, so
+      * the game runs (and reports the final Score) without a human
+      * at the terminal typing q/s/d every move. SPACES (the default)
+      * keeps the original interactive ACCEPT JoystickMove behaviour.
+       01 AutoModeStr PIC X(4).
+       01 AutoMode PIC 9(1) VALUE 0.
+
+       01 PlayDate PIC X(8).
+       01 HighScoreStatus PIC X(2).
+
+      * BlockModeStr optionally switches to a report-only mode: the
+      * unmodified program (no quarters inserted into address 0) is
+      * run to its natural halt after drawing the initial screen, then
+      * the Tiles table is tallied for block (tile=2) count instead of
+      * playing the joystick game. SPACES (the default) plays the game
+      * as before.
+       01 BlockModeStr PIC X(6).
+       01 BlockMode PIC 9(1) VALUE 0.
+       01 BlockCount PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT AutoModeStr FROM ARGUMENT-VALUE.
+           IF AutoModeStr IS EQUAL TO "AUTO"
+            MOVE 1 TO AutoMode
+           END-IF.
+           ACCEPT BlockModeStr FROM ARGUMENT-VALUE.
+           IF BlockModeStr IS EQUAL TO "BLOCKS"
+            MOVE 1 TO BlockMode
+           END-IF.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
            PERFORM ReadAsm.
            PERFORM ResetAsm.
-           MOVE 2 TO Op(1).
+           IF BlockMode IS NOT EQUAL TO 1
+            MOVE 2 TO Op(1)
+           END-IF.
 
            PERFORM FOREVER
             PERFORM ExecuteAsm
@@ -68,20 +104,30 @@
              WHEN 0
               EXIT PERFORM
              WHEN 3
-              PERFORM DisplayScreen
               MOVE 1 TO InputsLen
               MOVE 1 TO InputPtr
-              DISPLAY " "
-              DISPLAY "Input " WITH NO ADVANCING
-              ACCEPT JoystickMove
-              EVALUATE JoystickMove
-               WHEN "q"
+              IF AutoMode IS EQUAL TO 1
+               IF BallX IS LESS THAN PaddleX
                 MOVE -1 TO Joystick
-               WHEN "s"
-                MOVE 0 TO Joystick
-               WHEN "d"
+               ELSE IF BallX IS GREATER THAN PaddleX
                 MOVE 1 TO Joystick
-              END-EVALUATE
+               ELSE
+                MOVE 0 TO Joystick
+               END-IF
+              ELSE
+               PERFORM DisplayScreen
+               DISPLAY " "
+               DISPLAY "Input " WITH NO ADVANCING
+               ACCEPT JoystickMove
+               EVALUATE JoystickMove
+                WHEN "q"
+                 MOVE -1 TO Joystick
+                WHEN "s"
+                 MOVE 0 TO Joystick
+                WHEN "d"
+                 MOVE 1 TO Joystick
+               END-EVALUATE
+              END-IF
               MOVE Joystick TO Inputs(InputsLen)
               EXIT PERFORM CYCLE
              WHEN 4
@@ -93,11 +139,49 @@
                MOVE Outputs(3) TO Score
               ELSE
                MOVE Outputs(3) TO Tile(PosX + 1, PosY + 1)
+               IF Outputs(3) IS EQUAL TO 3
+                MOVE PosX TO PaddleX
+               END-IF
+               IF Outputs(3) IS EQUAL TO 4
+                MOVE PosX TO BallX
+               END-IF
               END-IF
               MOVE 0 TO OutputsLen
             END-EVALUATE
            END-PERFORM.
-           PERFORM DisplayScreen
+           IF BlockMode IS EQUAL TO 1
+            PERFORM CountBlocks
+            DISPLAY "Blocks=" BlockCount
+           ELSE
+            IF AutoMode IS EQUAL TO 1
+             DISPLAY "Score=" Score
+            ELSE
+             PERFORM DisplayScreen
+            END-IF
+            PERFORM LogHighScore
+           END-IF.
+
+           MOVE "AdventOfCode2019-13b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "auto=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AutoModeStr) DELIMITED BY SIZE
+                  " blocks=" DELIMITED BY SIZE
+                  FUNCTION TRIM(BlockModeStr) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE "13" TO LedgerDay.
+           IF BlockMode IS EQUAL TO 1
+            MOVE BlockCount TO AuditAnswer
+            MOVE "a" TO LedgerPart
+            MOVE BlockCount TO LedgerAnswer
+           ELSE
+            MOVE Score TO AuditAnswer
+            MOVE "b" TO LedgerPart
+            MOVE Score TO LedgerAnswer
+           END-IF.
+           PERFORM WriteAuditTrail.
+           PERFORM WriteLedger.
 
            STOP RUN.
 
@@ -120,6 +204,42 @@
            DISPLAY " ".
            DISPLAY "Score=" Score.
 
+      * Subroutine CountBlocks.
+      *
+      * Tally how many cells of the Tiles table are currently block
+      * tiles (tile=2), the answer to the arcade puzzle's first half.
+       CountBlocks SECTION.
+           MOVE 0 TO BlockCount.
+           PERFORM VARYING PosY FROM 1 UNTIL PosY > 99
+                     AFTER PosX FROM 1 UNTIL PosX > 99
+            IF Tile(PosX, PosY) IS EQUAL TO 2
+             ADD 1 TO BlockCount
+            END-IF
+           END-PERFORM.
+
+      * Subroutine LogHighScore.
+      *
+      * Append one HighScoreRec (today's date, the input file used and
+      * the final Score) to HighScoreFile, so runs can be compared over
+      * time to see whether changes to this program or its BOOST
+      * program actually improve results.
+       LogHighScore SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PlayDate.
+           MOVE SPACES TO HighScoreRec.
+           STRING PlayDate DELIMITED BY SIZE
+                  " "      DELIMITED BY SIZE
+                  InputPath DELIMITED BY SPACE
+                  " "      DELIMITED BY SIZE
+                  Score    DELIMITED BY SIZE
+             INTO HighScoreRec
+           END-STRING.
+           OPEN EXTEND HighScoreFile.
+           IF HighScoreStatus IS EQUAL TO "35"
+            OPEN OUTPUT HighScoreFile
+           END-IF.
+           WRITE HighScoreRec.
+           CLOSE HighScoreFile.
+
       * Read the program from the input file. Save it to the Src table,
       * so any number of copies of the program can be run.
        ReadAsm SECTION.
@@ -281,3 +401,6 @@
 
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
