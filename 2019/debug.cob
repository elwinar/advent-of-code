@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdventOfCode2019-Debug.
+
+      * Interactive breakpoint/step debugger for the Intcode VM.
+      * ExecuteAsm (shared in spirit by 7b/11a/13b, though each keeps
+      * its own copy) always runs straight through to completion or
+      * the next input/output interrupt, with no way to pause at an
+      * arbitrary address. This program loads a tape the same way
+      * ReadAsm/ResetAsm do everywhere else, runs freely until OpPtr
+      * reaches a CLI-supplied Breakpoint address, then drops into an
+      * interactive step loop: each stop shows the current instruction,
+      * Inputs/Outputs queues and RelativeBase, and reads one command
+      * from the console - S to execute just the next instruction and
+      * stop again, C to run free again to completion (or the next
+      * HLT), Q to quit immediately.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
+       01 InputRec  PIC X(9999).
+
+       WORKING-STORAGE SECTION.
+       01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       01 Seps      PIC 9(5).
+       01 Str       PIC X(20).
+       01 Ptr       PIC 9(5).
+
+      * BreakpointStr optionally names the OpPtr address execution
+      * should run free up to before dropping into the interactive
+      * step loop. SPACES (the default) breaks immediately at address
+      * 1, so a debug run with no argument starts paused at the very
+      * first instruction.
+       01 BreakpointStr PIC X(20).
+       01 Breakpoint    PIC 9(20).
+
+      * InputsStr optionally supplies a comma-separated queue of
+      * Intcode Inputs values up front (there's no console prompt for
+      * them mid-run), following the same comma-separated-argument
+      * convention as 5b's CodesFile queue.
+       01 InputsStr     PIC X(80).
+       01 InSeps        PIC 9(3).
+       01 InStr         PIC X(20).
+       01 InPtr         PIC 9(3).
+
+       01 Stepping      PIC 9(1).
+       01 QuitFlag      PIC 9(1).
+       01 CommandStr    PIC X(1).
+       01 Pdx           PIC 9(4).
+       01 InstructionLen PIC 9(2).
+       01 InstrStart     PIC S9(20).
+
+       COPY "IntcodeAsm.cpy".
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT BreakpointStr FROM ARGUMENT-VALUE.
+           ACCEPT InputsStr FROM ARGUMENT-VALUE.
+
+           IF BreakpointStr IS EQUAL TO SPACES OR BreakpointStr IS
+              EQUAL TO LOW-VALUES
+            MOVE 1 TO Breakpoint
+           ELSE
+            COMPUTE Breakpoint = FUNCTION NUMVAL(BreakpointStr)
+           END-IF.
+
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile.
+           CLOSE InputFile.
+
+           PERFORM ReadAsm.
+           PERFORM ResetAsm.
+           PERFORM ReadInitialInputs.
+
+           MOVE 0 TO Stepping.
+           MOVE 0 TO QuitFlag.
+           PERFORM RunWithBreakpoint.
+
+           DISPLAY " ".
+           IF QuitFlag IS EQUAL TO 1
+            DISPLAY "Debugger quit at OpPtr=" OpPtr
+           ELSE
+            DISPLAY "Program halted at OpPtr=" OpPtr
+           END-IF.
+           PERFORM VARYING Pdx FROM 1 UNTIL Pdx > OutputsLen
+            DISPLAY "Output " Pdx ": " Outputs(Pdx)
+           END-PERFORM.
+
+           STOP RUN.
+
+      * Subroutine ReadInitialInputs.
+      *
+      * Parse InputsStr's comma-separated queue into Inputs/InputsLen
+      * before the run starts, so an InputInstruction hit during
+      * stepping has values to read without needing console input of
+      * its own. SPACES (the default) leaves Inputs empty.
+      *
+      * Uses: InputsStr -> Inputs, InputsLen
+       ReadInitialInputs SECTION.
+           MOVE 0 TO InputsLen.
+           IF InputsStr IS EQUAL TO SPACES OR InputsStr IS EQUAL TO
+              LOW-VALUES
+            EXIT SECTION
+           END-IF.
+
+           MOVE 0 TO InSeps.
+           INSPECT InputsStr TALLYING InSeps FOR ALL ",".
+           IF InSeps < 99
+            ADD 1 TO InSeps
+           ELSE
+            MOVE 99 TO InSeps
+           END-IF.
+
+           MOVE 1 TO InPtr.
+           PERFORM InSeps TIMES
+            UNSTRING InputsStr DELIMITED BY "," INTO InStr
+             WITH POINTER InPtr
+            END-UNSTRING
+            ADD 1 TO InputsLen
+            COMPUTE Inputs(InputsLen) = FUNCTION NUMVAL(InStr)
+           END-PERFORM.
+
+      * Subroutine RunWithBreakpoint.
+      *
+      * Execute one instruction at a time. Once OpPtr reaches
+      * Breakpoint, switch into interactive stepping: show the current
+      * state and wait for a console command before every further
+      * instruction, until the user continues free (C) or the tape
+      * runs out / hits HLT. Q stops the debugger immediately without
+      * executing the instruction that was about to run.
+      *
+      * Uses: Breakpoint, OpPtr, SrcLen -> Stepping, QuitFlag
+       RunWithBreakpoint SECTION.
+           PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
+            IF Stepping IS EQUAL TO 0 AND OpPtr IS EQUAL TO Breakpoint
+             MOVE 1 TO Stepping
+            END-IF
+
+            IF Stepping IS EQUAL TO 1
+             PERFORM ShowState
+             PERFORM ReadCommand
+             IF QuitFlag IS EQUAL TO 1
+              EXIT PERFORM
+             END-IF
+            END-IF
+
+            PERFORM ExecuteOneInstruction
+            IF OpCode(OpPtr - InstructionLen) IS EQUAL TO 99
+             EXIT PERFORM
+            END-IF
+           END-PERFORM.
+
+      * Subroutine ShowState.
+      *
+      * Print the current OpPtr/instruction, the full Inputs/Outputs
+      * queues, and RelativeBase, so a stopped debugger run shows
+      * everything ReadParam/the instruction handlers can see.
+      *
+      * Uses: OpPtr, Op, OpCode, Inputs, InputsLen, InputPtr, Outputs,
+      * OutputsLen, RelativeBase
+       ShowState SECTION.
+           DISPLAY " ".
+           DISPLAY "OpPtr=" OpPtr " OpCode=" OpCode(OpPtr)
+                   " Cell=" Op(OpPtr).
+           DISPLAY "RelativeBase=" RelativeBase.
+           DISPLAY "InputPtr=" InputPtr " InputsLen=" InputsLen.
+           PERFORM VARYING Pdx FROM 1 UNTIL Pdx > InputsLen
+            DISPLAY "  Input " Pdx ": " Inputs(Pdx)
+           END-PERFORM.
+           DISPLAY "OutputsLen=" OutputsLen.
+           PERFORM VARYING Pdx FROM 1 UNTIL Pdx > OutputsLen
+            DISPLAY "  Output " Pdx ": " Outputs(Pdx)
+           END-PERFORM.
+
+      * Subroutine ReadCommand.
+      *
+      * Read one command character from the console: S (default, any
+      * value other than C/Q) single-steps, C continues free without
+      * further stops, Q quits the debugger immediately.
+      *
+      * Uses: (console) -> Stepping, QuitFlag
+       ReadCommand SECTION.
+           DISPLAY "(S)tep (C)ontinue (Q)uit " WITH NO ADVANCING.
+           ACCEPT CommandStr.
+           EVALUATE FUNCTION UPPER-CASE(CommandStr)
+            WHEN "C" MOVE 0 TO Stepping
+            WHEN "Q" MOVE 1 TO QuitFlag
+            WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+      * Read the program from the input file. Save it to the Src
+      * table, so any number of copies of the program can be run.
+       ReadAsm SECTION.
+           MOVE 0 TO Seps.
+           INSPECT InputRec TALLYING Seps FOR ALL ",".
+           IF Seps < 9999
+            ADD 1 TO Seps
+           ELSE
+            MOVE 9999 TO Seps
+           END-IF.
+
+           MOVE 1 TO Ptr.
+           MOVE 0 TO SrcLen.
+           PERFORM Seps TIMES
+            UNSTRING InputRec DELIMITED BY "," INTO Str
+             WITH POINTER Ptr
+            END-UNSTRING
+            ADD 1 TO SrcLen
+            COMPUTE Src(SrcLen) = FUNCTION NUMVAL(Str)
+           END-PERFORM.
+
+      * Reset the current state of the program by getting a fresh copy
+      * of the instructions, and setting the pointers to 1.
+       ResetAsm SECTION.
+           MOVE 1 TO OpPtr.
+           MOVE 1 TO InputPtr.
+           MOVE 0 TO InputsLen.
+           MOVE 0 TO OutputsLen.
+           MOVE 0 TO RelativeBase.
+           PERFORM VARYING Ptr FROM 1 UNTIL Ptr > SrcLen
+            MOVE Src(Ptr) TO Op(Ptr)
+           END-PERFORM.
+
+      * Subroutine ExecuteOneInstruction.
+      *
+      * Decode and run exactly the single instruction at the current
+      * OpPtr, then advance OpPtr past it - the single-step primitive
+      * the interactive loop and the free-run loop both drive one
+      * instruction at a time.
+      *
+      * Uses: Op, OpCode, OpPtr -> InstructionLen
+       ExecuteOneInstruction SECTION.
+           COMPUTE RX = OpPtr + 1.
+           COMPUTE RY = OpSize - 2.
+           MOVE OpPtr TO InstrStart.
+           EVALUATE OpCode(OpPtr)
+            WHEN 1  PERFORM AddInstruction
+            WHEN 2  PERFORM MultiplyInstruction
+            WHEN 3  PERFORM InputInstruction
+            WHEN 4  PERFORM OutputInstruction
+            WHEN 5  PERFORM JumpIfTrueInstruction
+            WHEN 6  PERFORM JumpIfFalseInstruction
+            WHEN 7  PERFORM LessThanInstruction
+            WHEN 8  PERFORM EqualsInstruction
+            WHEN 9  PERFORM AdjustRelativeBaseInstruction
+            WHEN 99 ADD 1 TO OpPtr
+            WHEN OTHER
+             DISPLAY "Invalid Op " OpCode(OpPtr) " at " OpPtr
+             STOP RUN
+           END-EVALUATE.
+           COMPUTE InstructionLen = OpPtr - InstrStart.
+
+       AddInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           ADD Op(RZ) TO RB.
+           PERFORM ReadParam.
+           MOVE RB TO Op(RZ).
+           ADD 4 TO OpPtr.
+
+       MultiplyInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           MULTIPLY Op(RZ) BY RB.
+           PERFORM ReadParam.
+           MOVE RB TO Op(RZ).
+           ADD 4 TO OpPtr.
+
+       InputInstruction SECTION.
+           PERFORM ReadParam.
+           IF InputPtr > InputsLen
+            DISPLAY "Input requested at OpPtr=" OpPtr
+                    " value: " WITH NO ADVANCING
+            ACCEPT InStr
+            ADD 1 TO InputsLen
+            COMPUTE Inputs(InputsLen) = FUNCTION NUMVAL(InStr)
+           END-IF.
+           MOVE Inputs(InputPtr) TO Op(RZ).
+           ADD 1 TO InputPtr.
+           ADD 2 TO OpPtr.
+
+       OutputInstruction SECTION.
+           PERFORM ReadParam.
+           ADD 1 TO OutputsLen.
+           MOVE Op(RZ) TO Outputs(OutputsLen).
+           ADD 2 TO OpPtr.
+
+       JumpIfTrueInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RB IS NOT EQUAL TO 0
+            COMPUTE OpPtr = Op(RZ) + 1
+           ELSE
+            ADD 3 TO OpPtr
+           END-IF.
+
+       JumpIfFalseInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RB IS EQUAL TO 0
+            COMPUTE OpPtr = Op(RZ) + 1
+           ELSE
+            ADD 3 TO OpPtr
+           END-IF.
+
+       LessThanInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RA.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RA IS LESS THAN RB
+            MOVE 1 TO Op(RZ)
+           ELSE
+            MOVE 0 TO Op(RZ)
+           END-IF.
+           ADD 4 TO OpPtr.
+
+       EqualsInstruction SECTION.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RA.
+           PERFORM ReadParam.
+           MOVE Op(RZ) TO RB.
+           PERFORM ReadParam.
+           IF RA IS EQUAL TO RB
+            MOVE 1 TO Op(RZ)
+           ELSE
+            MOVE 0 TO Op(RZ)
+           END-IF.
+           ADD 4 TO OpPtr.
+
+       AdjustRelativeBaseInstruction SECTION.
+           PERFORM ReadParam.
+           ADD Op(RZ) TO RelativeBase.
+           ADD 2 TO OpPtr.
+
+       ReadParam SECTION.
+           EVALUATE OpParam(OpPtr, RY)
+      * Position mode is a pointer.
+            WHEN 0
+             COMPUTE RZ = Op(RX) + 1
+      * Immediate mode is a value.
+            WHEN 1
+             MOVE RX TO RZ
+      * Relative mode is a relative pointer.
+            WHEN 2
+             COMPUTE RZ = Op(RX) + RelativeBase + 1
+           END-EVALUATE.
+
+           ADD 1 TO RX.
+           SUBTRACT 1 FROM RY.
