@@ -5,7 +5,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT ReportFile ASSIGN TO "6a.report"
        ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SnapshotFile ASSIGN TO SnapshotPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS SnapshotStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,8 +25,49 @@
           02 FILLER   PIC X(10).
        88 EndOfFile   VALUE HIGH-VALUES.
 
+       FD ReportFile.
+       01 ReportRec   PIC X(20).
+
+      * SnapshotFile holds a previously-saved Objs/Orbs map in the same
+      * "orbitee)orbiter" layout as InputFile, so an incremental run can
+      * load it and merge in just the new records from InputFile instead
+      * of reprocessing the whole orbit map from scratch.
+       FD SnapshotFile RECORD CONTAINS 7 CHARACTERS.
+       01 SnapshotRec.
+          02 Orbitee  PIC X(3).
+          02 Sep      PIC X(1).
+          02 Orbiter  PIC X(3).
+       88 EndOfSnapshot VALUE HIGH-VALUES.
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath  PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+
+      * SnapshotPath optionally names a saved-state file to merge with
+      * (load) and update (save) for incremental orbit-map updates.
+      * SPACES (the default) disables snapshot merging: only InputPath
+      * is read, same as the original full-reload behavior.
+       01 SnapshotPath PIC X(50).
+       01 CurOrbitee   PIC X(3).
+       01 CurOrbiter   PIC X(3).
+
+      * RootName selects the object the checksum walk (and the cycle
+      * check) expands outward from. SPACES (the default) keeps the
+      * original "COM" universal-center-of-mass behavior; any other
+      * name lets the checksum be computed for just one sub-tree of a
+      * larger combined orbit map.
+       01 RootName     PIC X(3).
+
+      * SnapshotStatus catches a missing SnapshotPath file (status "35")
+      * on the very first incremental run, when no snapshot has been
+      * saved yet, so that case can be treated as an empty snapshot
+      * instead of aborting the run.
+       01 SnapshotStatus PIC X(2).
 
        01 ObjsLen    PIC 9(4).
        01 Objs       PIC X(3) OCCURS 1 TO 9999 TIMES 
@@ -40,40 +89,74 @@
        01 LvlEnd     PIC 9(4).
        01 Total      PIC 9(20).
 
+      * ObjLvl records, per object, the direct-plus-indirect orbit count
+      * (the Lvl it was reached at during the walk) for the audit report.
+       01 ObjLvl     PIC 9(4) OCCURS 1 TO 9999 TIMES
+           DEPENDING ON ObjsLen.
+       01 ObjLvlFmt  PIC Z(4).
+
        01 Idx        PIC 9(4).
        01 Jdx        PIC 9(4).
 
+      * Visited backs the CheckCycles validation walk: it is set as each
+      * object is first reached while expanding outward from COM, the
+      * same way the checksum walk below expands List. An object reached
+      * a second time means its orbit chain loops back on itself instead
+      * of forming a tree.
+       01 Visited    PIC 9(1) OCCURS 1 TO 9999 TIMES
+           DEPENDING ON ObjsLen.
+       01 TotalFmt   PIC Z(20).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
-           OPEN INPUT InputFile.
-           READ InputFile
-            AT END SET EndOfFile TO TRUE
-           END-READ.
+           ACCEPT SnapshotPath FROM ARGUMENT-VALUE.
+           ACCEPT RootName FROM ARGUMENT-VALUE.
+           IF RootName IS EQUAL TO SPACES OR RootName IS EQUAL TO
+              LOW-VALUES
+            MOVE "COM" TO RootName
+           END-IF.
+           IF SnapshotPath IS EQUAL TO LOW-VALUES
+            MOVE SPACES TO SnapshotPath
+           END-IF.
 
            MOVE 0 TO ObjsLen.
            MOVE 1 TO OrbsLen.
 
-           PERFORM UNTIL EndOfFile
-
-            MOVE Orbitee OF InputRec TO Name
-            PERFORM FindObj
-            IF Obj IS GREATER THAN ObjsLen
-             MOVE NAME TO Objs(Obj)
-             ADD 1 TO ObjsLen
+           IF SnapshotPath IS NOT EQUAL TO SPACES AND SnapshotPath IS
+              NOT EQUAL TO LOW-VALUES
+            OPEN INPUT SnapshotFile
+            IF SnapshotStatus IS EQUAL TO "00"
+             READ SnapshotFile
+              AT END SET EndOfSnapshot TO TRUE
+             END-READ
+             PERFORM UNTIL EndOfSnapshot
+              MOVE Orbitee OF SnapshotRec TO CurOrbitee
+              MOVE Orbiter OF SnapshotRec TO CurOrbiter
+              PERFORM MergeEdge
+              READ SnapshotFile
+               AT END SET EndOfSnapshot TO TRUE
+              END-READ
+             END-PERFORM
+             CLOSE SnapshotFile
             END-IF
-            MOVE Obj TO Orbitee OF Orbs (OrbsLen)
+           END-IF.
 
-            MOVE Orbiter OF InputRec TO Name
-            PERFORM FindObj
-            IF Obj IS GREATER THAN ObjsLen
-             MOVE NAME TO Objs(Obj)
-             ADD 1 TO ObjsLen
-            END-IF
-            MOVE Obj TO Orbiter OF Orbs (OrbsLen)
-
-            ADD 1 TO OrbsLen
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile
+            AT END SET EndOfFile TO TRUE
+           END-READ.
 
+           PERFORM UNTIL EndOfFile
+            MOVE Orbitee OF InputRec TO CurOrbitee
+            MOVE Orbiter OF InputRec TO CurOrbiter
+            PERFORM MergeEdge
             READ InputFile
              AT END SET EndOfFile TO TRUE
             END-READ
@@ -81,13 +164,32 @@
 
            CLOSE InputFile.
 
-           MOVE "COM" TO Name.
+           IF SnapshotPath IS NOT EQUAL TO SPACES AND SnapshotPath IS
+              NOT EQUAL TO LOW-VALUES
+            PERFORM SaveSnapshot
+           END-IF.
+
+           PERFORM CheckCycles.
+
+           MOVE RootName TO Name.
            PERFORM FindObj.
+           IF Obj IS GREATER THAN ObjsLen
+            DISPLAY "Root object not found in orbit map: "
+                    FUNCTION TRIM(RootName)
+            STOP RUN
+           END-IF.
            MOVE Obj TO List(1).
            MOVE 1 TO ListLen.
            MOVE 1 TO LvlEnd.
            MOVE 0 TO Lvl.
            MOVE 0 TO Total.
+      * Zero every object's ObjLvl up front: with RootName other than
+      * the default COM, objects outside the root's sub-tree are never
+      * reached by the walk below and would otherwise report whatever
+      * uninitialized value happened to be sitting in ObjLvl.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ObjsLen
+            MOVE 0 TO ObjLvl(Idx)
+           END-PERFORM.
 
            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ListLen
             IF Idx IS GREATER THAN LvlEnd
@@ -97,14 +199,147 @@
             PERFORM VARYING Jdx FROM 1 UNTIL Jdx IS GREATER THAN OrbsLen
              IF Orbitee OF Orbs (Jdx) IS EQUAL TO List(Idx)
               COMPUTE Total = Total + Lvl + 1
+               ON SIZE ERROR
+                DISPLAY "Checksum overflows Total"
+                STOP RUN
+              END-COMPUTE
               ADD 1 TO ListLen
               MOVE Orbiter OF Orbs (Jdx) TO List(ListLen)
+              COMPUTE ObjLvl(List(ListLen)) = Lvl + 1
              END-IF
             END-PERFORM
            END-PERFORM.
 
            DISPLAY Total.
 
+           PERFORM AuditReport.
+
+           MOVE Total TO TotalFmt.
+           MOVE "AdventOfCode2019-6a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "snapshot=" DELIMITED BY SIZE
+                  FUNCTION TRIM(SnapshotPath) DELIMITED BY SIZE
+                  " root=" DELIMITED BY SIZE
+                  FUNCTION TRIM(RootName) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE TotalFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "6" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE TotalFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine MergeEdge.
+      *
+      * Merge one orbitee/orbiter pair into Objs/Orbs, adding either
+      * object that isn't already known. Shared by the snapshot-load
+      * and InputFile-load passes so a record is merged the same way
+      * regardless of which file it came from.
+      *
+      * Uses: CurOrbitee, CurOrbiter, Objs, ObjsLen, Orbs, OrbsLen
+       MergeEdge SECTION.
+           MOVE CurOrbitee TO Name.
+           PERFORM FindObj.
+           IF Obj IS GREATER THAN ObjsLen
+            MOVE Name TO Objs(Obj)
+            ADD 1 TO ObjsLen
+           END-IF.
+           MOVE Obj TO Orbitee OF Orbs (OrbsLen).
+
+           MOVE CurOrbiter TO Name.
+           PERFORM FindObj.
+           IF Obj IS GREATER THAN ObjsLen
+            MOVE Name TO Objs(Obj)
+            ADD 1 TO ObjsLen
+           END-IF.
+           MOVE Obj TO Orbiter OF Orbs (OrbsLen).
+
+           ADD 1 TO OrbsLen.
+
+      * Subroutine SaveSnapshot.
+      *
+      * Write the full merged Objs/Orbs map back out to SnapshotPath so
+      * the next incremental run can load it and merge only its own new
+      * InputFile records.
+      *
+      * Uses: Objs, Orbs, OrbsLen
+       SaveSnapshot SECTION.
+           OPEN OUTPUT SnapshotFile.
+           PERFORM VARYING Jdx FROM 1 UNTIL Jdx IS EQUAL TO OrbsLen
+            MOVE Objs(Orbitee OF Orbs(Jdx)) TO Orbitee OF SnapshotRec
+            MOVE ")" TO Sep OF SnapshotRec
+            MOVE Objs(Orbiter OF Orbs(Jdx)) TO Orbiter OF SnapshotRec
+            WRITE SnapshotRec
+           END-PERFORM.
+           CLOSE SnapshotFile.
+
+      * Subroutine AuditReport.
+      *
+      * Write the per-object orbit-count breakdown (direct plus
+      * indirect) to ReportFile and echo it to the console, so the
+      * heaviest contributors to Total can be reviewed individually.
+      *
+      * Uses: Objs, ObjsLen, ObjLvl
+       AuditReport SECTION.
+           OPEN OUTPUT ReportFile.
+           MOVE "Object  Orbits" TO ReportRec.
+           WRITE ReportRec.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ObjsLen
+            MOVE ObjLvl(Idx) TO ObjLvlFmt
+            DISPLAY Objs(Idx) "  " ObjLvlFmt
+            MOVE SPACES TO ReportRec
+            STRING Objs(Idx) DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   ObjLvlFmt DELIMITED BY SIZE
+              INTO ReportRec
+            END-STRING
+            WRITE ReportRec
+           END-PERFORM.
+           CLOSE ReportFile.
+
+      * Subroutine CheckCycles.
+      *
+      * Validate the Orbs table before the checksum walk: expand outward
+      * from COM the same way the checksum walk does, and report any
+      * object that gets reached a second time instead of letting the
+      * later unbounded walk spin the List table forever.
+      *
+      * Uses: Objs, ObjsLen, Orbs, OrbsLen
+       CheckCycles SECTION.
+           MOVE RootName TO Name.
+           PERFORM FindObj.
+           IF Obj IS GREATER THAN ObjsLen
+            DISPLAY "Root object not found in orbit map: "
+                    FUNCTION TRIM(RootName)
+            STOP RUN
+           END-IF.
+           MOVE Obj TO List(1).
+           MOVE 1 TO ListLen.
+
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ObjsLen
+            MOVE 0 TO Visited(Idx)
+           END-PERFORM.
+           MOVE 1 TO Visited(Obj).
+
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN ListLen
+            PERFORM VARYING Jdx FROM 1 UNTIL Jdx IS GREATER THAN OrbsLen
+             IF Orbitee OF Orbs(Jdx) IS EQUAL TO List(Idx)
+              IF Visited(Orbiter OF Orbs(Jdx)) IS EQUAL TO 1
+               DISPLAY "Cycle detected in orbit chain at "
+                       Objs(Orbiter OF Orbs(Jdx))
+               STOP RUN
+              END-IF
+              MOVE 1 TO Visited(Orbiter OF Orbs(Jdx))
+              ADD 1 TO ListLen
+              MOVE Orbiter OF Orbs(Jdx) TO List(ListLen)
+             END-IF
+            END-PERFORM
+           END-PERFORM.
+
        FindObj SECTION.
            PERFORM VARYING Idx FROM 1 UNTIL Idx > ObjsLen
             IF Objs(Idx) IS EQUAL TO Name
@@ -112,3 +347,6 @@
             END-IF
            END-PERFORM.
            MOVE Idx TO Obj.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
