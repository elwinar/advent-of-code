@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdventOfCode2019-Disasm.
+
+      * Standalone Intcode disassembler: reads a *.input tape the same
+      * way ReadAsm does everywhere else, and prints a static
+      * disassembly (address, opcode mnemonic, parameter modes,
+      * operands) of every cell without executing the program, so a
+      * tape's structure can be reviewed before running it for real.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
+       01 InputRec  PIC X(9999).
+
+       WORKING-STORAGE SECTION.
+       01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       01 Seps      PIC 9(5).
+       01 Str       PIC X(20).
+       01 Ptr       PIC 9(5).
+
+       COPY "IntcodeAsm.cpy".
+
+      * Mnemonic/ParamCount are looked up once per instruction from the
+      * decoded OpCode, then used to drive both the DISPLAY line and
+      * how far the disassembly pointer advances to the next
+      * instruction.
+       01 Mnemonic   PIC X(4).
+       01 ParamCount PIC 9(1).
+       01 Pdx        PIC 9(1).
+
+      * ModeChar/OperandLine build up one "[mode]value" group per
+      * parameter so a whole instruction's operands print on one line.
+       01 ModeChar   PIC X(3).
+       01 OperandLine PIC X(60).
+       01 OperandPos PIC 9(2).
+       01 OperandStr PIC -(19)9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT InputPath FROM ARGUMENT-VALUE.
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile.
+           CLOSE InputFile.
+
+           PERFORM ReadAsm.
+           PERFORM ResetAsm.
+           PERFORM Disassemble.
+
+           STOP RUN.
+
+      * Read the program from the input file. Save it to the Src table,
+      * so any number of copies of the program can be run.
+       ReadAsm SECTION.
+           MOVE 0 TO Seps.
+           INSPECT InputRec TALLYING Seps FOR ALL ",".
+           IF Seps < 9999
+            ADD 1 TO Seps
+           ELSE
+            MOVE 9999 TO Seps
+           END-IF.
+
+           MOVE 1 TO Ptr.
+           MOVE 0 TO SrcLen.
+           PERFORM Seps TIMES
+            UNSTRING InputRec DELIMITED BY "," INTO Str
+             WITH POINTER Ptr
+            END-UNSTRING
+            ADD 1 TO SrcLen
+            COMPUTE Src(SrcLen) = FUNCTION NUMVAL(Str)
+           END-PERFORM.
+
+      * Reset the current state of the program by getting a fresh copy
+      * of the instructions, and setting the pointers to 1.
+       ResetAsm SECTION.
+           MOVE 1 TO OpPtr.
+           PERFORM VARYING Ptr FROM 1 UNTIL Ptr > SrcLen
+            MOVE Src(Ptr) TO Op(Ptr)
+           END-PERFORM.
+
+      * Subroutine Disassemble.
+      *
+      * Walk the tape linearly from address 1, one instruction at a
+      * time, printing address/mnemonic/modes/operands without
+      * executing anything. This is a static, non-control-flow-aware
+      * sweep (the same assumption ExecuteAsm's callers make when they
+      * treat the whole tape as one straight run of instructions) so a
+      * cell holding pure data rather than an instruction prints as an
+      * "OTHER" line instead of a decoded mnemonic.
+      *
+      * Uses: Op, OpCode, OpParam, OpPtr, SrcLen
+       Disassemble SECTION.
+           PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
+            PERFORM DecodeMnemonic
+            PERFORM BuildOperandLine
+            DISPLAY OpPtr " " Mnemonic " " Op(OpPtr) " " OperandLine
+            ADD ParamCount TO OpPtr
+            ADD 1 TO OpPtr
+           END-PERFORM.
+
+      * Subroutine DecodeMnemonic.
+      *
+      * Map the opcode at the current OpPtr to its mnemonic and
+      * parameter count. Any value that isn't one of the instruction
+      * set's opcodes is reported as "????" with zero parameters, so
+      * the sweep still advances (one cell at a time) instead of
+      * getting stuck re-decoding the same non-instruction cell.
+      *
+      * Uses: OpCode, OpPtr -> Mnemonic, ParamCount
+       DecodeMnemonic SECTION.
+           EVALUATE OpCode(OpPtr)
+            WHEN 1  MOVE "ADD " TO Mnemonic  MOVE 3 TO ParamCount
+            WHEN 2  MOVE "MUL " TO Mnemonic  MOVE 3 TO ParamCount
+            WHEN 3  MOVE "IN  " TO Mnemonic  MOVE 1 TO ParamCount
+            WHEN 4  MOVE "OUT " TO Mnemonic  MOVE 1 TO ParamCount
+            WHEN 5  MOVE "JNZ " TO Mnemonic  MOVE 2 TO ParamCount
+            WHEN 6  MOVE "JZ  " TO Mnemonic  MOVE 2 TO ParamCount
+            WHEN 7  MOVE "LT  " TO Mnemonic  MOVE 3 TO ParamCount
+            WHEN 8  MOVE "EQ  " TO Mnemonic  MOVE 3 TO ParamCount
+            WHEN 9  MOVE "ARB " TO Mnemonic  MOVE 1 TO ParamCount
+            WHEN 99 MOVE "HLT " TO Mnemonic  MOVE 0 TO ParamCount
+            WHEN OTHER
+             MOVE "????" TO Mnemonic
+             MOVE 0 TO ParamCount
+           END-EVALUATE.
+
+      * Subroutine BuildOperandLine.
+      *
+      * Format each of the current instruction's ParamCount parameters
+      * as "[mode]value" (mode is POS/IMM/REL per the same 0/1/2
+      * encoding ReadParam decodes at runtime) and concatenate them
+      * into OperandLine, so one DISPLAY line shows every operand of a
+      * multi-parameter instruction.
+      *
+      * Uses: OpParam, Op, OpPtr, ParamCount -> OperandLine
+       BuildOperandLine SECTION.
+           MOVE SPACES TO OperandLine.
+           MOVE 1 TO OperandPos.
+           PERFORM VARYING Pdx FROM 1 UNTIL Pdx > ParamCount
+            EVALUATE OpParam(OpPtr, OpSize - 1 - Pdx)
+             WHEN 0 MOVE "POS" TO ModeChar
+             WHEN 1 MOVE "IMM" TO ModeChar
+             WHEN 2 MOVE "REL" TO ModeChar
+             WHEN OTHER MOVE "?? " TO ModeChar
+            END-EVALUATE
+            MOVE Op(OpPtr + Pdx) TO OperandStr
+            STRING "[" ModeChar "]" FUNCTION TRIM(OperandStr) " "
+             DELIMITED BY SIZE INTO OperandLine
+             WITH POINTER OperandPos
+            END-STRING
+           END-PERFORM.
