@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdventOfCode2019-RunAll.
+
+      * Consolidated batch driver: compiles and runs every day's
+      * program in sequence against its numbered *.input file, and
+      * gathers all of their console output into one consolidated
+      * results report, so a full end-to-end regression pass doesn't
+      * require thirteen separate by-hand cobc/run invocations. Shells
+      * out to cobc and to each compiled program via CALL 'SYSTEM',
+      * the same mechanism 13b.cob already uses to clear the screen.
+      *
+      * Days 1 and 2 hardcode their own "N.input" filename inside the
+      * program (no InputPath argument), so they run with no CLI
+      * argument; every later day accepts InputPath and is run with
+      * its numbered input file as both the argument and the matching
+      * environment variable (the dynamic ASSIGN TO InputPath clause
+      * only picks up the argument's value when a same-named
+      * environment variable is also present). ExtraArgs supplies
+      * whatever a day needs beyond InputPath to reach a deterministic,
+      * non-blocking answer in an unattended batch pass - e.g. 13b's
+      * AutoModeStr, so it plays the arcade game itself instead of
+      * blocking on an interactive ACCEPT.
+      *
+      * 10b is left out: unlike every other day's extra arguments, its
+      * InputPos (which asteroid is the monitoring station) isn't a
+      * fixed flag with a sane batch default - it's the answer to 10a,
+      * expressed as an index into 10b's own reading-order numbering
+      * rather than the Abs/Ord coordinates 10a's report gives back.
+      * Picking a placeholder InputPos here would silently run 10b
+      * against the wrong station and report a wrong answer, which is
+      * worse than skipping it; running 10a's line-of-sight report and
+      * feeding its result into 10b remains a manual step.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReportFile ASSIGN TO "RunAll.report"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RunOutputFile ASSIGN TO "/tmp/AdventOfCode2019-RunAll.out"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReportFile RECORD IS VARYING IN SIZE FROM 1 TO 200
+          CHARACTERS.
+       01 ReportRec PIC X(200).
+
+       FD RunOutputFile RECORD IS VARYING IN SIZE FROM 1 TO 500
+          CHARACTERS.
+       01 RunOutputRec PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01 ReportPath    PIC X(50) VALUE "RunAll.report".
+       01 RunOutputPath PIC X(50)
+          VALUE "/tmp/AdventOfCode2019-RunAll.out".
+
+      * DayTable lists every day/part program this driver knows about,
+      * in run order. NeedsArg is 0 for the two early days whose
+      * SELECT clause hardcodes its own input filename, 1 for every
+      * day that takes InputPath as a CLI argument.
+       01 DayTable.
+          02 DayEntry OCCURS 23 TIMES.
+             03 ProgramName PIC X(5).
+             03 InputArg    PIC X(10).
+             03 NeedsArg    PIC 9(1).
+             03 ExtraArgs   PIC X(20).
+
+       01 Dx             PIC 9(2).
+       01 DayCount       PIC 9(2) VALUE 23.
+       01 CommandLine    PIC X(250).
+       01 EndOfRunOutput PIC 9(1).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM BuildDayTable.
+
+           OPEN OUTPUT ReportFile.
+
+           PERFORM VARYING Dx FROM 1 UNTIL Dx IS GREATER THAN DayCount
+            DISPLAY "Running " FUNCTION TRIM(ProgramName(Dx)) "..."
+            PERFORM CompileDay
+            PERFORM RunDay
+            PERFORM CollectOutput
+           END-PERFORM.
+
+           CLOSE ReportFile.
+
+           DISPLAY "Consolidated results written to "
+                   FUNCTION TRIM(ReportPath).
+           STOP RUN.
+
+      * Subroutine BuildDayTable.
+      *
+      * Populate DayTable with every day/part program and the numbered
+      * input file it expects, in run order.
+      *
+      * Uses: -> DayTable
+       BuildDayTable SECTION.
+           MOVE 0 TO Dx.
+           ADD 1 TO Dx.
+           MOVE "1a" TO ProgramName(Dx).
+           MOVE "1.input" TO InputArg(Dx).
+           MOVE 0 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "1b" TO ProgramName(Dx).
+           MOVE "1.input" TO InputArg(Dx).
+           MOVE 0 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "2a" TO ProgramName(Dx).
+           MOVE "2.input" TO InputArg(Dx).
+           MOVE 0 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "2b" TO ProgramName(Dx).
+           MOVE "2.input" TO InputArg(Dx).
+           MOVE 0 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "3a" TO ProgramName(Dx).
+           MOVE "3.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "3b" TO ProgramName(Dx).
+           MOVE "3.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "4a" TO ProgramName(Dx).
+           MOVE "4.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "4b" TO ProgramName(Dx).
+           MOVE "4.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "5a" TO ProgramName(Dx).
+           MOVE "5.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "5b" TO ProgramName(Dx).
+           MOVE "5.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "6a" TO ProgramName(Dx).
+           MOVE "6.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "6b" TO ProgramName(Dx).
+           MOVE "6.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "7a" TO ProgramName(Dx).
+           MOVE "7.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "7b" TO ProgramName(Dx).
+           MOVE "7.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "8a" TO ProgramName(Dx).
+           MOVE "8.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "8b" TO ProgramName(Dx).
+           MOVE "8.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "9" TO ProgramName(Dx).
+           MOVE "9.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "10a" TO ProgramName(Dx).
+           MOVE "10.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "11a" TO ProgramName(Dx).
+           MOVE "11.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "12a" TO ProgramName(Dx).
+           MOVE "12.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "12b" TO ProgramName(Dx).
+           MOVE "12.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "13a" TO ProgramName(Dx).
+           MOVE "13.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE SPACES TO ExtraArgs(Dx).
+           ADD 1 TO Dx.
+           MOVE "13b" TO ProgramName(Dx).
+           MOVE "13.input" TO InputArg(Dx).
+           MOVE 1 TO NeedsArg(Dx).
+           MOVE "AUTO" TO ExtraArgs(Dx).
+
+      * Subroutine CompileDay.
+      *
+      * Compile the current day's source into a throwaway /tmp binary,
+      * capturing any compiler output in its own log rather than
+      * letting it interleave with the run output collected below.
+      *
+      * Uses: ProgramName(Dx)
+       CompileDay SECTION.
+           MOVE SPACES TO CommandLine.
+           STRING "cobc -x -std=ibm -I copybooks -o /tmp/aoc_run_"
+                  FUNCTION TRIM(ProgramName(Dx)) " "
+                  FUNCTION TRIM(ProgramName(Dx)) ".cob"
+                  " > /tmp/aoc_run_" FUNCTION TRIM(ProgramName(Dx))
+                  ".compile.log 2>&1"
+            DELIMITED BY SIZE INTO CommandLine
+           END-STRING.
+           CALL "SYSTEM" USING CommandLine.
+
+      * Subroutine RunDay.
+      *
+      * Run the current day's freshly compiled binary, redirecting its
+      * console output to RunOutputPath for CollectOutput to pick up.
+      * Days that take InputPath get it both as the positional CLI
+      * argument and as a matching environment variable, per the
+      * dynamic ASSIGN TO InputPath quirk; ExtraArgs (if any) follows
+      * it.
+      *
+      * Uses: ProgramName(Dx), InputArg(Dx), NeedsArg(Dx), ExtraArgs(Dx)
+       RunDay SECTION.
+           MOVE SPACES TO CommandLine.
+           IF NeedsArg(Dx) IS EQUAL TO 1
+            STRING "InputPath=" FUNCTION TRIM(InputArg(Dx))
+                   " /tmp/aoc_run_" FUNCTION TRIM(ProgramName(Dx))
+                   " " FUNCTION TRIM(InputArg(Dx))
+                   " " FUNCTION TRIM(ExtraArgs(Dx))
+                   " > " FUNCTION TRIM(RunOutputPath) " 2>&1"
+             DELIMITED BY SIZE INTO CommandLine
+            END-STRING
+           ELSE
+            STRING "/tmp/aoc_run_" FUNCTION TRIM(ProgramName(Dx))
+                   " > " FUNCTION TRIM(RunOutputPath) " 2>&1"
+             DELIMITED BY SIZE INTO CommandLine
+            END-STRING
+           END-IF.
+           CALL "SYSTEM" USING CommandLine.
+
+      * Subroutine CollectOutput.
+      *
+      * Append a header line plus every line of the current day's
+      * captured run output to the consolidated ReportFile.
+      *
+      * Uses: ProgramName(Dx), InputArg(Dx), RunOutputPath -> ReportFile
+       CollectOutput SECTION.
+           MOVE SPACES TO ReportRec.
+           STRING "=== " FUNCTION TRIM(ProgramName(Dx)) " (input: "
+                  FUNCTION TRIM(InputArg(Dx)) ") ==="
+            DELIMITED BY SIZE INTO ReportRec
+           END-STRING.
+           WRITE ReportRec.
+
+           OPEN INPUT RunOutputFile.
+           MOVE 0 TO EndOfRunOutput.
+           PERFORM UNTIL EndOfRunOutput IS EQUAL TO 1
+            READ RunOutputFile
+             AT END
+              MOVE 1 TO EndOfRunOutput
+             NOT AT END
+              MOVE SPACES TO ReportRec
+              STRING "    " RunOutputRec DELIMITED BY SIZE INTO
+                     ReportRec
+              END-STRING
+              WRITE ReportRec
+            END-READ
+           END-PERFORM.
+           CLOSE RunOutputFile.
+
+           MOVE SPACES TO ReportRec.
+           WRITE ReportRec.
