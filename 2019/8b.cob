@@ -5,61 +5,136 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT ReportFile ASSIGN TO "8b.report"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
-       FD InputFile.
-       01 InputRec.
-        02 Pixel PIC X(1) OCCURS 150 TIMES.
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS
+           DEPENDING ON InputLen.
+       01 InputRec PIC X(9999).
+
+       FD ReportFile.
+       01 ReportRec PIC X(9999).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
-       01 EOF       PIC 9(1).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 InputLen  PIC 9(5).
+
+      * Width/Height default to the original 25x6 image geometry;
+      * SPACES (or an omitted trailing argument) keeps that default.
+       01 WidthStr   PIC X(5).
+       01 HeightStr  PIC X(5).
+       01 Width      PIC 9(4) VALUE 25.
+       01 Height     PIC 9(4) VALUE 6.
+       01 PixelCount PIC 9(5).
+       01 LayerCount PIC 9(5).
 
-       01 Image.
-        02 Pixel    PIC X(1) OCCURS 150 TIMES.
-       01 Layers    REDEFINES Image.
-        02 Layer    PIC X(25) OCCURS 6 TIMES.
-       01 Remaining PIC 9(3).
-       01 Idx       PIC 9(3).
+       01 Image     PIC X(9999).
+       01 Remaining PIC 9(5).
+       01 Row       PIC 9(5).
+       01 RowOff    PIC 9(5).
+       01 LayerOff  PIC 9(5).
+       01 Idx       PIC 9(5).
+
+      * Holds one rendered row: "0" pixels become a space, "1" pixels
+      * become "#", so the registration-ID image reads directly from
+      * the job log instead of a wall of digits.
+       01 RenderRow PIC X(9999).
+       01 ColIdx    PIC 9(5).
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT WidthStr FROM ARGUMENT-VALUE.
+           IF WidthStr IS NOT EQUAL TO SPACES AND WidthStr IS NOT EQUAL
+              TO LOW-VALUES
+            COMPUTE Width = FUNCTION NUMVAL(WidthStr)
+           END-IF.
+           ACCEPT HeightStr FROM ARGUMENT-VALUE.
+           IF HeightStr IS NOT EQUAL TO SPACES AND HeightStr IS NOT
+              EQUAL TO LOW-VALUES
+            COMPUTE Height = FUNCTION NUMVAL(HeightStr)
+           END-IF.
+           COMPUTE PixelCount = Width * Height.
+           IF PixelCount IS GREATER THAN 9999
+            DISPLAY "Width x Height (" PixelCount
+                    ") exceeds the maximum image size of 9999 pixels"
+            STOP RUN
+           END-IF.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile.
+           CLOSE InputFile.
 
-           MOVE 150 TO Remaining.
+           COMPUTE LayerCount = InputLen / PixelCount.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 150
-            MOVE 2 TO Pixel OF Image (Idx)
+           MOVE PixelCount TO Remaining.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > PixelCount
+            MOVE "2" TO Image(Idx:1)
            END-PERFORM.
 
-           PERFORM FOREVER
-            READ InputFile
-             AT END MOVE 1 TO EOF
-            END-READ
-
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 150
-            IF Pixel OF Image (Idx) IS EQUAL TO 2
-             AND Pixel OF InputRec (Idx) IS NOT EQUAL TO 2
-             MOVE Pixel OF InputRec (Idx) TO Pixel OF Image (Idx)
-             SUBTRACT 1 FROM Remaining
-            END-IF
-           END-PERFORM
-
-           IF Remaining IS EQUAL TO 0
-            EXIT PERFORM
-           END-IF
-
-            IF EOF IS EQUAL TO 1
-             EXIT PERFORM
-            END-IF
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > LayerCount
+                   OR Remaining IS EQUAL TO 0
+            COMPUTE LayerOff = (Idx - 1) * PixelCount
+
+            PERFORM VARYING Row FROM 1 UNTIL Row > PixelCount
+             IF Image(Row:1) IS EQUAL TO "2"
+              AND InputRec(LayerOff + Row:1) IS NOT EQUAL TO "2"
+              MOVE InputRec(LayerOff + Row:1) TO Image(Row:1)
+              SUBTRACT 1 FROM Remaining
+             END-IF
+            END-PERFORM
            END-PERFORM.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 6
-            DISPLAY Layer(Idx)
+           OPEN OUTPUT ReportFile.
+           PERFORM VARYING Row FROM 1 UNTIL Row > Height
+            COMPUTE RowOff = (Row - 1) * Width + 1
+            MOVE SPACES TO RenderRow
+            PERFORM VARYING ColIdx FROM 1 UNTIL ColIdx > Width
+             IF Image(RowOff + ColIdx - 1:1) IS EQUAL TO "1"
+              MOVE "#" TO RenderRow(ColIdx:1)
+             END-IF
+            END-PERFORM
+            DISPLAY RenderRow(1:Width)
+            MOVE RenderRow(1:Width) TO ReportRec
+            WRITE ReportRec
            END-PERFORM.
+           CLOSE ReportFile.
 
-           CLOSE InputFile.
+           MOVE "AdventOfCode2019-8b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "width=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WidthStr) DELIMITED BY SIZE
+                  " height=" DELIMITED BY SIZE
+                  FUNCTION TRIM(HeightStr) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE "see 8b.report" TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "8" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE "see 8b.report" TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
 
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
