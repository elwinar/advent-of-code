@@ -5,58 +5,146 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN USING InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
-       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 13 CHARACTERS.
-       01 InputRec.
-          02 LowBoundStr  PIC X(6).
-          02 FILLER       PIC X(1).
-          02 HighBoundStr PIC X(6).
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 19 CHARACTERS.
+       01 InputRec  PIC X(19).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 InputPath           PIC X(50).
-       01 LowBound            PIC 9(6).
-       01 HighBound           PIC 9(6).
-       01 VInt                PIC 9(6).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus         PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 LowBoundStr          PIC X(9).
+       01 HighBoundStr         PIC X(9).
+       01 Ptr                  PIC 9(2).
+       01 LowBound            PIC 9(9).
+       01 HighBound           PIC 9(9).
+       01 VInt                PIC 9(9).
        01 FILLER              REDEFINES VInt.
-          02 VArr             PIC 9(1) OCCURS 6 TIMES.
-       01 C                   PIC 9(6).
+          02 VArr             PIC 9(1) OCCURS 9 TIMES.
+       01 C                   PIC 9(9).
+
+      * Width is derived from the high bound supplied in the input
+      * record, so the same program validates password policies of any
+      * digit length. StartIdx is the first significant digit position
+      * inside the fixed 9-digit VArr table.
+       01 Width                PIC 9(1).
+       01 StartIdx             PIC 9(1).
+       01 Idx                  PIC 9(1).
+       01 HasPair              PIC 9(1).
+       01 Increasing           PIC 9(1).
 
+      * ProgressCount/ProgressInterval give a periodic "still working"
+      * DISPLAY against the VInt/HighBound range, so a genuinely long
+      * brute-force run can be told apart from a hung job.
+       01 ProgressCount        PIC 9(9) VALUE 0.
+       01 ProgressInterval     PIC 9(9) VALUE 1000000.
+       01 ProgressStartSecs    PIC 9(7).
+       01 ProgressNowSecs      PIC 9(7).
+       01 ProgressElapsedSecs  PIC 9(7).
+       01 ProgressTime.
+          02 ProgressHH        PIC 9(2).
+          02 ProgressMM        PIC 9(2).
+          02 ProgressSS        PIC 9(2).
 
        PROCEDURE DIVISION.
        Begin SECTION.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
 
+           MOVE 1 TO Ptr.
+           UNSTRING InputRec DELIMITED BY "-" INTO LowBoundStr
+            WITH POINTER Ptr
+           END-UNSTRING.
+           UNSTRING InputRec DELIMITED BY "-" INTO HighBoundStr
+            WITH POINTER Ptr
+           END-UNSTRING.
+
            COMPUTE LowBound = FUNCTION NUMVAL(LowBoundStr).
            COMPUTE HighBound = FUNCTION NUMVAL(HighBoundStr).
+           COMPUTE Width = FUNCTION LENGTH(FUNCTION TRIM(HighBoundStr)).
+           COMPUTE StartIdx = 10 - Width.
            MOVE 0 TO C.
 
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressStartSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
+
            PERFORM VARYING VInt FROM LowBound UNTIL VInt > HighBound
-            IF VArr(1) IS GREATER THAN VArr(2)
-             OR VArr(2) IS GREATER THAN VArr(3)
-             OR VArr(3) IS GREATER THAN VArr(4)
-             OR VArr(4) IS GREATER THAN VArr(5)
-             OR VArr(5) IS GREATER THAN VArr(6)
-             EXIT PERFORM CYCLE
+            ADD 1 TO ProgressCount
+            IF FUNCTION MOD(ProgressCount, ProgressInterval) IS EQUAL
+               TO 0
+             PERFORM DisplayProgress
             END-IF
 
-            IF VArr(1) IS NOT EQUAL TO VArr(2)
-             AND VArr(2) IS NOT EQUAL TO VArr(3)
-             AND VArr(3) IS NOT EQUAL TO VArr(4)
-             AND VArr(4) IS NOT EQUAL TO VArr(5)
-             AND VArr(5) IS NOT EQUAL TO VArr(6)
+            MOVE 1 TO Increasing
+            MOVE 0 TO HasPair
+            PERFORM VARYING Idx FROM StartIdx UNTIL Idx >= 9
+             IF VArr(Idx) IS GREATER THAN VArr(Idx + 1)
+              MOVE 0 TO Increasing
+              EXIT PERFORM
+             END-IF
+             IF VArr(Idx) IS EQUAL TO VArr(Idx + 1)
+              MOVE 1 TO HasPair
+             END-IF
+            END-PERFORM
+
+            IF Increasing IS EQUAL TO 0 OR HasPair IS EQUAL TO 0
              EXIT PERFORM CYCLE
             END-IF
 
             ADD 1 TO C
+            DISPLAY VInt
            END-PERFORM.
 
            DISPLAY C.
 
            CLOSE InputFile.
+
+           MOVE "AdventOfCode2019-4a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE C TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "4" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE C TO LedgerAnswer.
+           PERFORM WriteLedger.
+
            STOP RUN.
 
+      * Subroutine DisplayProgress.
+      *
+      * Print how far VInt has gotten through the LowBound-HighBound
+      * range and how many seconds have elapsed since the search
+      * started, so a long brute-force run can be distinguished from a
+      * hung job.
+      *
+      * Uses: VInt, HighBound, ProgressStartSecs
+       DisplayProgress SECTION.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressNowSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
+           COMPUTE ProgressElapsedSecs = FUNCTION MOD(
+                   ProgressNowSecs - ProgressStartSecs + 86400, 86400).
+           DISPLAY "Progress: VInt=" VInt " of " HighBound
+                   " elapsed=" ProgressElapsedSecs "s".
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
