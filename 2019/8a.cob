@@ -5,55 +5,199 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT ReportFile ASSIGN TO "8a.report"
+       ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
-       FD InputFile.
-       01 InputRec.
-        02 Layer PIC X(150).
+       FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS
+           DEPENDING ON InputLen.
+       01 InputRec PIC X(9999).
+
+       FD ReportFile.
+       01 ReportRec PIC X(40).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
-       01 EOF       PIC 9(1).
-       01 NumZero   PIC 9(3).
-       01 NumOne    PIC 9(3).
-       01 NumTwo    PIC 9(3).
-       01 Best      PIC 9(3).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 InputLen  PIC 9(5).
+
+      * Width/Height default to the original 25x6 image geometry;
+      * SPACES (or an omitted trailing argument) keeps that default.
+       01 WidthStr  PIC X(5).
+       01 HeightStr PIC X(5).
+       01 Width     PIC 9(4) VALUE 25.
+       01 Height    PIC 9(4) VALUE 6.
+       01 PixelCount PIC 9(5).
+       01 LayerCount PIC 9(5).
+
+      * LayerStats holds every layer's checksum figures (not just the
+      * winner's), so the full report can list every layer sorted
+      * ascending by NumZero.
+       01 LayerStats OCCURS 1 TO 9999 TIMES DEPENDING ON LayerCount.
+          02 LsNumZero PIC 9(5).
+          02 LsNumOne  PIC 9(5).
+          02 LsNumTwo  PIC 9(5).
+          02 LsTotal   PIC 9(10).
+       01 LayerTemp  PIC X(25).
+       01 Swapped    PIC 9(1).
+      * LsNumZeroFmt/LsNumOneFmt/LsNumTwoFmt/LsTotalFmt hold the
+      * zero-suppressed form of the matching LayerStats figure just
+      * before it is STRINGed into ReportRec, the same way 6a.cob's
+      * ObjLvlFmt keeps AuditReport's columns from coming out
+      * zero-padded.
+       01 LsNumZeroFmt PIC Z(5).
+       01 LsNumOneFmt  PIC Z(5).
+       01 LsNumTwoFmt  PIC Z(5).
+       01 LsTotalFmt   PIC Z(10).
+
+       01 OffPos    PIC 9(5).
+       01 Idx       PIC 9(5).
+       01 NumZero   PIC 9(5).
+       01 NumOne    PIC 9(5).
+       01 NumTwo    PIC 9(5).
+       01 Best      PIC 9(5).
        01 Total     PIC 9(10).
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
-           OPEN INPUT InputFile.
+           ACCEPT WidthStr FROM ARGUMENT-VALUE.
+           IF WidthStr IS NOT EQUAL TO SPACES AND WidthStr IS NOT EQUAL
+              TO LOW-VALUES
+            COMPUTE Width = FUNCTION NUMVAL(WidthStr)
+           END-IF.
+           ACCEPT HeightStr FROM ARGUMENT-VALUE.
+           IF HeightStr IS NOT EQUAL TO SPACES AND HeightStr IS NOT
+              EQUAL TO LOW-VALUES
+            COMPUTE Height = FUNCTION NUMVAL(HeightStr)
+           END-IF.
+           COMPUTE PixelCount = Width * Height.
 
-           MOVE HIGH-VALUE TO Best.
+           OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+           READ InputFile.
+           CLOSE InputFile.
 
-           PERFORM FOREVER
+           COMPUTE LayerCount = InputLen / PixelCount.
+           IF LayerCount IS EQUAL TO 0
+            DISPLAY "Input too short for " Width " x " Height
+                    " image (" InputLen " characters)"
+            STOP RUN
+           END-IF.
 
-            READ InputFile
-             AT END MOVE 1 TO EOF
-            END-READ
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                   LayerCount
+            COMPUTE OffPos = (Idx - 1) * PixelCount + 1
 
             MOVE 0 TO NumZero
             MOVE 0 TO NumOne
             MOVE 0 TO NumTwo
-            INSPECT Layer TALLYING NumZero FOR ALL "0"
-            IF NumZero IS LESS THAN Best
-             INSPECT Layer TALLYING NumOne FOR ALL "1"
-             INSPECT Layer TALLYING NumTwo FOR ALL "2"
-             COMPUTE Total = NumOne * NumTwo
-             MOVE NumZero TO Best
-             DISPLAY Best " " Total
-            END-IF
-
-            IF EOF IS EQUAL TO 1
-             EXIT PERFORM
-            END-IF
-
+            INSPECT InputRec(OffPos:PixelCount) TALLYING NumZero FOR ALL
+                    "0"
+            INSPECT InputRec(OffPos:PixelCount) TALLYING NumOne FOR ALL
+                    "1"
+            INSPECT InputRec(OffPos:PixelCount) TALLYING NumTwo FOR ALL
+                    "2"
+            COMPUTE Total = NumOne * NumTwo
+            MOVE NumZero TO LsNumZero(Idx)
+            MOVE NumOne TO LsNumOne(Idx)
+            MOVE NumTwo TO LsNumTwo(Idx)
+            MOVE Total TO LsTotal(Idx)
            END-PERFORM.
 
-           CLOSE InputFile.
+           PERFORM SortLayerStats.
+           PERFORM WriteReport.
 
+           MOVE LsNumZero(1) TO Best.
+           MOVE LsTotal(1) TO Total.
            DISPLAY Best " " Total.
 
+           MOVE "AdventOfCode2019-8a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "width=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WidthStr) DELIMITED BY SIZE
+                  " height=" DELIMITED BY SIZE
+                  FUNCTION TRIM(HeightStr) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE Total TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "8" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE Total TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine SortLayerStats.
+      *
+      * Bubble-sort LayerStats ascending by LsNumZero, so the winning
+      * (fewest-zero) layer is always LayerStats(1) and the full report
+      * lists every layer from strongest to weakest candidate.
+      *
+      * Uses: LayerStats, LayerCount
+       SortLayerStats SECTION.
+           PERFORM WITH TEST AFTER UNTIL Swapped IS EQUAL TO 0
+            MOVE 0 TO Swapped
+            PERFORM VARYING Idx FROM 1 UNTIL Idx IS EQUAL TO LayerCount
+             IF LsNumZero(Idx) IS GREATER THAN LsNumZero(Idx + 1)
+              MOVE LayerStats(Idx) TO LayerTemp
+              MOVE LayerStats(Idx + 1) TO LayerStats(Idx)
+              MOVE LayerTemp TO LayerStats(Idx + 1)
+              MOVE 1 TO Swapped
+             END-IF
+            END-PERFORM
+           END-PERFORM.
+
+      * Subroutine WriteReport.
+      *
+      * Write every layer's checksum figures (zeros/ones/twos/total,
+      * already sorted ascending by zero count) to ReportFile and echo
+      * them to the console.
+      *
+      * Uses: LayerStats, LayerCount
+       WriteReport SECTION.
+           OPEN OUTPUT ReportFile.
+           MOVE "Layer Zeros  Ones  Twos  Total" TO ReportRec.
+           WRITE ReportRec.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                   LayerCount
+            MOVE LsNumZero(Idx) TO LsNumZeroFmt
+            MOVE LsNumOne(Idx)  TO LsNumOneFmt
+            MOVE LsNumTwo(Idx)  TO LsNumTwoFmt
+            MOVE LsTotal(Idx)   TO LsTotalFmt
+            MOVE SPACES TO ReportRec
+            STRING Idx             DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   LsNumZeroFmt    DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   LsNumOneFmt     DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   LsNumTwoFmt     DELIMITED BY SIZE
+                   "  "            DELIMITED BY SIZE
+                   LsTotalFmt      DELIMITED BY SIZE
+              INTO ReportRec
+            END-STRING
+            DISPLAY ReportRec
+            WRITE ReportRec
+           END-PERFORM.
+           CLOSE ReportFile.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
