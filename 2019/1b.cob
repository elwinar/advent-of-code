@@ -5,7 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT InputFile ASSIGN TO "1.input"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS InputStatus.
+           SELECT ReportFile ASSIGN TO "1.report"
                ORGANIZATION LINE SEQUENTIAL.
+           COPY "AuditTrail.cpy".
+           COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,33 +20,88 @@
        01 InputRec    PIC X(9).
        88 EndOfFile   VALUE HIGH-VALUES.
 
+       FD ReportFile.
+       01 ReportRec    PIC X(30).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 ModuleMass   PIC 9(9).
-       01 ModuleFuel   PIC S9(9).
+       01 StepFuel     PIC S9(9).
+       01 ModuleFuel   PIC 9(9).
        01 TotalFuel    PIC 9(9).
        01 TotalFuelFmt PIC Z(9).
+       01 ModuleMassFmt PIC Z(9).
+       01 ModuleFuelFmt PIC Z(9).
+      * InputStatus catches a missing/misnamed "1.input" so that case
+      * produces a clean message instead of a runtime abend.
+       01 InputStatus  PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: 1.input"
+            STOP RUN
+           END-IF.
+           OPEN OUTPUT ReportFile.
            READ InputFile
                AT END SET EndOfFile TO TRUE
            END-READ.
+           DISPLAY "ModuleMass  ModuleFuel".
+           MOVE "ModuleMass  ModuleFuel" TO ReportRec.
+           WRITE ReportRec.
            PERFORM UNTIL EndOfFile
              COMPUTE ModuleMass = FUNCTION NUMVAL(InputRec)
-             PERFORM UNTIL ModuleMass = 0
-                 COMPUTE ModuleFuel = (ModuleMass / 3) - 2
-                 IF ModuleFuel IS LESS THAN 0
-                     SET ModuleFuel TO 0
+             MOVE 0 TO ModuleFuel
+             MOVE ModuleMass TO StepFuel
+             PERFORM UNTIL StepFuel = 0
+                 COMPUTE StepFuel = (StepFuel / 3) - 2
+                 IF StepFuel IS LESS THAN 0
+                     SET StepFuel TO 0
                  END-IF
-                 COMPUTE TotalFuel = TotalFuel + ModuleFuel
-                 SET ModuleMass TO ModuleFuel
+                 COMPUTE ModuleFuel = ModuleFuel + StepFuel
              END-PERFORM
+             COMPUTE TotalFuel = TotalFuel + ModuleFuel
+             MOVE ModuleMass TO ModuleMassFmt
+             MOVE ModuleFuel TO ModuleFuelFmt
+             DISPLAY ModuleMassFmt "  " ModuleFuelFmt
+             MOVE SPACES TO ReportRec
+             STRING ModuleMassFmt DELIMITED BY SIZE
+                    "  " DELIMITED BY SIZE
+                    ModuleFuelFmt DELIMITED BY SIZE
+               INTO ReportRec
+             END-STRING
+             WRITE ReportRec
              READ InputFile
                AT END SET EndOfFile TO TRUE
              END-READ
            END-PERFORM.
            CLOSE InputFile.
            MOVE TotalFuel TO TotalFuelFmt.
-           DISPLAY TotalFuelFmt.
+           DISPLAY " ".
+           DISPLAY "Total: " TotalFuelFmt.
+           MOVE SPACES TO ReportRec.
+           WRITE ReportRec.
+           STRING "Total: " DELIMITED BY SIZE
+                  TotalFuelFmt DELIMITED BY SIZE
+             INTO ReportRec
+           END-STRING.
+           WRITE ReportRec.
+           CLOSE ReportFile.
+           MOVE "AdventOfCode2019-1b" TO AuditProgramId.
+           MOVE "1.input" TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           MOVE TotalFuelFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "1" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE TotalFuelFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
            STOP RUN.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
