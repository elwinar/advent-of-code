@@ -0,0 +1,28 @@
+      * ResultsLedgerWrite.cpy
+      *
+      * Appends one line to LedgerFile from LedgerDay/LedgerPart/
+      * AuditProgramId/LedgerAnswer (AuditTrailFields.cpy and
+      * ResultsLedgerFields.cpy). A program MOVEs its own values into
+      * those fields and does PERFORM WriteLedger right before each
+      * place it reports its final answer.
+       WriteLedger SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LedgerTimestamp.
+           OPEN EXTEND LedgerFile.
+           IF LedgerStatus IS EQUAL TO "35"
+            OPEN OUTPUT LedgerFile
+           END-IF.
+           MOVE SPACES TO LedgerRec.
+           STRING "day=" DELIMITED BY SIZE
+                  FUNCTION TRIM(LedgerDay) DELIMITED BY SIZE
+                  " part=" DELIMITED BY SIZE
+                  LedgerPart DELIMITED BY SIZE
+                  " program=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AuditProgramId) DELIMITED BY SIZE
+                  " answer=" DELIMITED BY SIZE
+                  FUNCTION TRIM(LedgerAnswer) DELIMITED BY SIZE
+                  " at=" DELIMITED BY SIZE
+                  LedgerTimestamp DELIMITED BY SIZE
+             INTO LedgerRec
+           END-STRING.
+           WRITE LedgerRec.
+           CLOSE LedgerFile.
