@@ -0,0 +1,14 @@
+      * AuditTrailFields.cpy
+      *
+      * WORKING-STORAGE fields a program fills in before PERFORMing the
+      * WriteAuditTrail SECTION (AuditTrailWrite.cpy). AuditProgramId is
+      * also reused by ResultsLedgerWrite.cpy so both logs agree on the
+      * name a run is recorded under.
+       01 AuditProgramId PIC X(30).
+       01 AuditInputPath PIC X(50).
+       01 AuditArgs      PIC X(80).
+       01 AuditAnswer    PIC X(30).
+      * AuditStatus lets WriteAuditTrail (AuditTrailWrite.cpy) fall
+      * back to OPEN OUTPUT the first time audit.log doesn't exist yet,
+      * since GnuCOBOL's OPEN EXTEND does not create a missing file.
+       01 AuditStatus    PIC X(2).
