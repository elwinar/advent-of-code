@@ -0,0 +1,26 @@
+      * IntcodeAsmFields.cpy
+      *
+      * The per-VM register/memory fields normally reached through
+      * IntcodeAsm.cpy's "01 Asm." group, factored out so a program that
+      * also needs an OCCURS table of saved VM states (7b's Asms
+      * checkpoint array) can COPY the same field layout at level 02
+      * under its own 01 instead of hand-duplicating it - keeping any
+      * future instruction-set or PICTURE-width change in one place.
+         02 FILLER        OCCURS 9999 TIMES.
+            03 Op         PIC S9(20).
+            03 FILLER     REDEFINES Op.
+               04 OpParam PIC 9(1) OCCURS 18 TIMES.
+               04 OpCode  PIC 9(2).
+         02 OpPtr         PIC 9(20).
+         02 Inputs        PIC S9(20) OCCURS 9999 TIMES.
+         02 InputsLen     PIC 9(4).
+         02 InputPtr      PIC 9(4).
+         02 Outputs       PIC S9(20) OCCURS 9999 TIMES.
+         02 OutputsLen    PIC 9(4).
+         02 Interrupt     PIC 9(1).
+         02 RelativeBase  PIC S9(20).
+         02 RA            PIC S9(20).
+         02 RB            PIC S9(20).
+         02 RX            PIC S9(20).
+         02 RY            PIC S9(20).
+         02 RZ            PIC S9(20).
