@@ -0,0 +1,18 @@
+      * IntcodeAsm.cpy
+      *
+      * Shared Intcode memory/registers layout, COPYed by every
+      * VM-based day's program (5a/5b, 7a/7b, 11a, 13b) instead of each
+      * one hand-declaring its own near-identical Op/OpCode/OpParam/
+      * Inputs/Outputs/RelativeBase structure. Instruction-set additions
+      * and PICTURE-width fixes only have to be made here once.
+      *
+      * Src/SrcLen hold a pristine parsed copy of the program, so a
+      * fresh Asm can be reset from it (ResetAsm-style) as many times as
+      * a day's puzzle needs (once per diagnostic code, once per
+      * amplifier, once per phase-setting permutation, and so on).
+       01 Src           PIC S9(20) VALUE IS 0 OCCURS 9999 TIMES.
+       01 SrcLen        PIC 9(5).
+       01 OpSize        PIC 9(5) VALUE IS 20.
+
+       01 Asm.
+          COPY "IntcodeAsmFields.cpy".
