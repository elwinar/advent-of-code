@@ -0,0 +1,5 @@
+      * ResultsLedgerFD.cpy
+      *
+      * FD/record for LedgerFile (see ResultsLedger.cpy).
+       FD LedgerFile.
+       01 LedgerRec PIC X(120).
