@@ -0,0 +1,9 @@
+      * ResultsLedger.cpy
+      *
+      * Shared results-ledger FILE-CONTROL entry, COPYed alongside
+      * AuditTrail.cpy so every day/part's final answer also lands in
+      * one "results.ledger" file keyed by day/part, instead of only
+      * being visible in whatever scrolled past on the console.
+       SELECT LedgerFile ASSIGN TO "results.ledger"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS LedgerStatus.
