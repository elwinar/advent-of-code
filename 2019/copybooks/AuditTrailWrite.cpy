@@ -0,0 +1,31 @@
+      * AuditTrailWrite.cpy
+      *
+      * Appends one line to AuditFile from AuditProgramId/AuditInputPath/
+      * AuditArgs/AuditAnswer (AuditTrailFields.cpy). A program MOVEs its
+      * own values into those fields and does PERFORM WriteAuditTrail
+      * right before each place it reports its final answer.
+       WriteAuditTrail SECTION.
+           OPEN EXTEND AuditFile.
+           IF AuditStatus IS EQUAL TO "35"
+            OPEN OUTPUT AuditFile
+           END-IF.
+      * AuditInputPath/AuditArgs are often carried over from a field
+      * filled by ACCEPT ... FROM ARGUMENT-VALUE, which only overwrites
+      * as many characters as were actually passed on the command line
+      * and leaves the rest of the field as LOW-VALUES. Replacing those
+      * with spaces keeps AuditRec a clean, printable LINE SEQUENTIAL
+      * record instead of one GnuCOBOL rejects as invalid data.
+           INSPECT AuditInputPath REPLACING ALL LOW-VALUES BY SPACE.
+           INSPECT AuditArgs REPLACING ALL LOW-VALUES BY SPACE.
+           MOVE SPACES TO AuditRec.
+           STRING FUNCTION TRIM(AuditProgramId) DELIMITED BY SIZE
+                  " input=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AuditInputPath) DELIMITED BY SIZE
+                  " args=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AuditArgs) DELIMITED BY SIZE
+                  " answer=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AuditAnswer) DELIMITED BY SIZE
+             INTO AuditRec
+           END-STRING.
+           WRITE AuditRec.
+           CLOSE AuditFile.
