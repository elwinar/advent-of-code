@@ -0,0 +1,14 @@
+      * ResultsLedgerFields.cpy
+      *
+      * WORKING-STORAGE fields a program fills in before PERFORMing the
+      * WriteLedger SECTION (ResultsLedgerWrite.cpy). Reuses
+      * AuditProgramId (AuditTrailFields.cpy) for the program-id column
+      * so both logs agree on the name a run is recorded under.
+       01 LedgerDay       PIC X(4).
+       01 LedgerPart      PIC X(1).
+       01 LedgerAnswer    PIC X(30).
+       01 LedgerTimestamp PIC X(26).
+      * LedgerStatus lets WriteLedger (ResultsLedgerWrite.cpy) fall
+      * back to OPEN OUTPUT the first time results.ledger doesn't exist
+      * yet, since GnuCOBOL's OPEN EXTEND does not create a missing file.
+       01 LedgerStatus    PIC X(2).
