@@ -0,0 +1,10 @@
+      * AuditTrail.cpy
+      *
+      * Shared audit-trail FILE-CONTROL entry, COPYed by every day
+      * program so each run appends one line (program, input, args,
+      * answer - see AuditTrailFields.cpy/AuditTrailWrite.cpy) to a
+      * common "audit.log" instead of each program inventing its own
+      * log file and name.
+       SELECT AuditFile ASSIGN TO "audit.log"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AuditStatus.
