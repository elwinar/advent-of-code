@@ -0,0 +1,5 @@
+      * AuditTrailFD.cpy
+      *
+      * FD/record for AuditFile (see AuditTrail.cpy).
+       FD AuditFile.
+       01 AuditRec PIC X(200).
