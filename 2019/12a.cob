@@ -9,7 +9,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT EnergyFile ASSIGN TO "12a.energy"
        ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,16 +28,30 @@
         02 InputPosY PIC X(3).
         02 FILLER PIC X(4).
         02 InputPosZ PIC X(3).
+       88 EndOfFile VALUE HIGH-VALUES.
 
+       FD EnergyFile.
+       01 EnergyRec PIC X(30).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        01 Idx PIC 9(4).
        01 Jdx PIC 9(4).
        01 Kdx PIC 9(4).
 
-       01 Moons OCCURS 4 TIMES.
+      * MoonsLen is sized from however many lines InputFile has, so the
+      * simulation isn't limited to the original four-moon puzzle input.
+       01 MoonsLen PIC 9(4).
+       01 Moons OCCURS 1 TO 50 TIMES DEPENDING ON MoonsLen.
         02 PosX PIC S9(4).
         02 PosY PIC S9(4).
         02 PosZ PIC S9(4).
@@ -46,29 +65,63 @@
        01 TotalEnergy PIC 9(8).
        01 Steps PIC 9(4).
 
+      * SnapshotIntervalStr optionally enables a periodic energy log:
+      * every SnapshotInterval steps, each moon's potential/kinetic/
+      * total energy is written to EnergyFile. SPACES (the default)
+      * disables snapshotting entirely.
+       01 SnapshotIntervalStr PIC X(5).
+       01 SnapshotInterval    PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            ACCEPT Steps FROM ARGUMENT-VALUE.
+           ACCEPT SnapshotIntervalStr FROM ARGUMENT-VALUE.
+           IF SnapshotIntervalStr IS NOT EQUAL TO SPACES AND
+              SnapshotIntervalStr IS NOT EQUAL TO LOW-VALUES
+            COMPUTE SnapshotInterval = FUNCTION NUMVAL(
+                    SnapshotIntervalStr)
+           END-IF.
            OPEN INPUT InputFile.
-
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
+
+           MOVE 0 TO MoonsLen.
+           READ InputFile
+            AT END SET EndOfFile TO TRUE
+           END-READ.
+           PERFORM UNTIL EndOfFile
+            IF MoonsLen IS EQUAL TO 50
+             DISPLAY "Too many moons in input, 50 is the maximum"
+             STOP RUN
+            END-IF
+            ADD 1 TO MoonsLen
+            COMPUTE PosX(MoonsLen) = NUMVAL(InputPosX)
+            COMPUTE PosY(MoonsLen) = NUMVAL(InputPosY)
+            COMPUTE PosZ(MoonsLen) = NUMVAL(InputPosZ)
             READ InputFile
-            COMPUTE PosX(Idx) = NUMVAL(InputPosX)
-            COMPUTE PosY(Idx) = NUMVAL(InputPosY)
-            COMPUTE PosZ(Idx) = NUMVAL(InputPosZ)
+             AT END SET EndOfFile TO TRUE
+            END-READ
            END-PERFORM.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
             DISPLAY "x=" PosX(Idx) ",y=" PosY(Idx) ",z=" PosZ(Idx)
                   " vx=" VelX(Idx) ",vy=" VelY(Idx) ",vz=" VelZ(Idx)
            END-PERFORM
            DISPLAY " "
 
+           IF SnapshotInterval IS GREATER THAN 0
+            OPEN OUTPUT EnergyFile
+            MOVE "Step Moon Pot  Kin  Energy" TO EnergyRec
+            WRITE EnergyRec
+           END-IF.
+
            PERFORM VARYING Kdx FROM 1 UNTIL Kdx > Steps
-            PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
              COMPUTE Jdx = Idx + 1
-             PERFORM VARYING Jdx FROM Jdx UNTIL Jdx > 4
+             PERFORM VARYING Jdx FROM Jdx UNTIL Jdx > MoonsLen
               COMPUTE Diff = SIGN (PosX(Idx) - PosX(Jdx))
               SUBTRACT Diff FROM VelX(Idx)
               Add Diff TO VelX(Jdx)
@@ -83,21 +136,30 @@
              END-PERFORM
             END-PERFORM
 
-            PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
              COMPUTE PosX(Idx) = PosX(Idx) + VelX(Idx)
              COMPUTE PosY(Idx) = PosY(Idx) + VelY(Idx)
              COMPUTE PosZ(Idx) = PosZ(Idx) + VelZ(Idx)
             END-PERFORM
 
             DISPLAY "Step " Kdx
-            PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
              DISPLAY "x=" PosX(Idx) ",y=" PosY(Idx) ",z=" PosZ(Idx)
                    " vx=" VelX(Idx) ",vy=" VelY(Idx) ",vz=" VelZ(Idx)
             END-PERFORM
             DISPLAY " "
+
+            IF SnapshotInterval IS GREATER THAN 0 AND
+               FUNCTION MOD(Kdx, SnapshotInterval) IS EQUAL TO 0
+             PERFORM LogEnergySnapshot
+            END-IF
            END-PERFORM.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+           IF SnapshotInterval IS GREATER THAN 0
+            CLOSE EnergyFile
+           END-IF.
+
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
             COMPUTE Pot = ABS(PosX(Idx))
                         + ABS(PosY(Idx))
                         + ABS(PosZ(Idx))
@@ -112,3 +174,55 @@
 
            CLOSE InputFile.
 
+           MOVE "AdventOfCode2019-12a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "steps=" DELIMITED BY SIZE
+                  Steps DELIMITED BY SIZE
+                  " snapshot=" DELIMITED BY SIZE
+                  FUNCTION TRIM(SnapshotIntervalStr) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE TotalEnergy TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "12" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE TotalEnergy TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine LogEnergySnapshot.
+      *
+      * Write one EnergyRec per moon (current step's potential/kinetic/
+      * total energy) to EnergyFile, so energy trends over a long Steps
+      * run can be charted without a per-step console dump.
+      *
+      * Uses: Kdx, Moons, MoonsLen, Pot, Kin, Energy
+       LogEnergySnapshot SECTION.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+            COMPUTE Pot = ABS(PosX(Idx))
+                        + ABS(PosY(Idx))
+                        + ABS(PosZ(Idx))
+            COMPUTE Kin = ABS(VelX(Idx))
+                        + ABS(VelY(Idx))
+                        + ABS(VelZ(Idx))
+            COMPUTE Energy = Pot * Kin
+            MOVE SPACES TO EnergyRec
+            STRING Kdx    DELIMITED BY SIZE
+                   " "    DELIMITED BY SIZE
+                   Idx    DELIMITED BY SIZE
+                   " "    DELIMITED BY SIZE
+                   Pot    DELIMITED BY SIZE
+                   " "    DELIMITED BY SIZE
+                   Kin    DELIMITED BY SIZE
+                   " "    DELIMITED BY SIZE
+                   Energy DELIMITED BY SIZE
+              INTO EnergyRec
+            END-STRING
+            WRITE EnergyRec
+           END-PERFORM.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
+
