@@ -9,7 +9,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT CheckpointFile ASSIGN TO CheckpointPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CheckpointStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,14 +29,44 @@
         02 InputPosY PIC X(3).
         02 FILLER PIC X(4).
         02 InputPosZ PIC X(3).
+       88 EndOfFile VALUE HIGH-VALUES.
+
+       FD CheckpointFile RECORD CONTAINS 1288 CHARACTERS.
+       01 CheckpointRec.
+          02 CkAxis     PIC X(1).
+          02 CkMoonsLen PIC 9(4).
+          02 CkDoneX    PIC 9(1).
+          02 CkDoneY    PIC 9(1).
+          02 CkDoneZ    PIC 9(1).
+          02 CkStepsX   PIC 9(20).
+          02 CkStepsY   PIC 9(20).
+          02 CkStepsZ   PIC 9(20).
+          02 CkSteps    PIC 9(20).
+          02 CkSystem OCCURS 50 TIMES.
+             03 CkPos     PIC S9(5) SIGN IS TRAILING SEPARATE.
+             03 CkVel     PIC S9(5) SIGN IS TRAILING SEPARATE.
+          02 CkOrig OCCURS 50 TIMES.
+             03 CkOrigPos PIC S9(5) SIGN IS TRAILING SEPARATE.
+             03 CkOrigVel PIC S9(5) SIGN IS TRAILING SEPARATE.
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
 
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        01 Idx       PIC 9(10).
        01 Jdx       PIC 9(10).
 
-       01 Moons OCCURS 4 TIMES.
+      * MoonsLen is sized from however many lines InputFile has, so the
+      * simulation isn't limited to the original four-moon puzzle input.
+       01 MoonsLen PIC 9(4).
+       01 Moons OCCURS 1 TO 50 TIMES DEPENDING ON MoonsLen.
         02 PosX PIC S9(5).
         02 PosY PIC S9(5).
         02 PosZ PIC S9(5).
@@ -39,16 +75,47 @@
         02 VelZ PIC S9(5) VALUE 0.
 
        01 OrigSystem.
-        02 FILLER OCCURS 4 TIMES.
+        02 FILLER OCCURS 1 TO 50 TIMES DEPENDING ON MoonsLen.
            03 OrigPos PIC S9(5).
            03 OrigVel PIC S9(5).
        01 System.
-        02 FILLER OCCURS 4 TIMES.
+        02 FILLER OCCURS 1 TO 50 TIMES DEPENDING ON MoonsLen.
          03 Pos PIC S9(5).
          03 Vel PIC S9(5).
        01 Steps PIC 9(20).
        01 Diff PIC S9(1).
 
+      * CheckpointPath optionally names a file the FindLoop search's
+      * Pos/Vel/Steps progress is periodically saved to (and, if it
+      * already exists, resumed from) per axis, so an interrupted
+      * period search doesn't have to restart the X/Y/Z loops from step
+      * zero. SPACES (the default) disables checkpointing entirely.
+       01 CheckpointPath   PIC X(50).
+       01 CheckpointStatus PIC X(2).
+       01 CheckpointCount  PIC 9(7).
+       01 HaveCheckpoint   PIC 9(1) VALUE 0.
+       01 ResumeAxis       PIC X(1).
+       01 ResumedSteps     PIC 9(1) VALUE 0.
+       01 CurAxis          PIC X(1).
+       01 DoneX  PIC 9(1) VALUE 0.
+       01 DoneY  PIC 9(1) VALUE 0.
+       01 DoneZ  PIC 9(1) VALUE 0.
+       01 StepsX PIC 9(20) VALUE 0.
+       01 StepsY PIC 9(20) VALUE 0.
+       01 StepsZ PIC 9(20) VALUE 0.
+
+      * ProgressInterval gives a periodic "still working" DISPLAY of
+      * FindLoop's Steps count, so a long period search can be told
+      * apart from a hung job.
+       01 ProgressInterval    PIC 9(9) VALUE 10000000.
+       01 ProgressStartSecs   PIC 9(7).
+       01 ProgressNowSecs     PIC 9(7).
+       01 ProgressElapsedSecs PIC 9(7).
+       01 ProgressTime.
+          02 ProgressHH       PIC 9(2).
+          02 ProgressMM       PIC 9(2).
+          02 ProgressSS       PIC 9(2).
+
        01 Prime PIC 9(20).
        01 Factors.
         02 Factor PIC 9(20) OCCURS 99 TIMES.
@@ -63,40 +130,135 @@
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT CheckpointPath FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+           MOVE 0 TO MoonsLen.
+           READ InputFile
+            AT END SET EndOfFile TO TRUE
+           END-READ.
+           PERFORM UNTIL EndOfFile
+            IF MoonsLen IS EQUAL TO 50
+             DISPLAY "Too many moons in input, 50 is the maximum"
+             CLOSE InputFile
+             STOP RUN
+            END-IF
+            ADD 1 TO MoonsLen
+            COMPUTE PosX(MoonsLen) = NUMVAL(InputPosX)
+            COMPUTE PosY(MoonsLen) = NUMVAL(InputPosY)
+            COMPUTE PosZ(MoonsLen) = NUMVAL(InputPosZ)
             READ InputFile
-            COMPUTE PosX(Idx) = NUMVAL(InputPosX)
-            COMPUTE PosY(Idx) = NUMVAL(InputPosY)
-            COMPUTE PosZ(Idx) = NUMVAL(InputPosZ)
+             AT END SET EndOfFile TO TRUE
+            END-READ
            END-PERFORM.
 
            CLOSE InputFile.
 
            MOVE 0 TO TotalFactorsLen.
+           MOVE 0 TO CheckpointCount.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
-            MOVE PosX(Idx) TO Pos(Idx)
-            MOVE VelX(Idx) TO Vel(Idx)
-           END-PERFORM.
-           PERFORM FindLoop.
+           IF CheckpointPath IS NOT EQUAL TO SPACES AND CheckpointPath
+              IS NOT EQUAL TO LOW-VALUES
+            PERFORM LoadCheckpoint
+           END-IF.
+
+           MOVE "X" TO CurAxis.
+           IF DoneX IS EQUAL TO 1
+            MOVE StepsX TO Steps
+           ELSE
+            MOVE 0 TO ResumedSteps
+            IF HaveCheckpoint IS EQUAL TO 1 AND ResumeAxis IS EQUAL TO
+               CurAxis
+             MOVE 1 TO ResumedSteps
+             MOVE CkSteps TO Steps
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE CkPos(Idx) TO Pos(Idx)
+              MOVE CkVel(Idx) TO Vel(Idx)
+              MOVE CkOrigPos(Idx) TO OrigPos(Idx)
+              MOVE CkOrigVel(Idx) TO OrigVel(Idx)
+             END-PERFORM
+            ELSE
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE PosX(Idx) TO Pos(Idx)
+              MOVE VelX(Idx) TO Vel(Idx)
+             END-PERFORM
+            END-IF
+            PERFORM FindLoop
+            MOVE Steps TO StepsX
+            MOVE 1 TO DoneX
+            IF CheckpointPath IS NOT EQUAL TO SPACES AND
+               CheckpointPath IS NOT EQUAL TO LOW-VALUES
+             PERFORM SaveCheckpoint
+            END-IF
+           END-IF.
            DISPLAY "X " Steps.
            PERFORM FactorizeLoop.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
-            MOVE PosY(Idx) TO Pos(Idx)
-            MOVE VelY(Idx) TO Vel(Idx)
-           END-PERFORM.
-           PERFORM FindLoop.
+           MOVE "Y" TO CurAxis.
+           IF DoneY IS EQUAL TO 1
+            MOVE StepsY TO Steps
+           ELSE
+            MOVE 0 TO ResumedSteps
+            IF HaveCheckpoint IS EQUAL TO 1 AND ResumeAxis IS EQUAL TO
+               CurAxis
+             MOVE 1 TO ResumedSteps
+             MOVE CkSteps TO Steps
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE CkPos(Idx) TO Pos(Idx)
+              MOVE CkVel(Idx) TO Vel(Idx)
+              MOVE CkOrigPos(Idx) TO OrigPos(Idx)
+              MOVE CkOrigVel(Idx) TO OrigVel(Idx)
+             END-PERFORM
+            ELSE
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE PosY(Idx) TO Pos(Idx)
+              MOVE VelY(Idx) TO Vel(Idx)
+             END-PERFORM
+            END-IF
+            PERFORM FindLoop
+            MOVE Steps TO StepsY
+            MOVE 1 TO DoneY
+            IF CheckpointPath IS NOT EQUAL TO SPACES AND
+               CheckpointPath IS NOT EQUAL TO LOW-VALUES
+             PERFORM SaveCheckpoint
+            END-IF
+           END-IF.
            DISPLAY "Y " Steps.
            PERFORM FactorizeLoop.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
-            MOVE PosZ(Idx) TO Pos(Idx)
-            MOVE VelZ(Idx) TO Vel(Idx)
-           END-PERFORM.
-           PERFORM FindLoop.
+           MOVE "Z" TO CurAxis.
+           IF DoneZ IS EQUAL TO 1
+            MOVE StepsZ TO Steps
+           ELSE
+            MOVE 0 TO ResumedSteps
+            IF HaveCheckpoint IS EQUAL TO 1 AND ResumeAxis IS EQUAL TO
+               CurAxis
+             MOVE 1 TO ResumedSteps
+             MOVE CkSteps TO Steps
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE CkPos(Idx) TO Pos(Idx)
+              MOVE CkVel(Idx) TO Vel(Idx)
+              MOVE CkOrigPos(Idx) TO OrigPos(Idx)
+              MOVE CkOrigVel(Idx) TO OrigVel(Idx)
+             END-PERFORM
+            ELSE
+             PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+              MOVE PosZ(Idx) TO Pos(Idx)
+              MOVE VelZ(Idx) TO Vel(Idx)
+             END-PERFORM
+            END-IF
+            PERFORM FindLoop
+            MOVE Steps TO StepsZ
+            MOVE 1 TO DoneZ
+            IF CheckpointPath IS NOT EQUAL TO SPACES AND
+               CheckpointPath IS NOT EQUAL TO LOW-VALUES
+             PERFORM SaveCheckpoint
+            END-IF
+           END-IF.
            DISPLAY "Z " Steps.
            PERFORM FactorizeLoop.
 
@@ -106,31 +268,145 @@
            END-PERFORM.
            DISPLAY Steps.
 
+           MOVE "AdventOfCode2019-12b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "checkpoint=" DELIMITED BY SIZE
+                  FUNCTION TRIM(CheckpointPath) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE Steps TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "12" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE Steps TO LedgerAnswer.
+           PERFORM WriteLedger.
+
            STOP RUN.
 
        FindLoop SECTION.
-           MOVE System TO OrigSystem.
+           IF ResumedSteps IS EQUAL TO 0
+            MOVE System TO OrigSystem
+            MOVE 0 TO Steps
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressStartSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
 
-           MOVE 0 TO Steps.
            PERFORM FOREVER
             ADD 1 TO Steps
-            PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+            IF FUNCTION MOD(Steps, ProgressInterval) IS EQUAL TO 0
+             PERFORM DisplayProgress
+            END-IF
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
              COMPUTE Jdx = Idx + 1
-             PERFORM VARYING Jdx FROM Jdx UNTIL Jdx > 4
+             PERFORM VARYING Jdx FROM Jdx UNTIL Jdx > MoonsLen
               COMPUTE Diff = SIGN (Pos(Idx) - Pos(Jdx))
               SUBTRACT Diff FROM Vel(Idx)
               ADD Diff TO Vel(Jdx)
              END-PERFORM
             END-PERFORM
 
-            PERFORM VARYING Idx FROM 1 UNTIL Idx > 4
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
              COMPUTE Pos(Idx) = Pos(Idx) + Vel(Idx)
             END-PERFORM
 
             IF System IS EQUAL TO OrigSystem
              EXIT PERFORM
             END-IF
+
+            IF CheckpointPath IS NOT EQUAL TO SPACES AND
+               CheckpointPath IS NOT EQUAL TO LOW-VALUES
+             ADD 1 TO CheckpointCount
+             IF FUNCTION MOD(CheckpointCount, 1000000) IS EQUAL TO 0
+              PERFORM SaveCheckpoint
+             END-IF
+            END-IF
+           END-PERFORM.
+
+      * Subroutine DisplayProgress.
+      *
+      * Print how many steps FindLoop has searched on the current axis
+      * and how many seconds have elapsed since this axis's search
+      * started, so a long period search can be distinguished from a
+      * hung job.
+      *
+      * Uses: Steps, ProgressStartSecs
+       DisplayProgress SECTION.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressNowSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
+           COMPUTE ProgressElapsedSecs = FUNCTION MOD(
+                   ProgressNowSecs - ProgressStartSecs + 86400, 86400).
+           DISPLAY "Progress: axis=" CurAxis " steps=" Steps
+                   " elapsed=" ProgressElapsedSecs "s".
+
+      * Subroutine LoadCheckpoint.
+      *
+      * Resume DoneX/DoneY/DoneZ/StepsX/StepsY/StepsZ and, if an axis
+      * search was interrupted mid-flight, its Pos/Vel/Steps and the
+      * original System snapshot it's searching for a return to, from a
+      * prior SaveCheckpoint. A missing file (first run) is treated as
+      * "start from the beginning" rather than an error.
+      *
+      * Uses: CheckpointPath -> DoneX, DoneY, DoneZ, StepsX, StepsY,
+      * StepsZ, HaveCheckpoint, ResumeAxis, CheckpointRec (read into
+      * later by the per-axis resume branches in Begin)
+       LoadCheckpoint SECTION.
+           OPEN INPUT CheckpointFile.
+           IF CheckpointStatus IS EQUAL TO "00"
+            READ CheckpointFile
+             NOT AT END
+              IF CkMoonsLen IS NOT EQUAL TO MoonsLen
+               DISPLAY "Checkpoint was saved against a different "
+                       "input (" CkMoonsLen " moons, this input has "
+                       MoonsLen "): refusing to resume from it"
+               STOP RUN
+              END-IF
+              MOVE 1 TO HaveCheckpoint
+              MOVE CkAxis TO ResumeAxis
+              MOVE CkDoneX TO DoneX
+              MOVE CkDoneY TO DoneY
+              MOVE CkDoneZ TO DoneZ
+              MOVE CkStepsX TO StepsX
+              MOVE CkStepsY TO StepsY
+              MOVE CkStepsZ TO StepsZ
+            END-READ
+            CLOSE CheckpointFile
+           END-IF.
+
+      * Subroutine SaveCheckpoint.
+      *
+      * Persist the current DoneX/DoneY/DoneZ/StepsX/StepsY/StepsZ
+      * progress, plus (for the axis currently in progress) the working
+      * Pos/Vel state and the original System snapshot FindLoop is
+      * searching for a return to, so a killed run can resume via
+      * LoadCheckpoint instead of restarting the X/Y/Z loops from step
+      * zero.
+      *
+      * Uses: CurAxis, DoneX, DoneY, DoneZ, StepsX, StepsY, StepsZ,
+      * Steps, System, OrigSystem -> CheckpointPath
+       SaveCheckpoint SECTION.
+           INITIALIZE CheckpointRec.
+           MOVE CurAxis TO CkAxis.
+           MOVE MoonsLen TO CkMoonsLen.
+           MOVE DoneX TO CkDoneX.
+           MOVE DoneY TO CkDoneY.
+           MOVE DoneZ TO CkDoneZ.
+           MOVE StepsX TO CkStepsX.
+           MOVE StepsY TO CkStepsY.
+           MOVE StepsZ TO CkStepsZ.
+           MOVE Steps TO CkSteps.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > MoonsLen
+            MOVE Pos(Idx) TO CkPos(Idx)
+            MOVE Vel(Idx) TO CkVel(Idx)
+            MOVE OrigPos(Idx) TO CkOrigPos(Idx)
+            MOVE OrigVel(Idx) TO CkOrigVel(Idx)
            END-PERFORM.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointRec.
+           CLOSE CheckpointFile.
 
        FactorizeLoop SECTION.
            MOVE 2 TO Prime.
@@ -177,3 +453,6 @@
 
            MOVE MergedFactors TO TotalFactors.
            MOVE MergedFactorsLen TO TotalFactorsLen.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
