@@ -1,56 +1,77 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AdventOfCode2019-5b.
+       PROGRAM-ID. AdventOfCode2019-7a.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 MaxSignalFmt      PIC Z(15).
        01 Seps      PIC 9(5).
        01 Str       PIC X(15).
        01 Ptr       PIC 9(5).
 
-       01 Asm.
-          02 Src           PIC S9(15) OCCURS 9999 TIMES.
-          02 SrcLen        PIC 9(5).
-          02 FILLER        OCCURS 9999 TIMES.
-             03 Op         PIC S9(15).
-             03 FILLER     REDEFINES Op.
-                04 OpParam PIC 9(1) OCCURS 13 TIMES.
-                04 OpCode  PIC 9(2).
-          02 OpPtr         PIC 9(5).
-          02 Inputs        PIC S9(15) OCCURS 99 TIMES.
-          02 InputPtr      PIC 9(2).
-          02 Outputs       PIC S9(15) OCCURS 99 TIMES.
-          02 OutputPtr     PIC 9(2).
-          02 RA            PIC S9(15).
-          02 RB            PIC S9(15).
-          02 RX            PIC S9(15).
-          02 RY            PIC S9(15).
-          02 RZ            PIC S9(15).
-
-       01 Seq              PIC 9(5).
-       01 FILLER           REDEFINES Seq.
-          02 Setting       PIC 9(1) OCCURS 5 TIMES.
+      * AmpCount optionally overrides the number of chained amplifiers
+      * (and so the width of the phase-setting permutation). SPACES
+      * (the default) keeps the original fixed 5-amplifier scenario.
+       01 AmpCountStr      PIC X(5).
+       01 AmpCount         PIC 9(2) VALUE 5.
+
+       COPY "IntcodeAsm.cpy".
+
+      * Setting holds one candidate phase-setting permutation, one
+      * decimal digit per amplifier. IncrementSetting walks it through
+      * every AmpCount-digit combination like an odometer; the same
+      * digit-range/no-duplicate checks as before filter down to the
+      * actual permutations of 0 .. AmpCount - 1.
+       01 Setting          PIC 9(1) OCCURS 1 TO 20 TIMES
+           DEPENDING ON AmpCount.
+       01 SeqOverflow       PIC 9(1).
+       01 Carry             PIC 9(1).
        01 ValidSeq         PIC 9(1).
        01 Idx              PIC 9(5).
        01 Jdx              PIC 9(5).
 
        01 MaxSignal        PIC 9(15).
-       01 BestSeq          PIC 9(5).
+       01 BestSeq          PIC 9(10).
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT AmpCountStr FROM ARGUMENT-VALUE.
+           IF AmpCountStr IS NOT EQUAL TO SPACES AND AmpCountStr IS NOT
+              EQUAL TO LOW-VALUES
+            COMPUTE AmpCount = FUNCTION NUMVAL(AmpCountStr)
+           END-IF.
+           IF AmpCount IS GREATER THAN 10
+            DISPLAY "AmpCount must be 10 or fewer: " AmpCount
+            STOP RUN
+           END-IF.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
@@ -58,15 +79,23 @@
 
            MOVE 0 TO MaxSignal.
 
-           PERFORM VARYING Seq FROM 01234 UNTIL Seq GREATER THAN 43210
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN AmpCount
+            MOVE 0 TO Setting(Idx)
+           END-PERFORM.
+           MOVE 0 TO SeqOverflow.
+           MOVE 0 TO BestSeq.
+
+           PERFORM UNTIL SeqOverflow IS EQUAL TO 1
             MOVE 1 TO ValidSeq
-            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN 5
-             IF Setting(Idx) IS GREATER THAN 4
+            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                    AmpCount
+             IF Setting(Idx) IS GREATER THAN AmpCount - 1
               MOVE 0 TO ValidSeq
               EXIT PERFORM
              END-IF
-             PERFORM VARYING Jdx FROM Idx UNTIL Jdx IS GREATER THAN 5
-              IF Idx IS NOT EQUAL TO Jdx 
+             PERFORM VARYING Jdx FROM Idx UNTIL Jdx IS GREATER THAN
+                     AmpCount
+              IF Idx IS NOT EQUAL TO Jdx
                AND Setting(Idx) IS EQUAL TO Setting(Jdx)
                MOVE 0 TO ValidSeq
                EXIT PERFORM
@@ -76,27 +105,78 @@
               EXIT PERFORM
              END-IF
             END-PERFORM
-            IF ValidSeq IS EQUAL TO 0
-             EXIT PERFORM CYCLE
-            END-IF
 
-            MOVE 0 TO Outputs(1)
-            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN 5
-             MOVE Setting(Idx) TO Inputs(1)
-             MOVE Outputs(1) TO Inputs(2)
-             PERFORM ExecuteAsm
-            END-PERFORM
-            IF Outputs(1) IS GREATER THAN MaxSignal
-             MOVE Outputs(1) TO MaxSignal
-             MOVE Seq TO BestSeq
+            IF ValidSeq IS EQUAL TO 1
+             MOVE 0 TO Outputs(1)
+             PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                     AmpCount
+              MOVE Setting(Idx) TO Inputs(1)
+              MOVE Outputs(1) TO Inputs(2)
+              PERFORM ExecuteAsm
+             END-PERFORM
+             IF Outputs(1) IS GREATER THAN MaxSignal
+              MOVE Outputs(1) TO MaxSignal
+              PERFORM DisplaySetting
+             END-IF
             END-IF
+
+            PERFORM IncrementSetting
            END-PERFORM.
 
            DISPLAY BestSeq.
            DISPLAY MaxSignal.
 
+           MOVE MaxSignal TO MaxSignalFmt.
+           MOVE "AdventOfCode2019-7a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE AmpCountStr TO AuditArgs.
+           MOVE MaxSignalFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "7" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE MaxSignalFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
            STOP RUN.
 
+      * Subroutine DisplaySetting.
+      *
+      * Pack the current winning Setting permutation into BestSeq (one
+      * decimal digit per amplifier) for the final report.
+      *
+      * Uses: Setting, AmpCount
+       DisplaySetting SECTION.
+           MOVE 0 TO BestSeq.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN AmpCount
+            COMPUTE BestSeq = BestSeq * 10 + Setting(Idx)
+           END-PERFORM.
+
+      * Subroutine IncrementSetting.
+      *
+      * Advance Setting to the next AmpCount-digit combination, like an
+      * odometer: add 1 to the rightmost digit, carrying into the next
+      * digit to the left on overflow. SeqOverflow is set once a carry
+      * runs off the leftmost digit, meaning every combination has been
+      * visited.
+      *
+      * Uses: Setting, AmpCount
+       IncrementSetting SECTION.
+           MOVE AmpCount TO Idx.
+           MOVE 1 TO Carry.
+           PERFORM UNTIL Carry IS EQUAL TO 0 OR Idx IS EQUAL TO 0
+            ADD Carry TO Setting(Idx)
+             ON SIZE ERROR
+              MOVE 0 TO Setting(Idx)
+              MOVE 1 TO Carry
+             NOT ON SIZE ERROR
+              MOVE 0 TO Carry
+            END-ADD
+            SUBTRACT 1 FROM Idx
+           END-PERFORM.
+           IF Carry IS EQUAL TO 1
+            MOVE 1 TO SeqOverflow
+           END-IF.
+
        ReadAsm SECTION.
            INSPECT InputRec TALLYING Seps FOR ALL ",".
            IF Seps < 9999
@@ -118,7 +198,7 @@
        ExecuteAsm SECTION.
            MOVE 1 TO OpPtr.
            MOVE 1 TO InputPtr.
-           MOVE 1 TO OutputPtr.
+           MOVE 0 TO OutputsLen.
 
            PERFORM VARYING Ptr FROM 1 UNTIL Ptr IS GREATER THAN SrcLen
             MOVE Src(Ptr) TO Op(Ptr)
@@ -127,7 +207,7 @@
            PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
       *     DISPLAY "Instruction " OpPtr " " OpCode(OpPtr)
             COMPUTE RX = OpPtr + 1
-            MOVE 13 TO RY
+            COMPUTE RY = OpSize - 2
             EVALUATE OpCode(OpPtr)
              WHEN 1  PERFORM AddInstruction
              WHEN 2  PERFORM MultiplyInstruction
@@ -168,8 +248,8 @@
 
        OutputInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Op(RZ) TO Outputs(OutputPtr)
-           ADD 1 TO OutputPtr.
+           ADD 1 TO OutputsLen.
+           MOVE Op(RZ) TO Outputs(OutputsLen).
            ADD 2 TO OpPtr.
 
        JumpIfTrueInstruction SECTION.
@@ -221,8 +301,11 @@
        ReadParam SECTION.
            IF OpParam(OpPtr, RY) IS EQUAL TO 0
             COMPUTE RZ = Op(RX) + 1
-           ELSE 
+           ELSE
             MOVE RX TO RZ
            END-IF.
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
