@@ -5,13 +5,24 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO "2.input"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT DumpFile ASSIGN TO DumpPath
        ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       FD DumpFile.
+       01 DumpRec   PIC X(30).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 OpTable.
           02 Len    PIC 9(5).
@@ -22,12 +33,38 @@
        01 Val       PIC X(15).
        01 Res       PIC 9(15).
        01 ResFmt    PIC Z(15).
+       01 DumpPath     PIC X(50).
+       01 DumpRequested PIC X(1).
+       01 AddrFmt      PIC Z(5).
+       01 CellFmt      PIC Z(15).
+      * Halted is set only by the WHEN 99 branch, so a tape that runs
+      * off the end of Op without ever executing opcode 99 can be told
+      * apart from a normal halt once the main loop exits.
+       01 Halted       PIC X(1) VALUE "N".
+      * InputStatus catches a missing/misnamed "2.input" so that case
+      * produces a clean message instead of a runtime abend.
+       01 InputStatus  PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
+           ACCEPT DumpPath FROM ARGUMENT-VALUE.
+           IF DumpPath IS EQUAL TO SPACES OR DumpPath IS EQUAL TO
+              LOW-VALUES
+            MOVE "N" TO DumpRequested
+           ELSE
+            MOVE "Y" TO DumpRequested
+           END-IF.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: 2.input"
+            STOP RUN
+           END-IF.
            READ InputFile.
 
+           MOVE 0 TO Len.
            INSPECT InputRec TALLYING SepNumber FOR ALL ",".
            IF SepNumber < 9999
             ADD 1 TO SepNumber
@@ -73,10 +110,52 @@
              COMPUTE Addr = Op(Ptr) + 1
              MOVE Res TO Op(Addr)
             WHEN 99
+             MOVE "Y" TO Halted
              MOVE Op(1) TO ResFmt
              DISPLAY ResFmt
+             IF DumpRequested IS EQUAL TO "Y"
+              PERFORM DumpMemory
+             END-IF
+             MOVE "AdventOfCode2019-2a" TO AuditProgramId
+             MOVE "2.input" TO AuditInputPath
+             MOVE DumpPath TO AuditArgs
+             MOVE ResFmt TO AuditAnswer
+             PERFORM WriteAuditTrail
+             MOVE "2" TO LedgerDay
+             MOVE "a" TO LedgerPart
+             MOVE ResFmt TO LedgerAnswer
+             PERFORM WriteLedger
              STOP RUN
             END-EVALUATE
             ADD 1 TO Ptr
            END-PERFORM.
 
+           IF Halted IS NOT EQUAL TO "Y"
+            DISPLAY "Program ran past the end of memory (Ptr=" Ptr
+                    ") without executing opcode 99"
+            STOP RUN
+           END-IF.
+
+      * Subroutine DumpMemory.
+      *
+      * Write the full post-halt OpTable contents to DumpFile, one cell
+      * per line, so the memory state can be reviewed after the run.
+      *
+      * Uses: DumpPath, Len, Op
+       DumpMemory SECTION.
+           OPEN OUTPUT DumpFile.
+           PERFORM VARYING Addr FROM 1 UNTIL Addr IS GREATER THAN Len
+            MOVE Addr TO AddrFmt
+            MOVE Op(Addr) TO CellFmt
+            STRING AddrFmt DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   CellFmt DELIMITED BY SIZE
+              INTO DumpRec
+            END-STRING
+            WRITE DumpRec
+           END-PERFORM.
+           CLOSE DumpFile.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
+
