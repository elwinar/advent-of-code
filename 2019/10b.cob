@@ -5,7 +5,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,16 +17,30 @@
        01 InputRec.
         02 Cell PIC X(1) OCCURS 1 TO 9999 TIMES DEPENDING ON InputLen.
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
        01 InputLen PIC 9(4).
        01 InputPos PIC 9(4).
 
+      * VapNStr optionally overrides which vaporized asteroid to report
+      * (the 200th is the traditional AoC Day 10 Part Two target).
+       01 VapNStr PIC X(5).
+       01 VapN PIC 9(4) VALUE 200.
+
        01 Roids OCCURS 1 TO 9999 TIMES DEPENDING ON RoidsLen.
         02 Abs PIC 9(2).
         02 Ord PIC 9(2).
         02 Dist USAGE FLOAT-LONG.
         02 Ang USAGE FLOAT-LONG.
+        02 Vaped PIC 9(1).
        01 RoidsLen PIC 9(4).
 
        01 Idx PIC 9(4).
@@ -31,6 +48,14 @@
        01 Kdx PIC 9(4).
        01 N PIC 9(4).
 
+       01 Vaporized PIC 9(4).
+       01 HaveLastAng PIC 9(1).
+       01 LastAng USAGE FLOAT-LONG.
+       01 AngDiff USAGE FLOAT-LONG.
+       01 Done PIC 9(1).
+       01 NthAbs PIC 9(2).
+       01 NthOrd PIC 9(2).
+
        01 cX USAGE FLOAT-LONG.
        01 cY USAGE FLOAT-LONG.
        01 cR USAGE FLOAT-LONG.
@@ -40,7 +65,16 @@
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
            ACCEPT InputPos FROM ARGUMENT-VALUE.
+           ACCEPT VapNStr FROM ARGUMENT-VALUE.
+           IF VapNStr IS NOT EQUAL TO SPACES AND VapNStr IS NOT EQUAL
+              TO LOW-VALUES
+            COMPUTE VapN = FUNCTION NUMVAL(VapNStr)
+           END-IF.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
 
            READ InputFile.
            MOVE 1 TO Idx.
@@ -76,24 +110,86 @@
             MOVE cR TO Dist(Idx)
            END-PERFORM.
 
-           SORT Roids ON 
+           SORT Roids ON
             ASCENDING KEY Ang
             ASCENDING KEY Dist.
 
-           MOVE Ang(1) TO cP
-           PERFORM VARYING Idx FROM 2 UNTIL Idx > RoidsLen
-            IF Ang(Idx) IS EQUAL TO cP
-             DISPLAY "Offsetting" " " Idx
-             COMPUTE Ang(Idx) = Ang(Idx - 1) + 360
-             EXIT PERFORM CYCLE
+      * The station itself sorts into Roids at Dist 0 (cX=cY=0); mark
+      * it already-vaporized up front so the laser sweep skips it.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx > RoidsLen
+            IF Dist(Idx) IS EQUAL TO 0
+             MOVE 1 TO Vaped(Idx)
+            ELSE
+             MOVE 0 TO Vaped(Idx)
             END-IF
-            MOVE Ang(Idx) TO cP
            END-PERFORM.
-           SORT Roids ON 
-            ASCENDING KEY Ang
-            ASCENDING KEY Dist.
 
-           PERFORM VARYING Idx FROM 1 UNTIL Idx > RoidsLen
-            DISPLAY Idx " " Abs(Idx) "," Ord(Idx) " " Ang(Idx) ","
-            Dist(Idx)
+      * Simulate the rotating laser: each full pass over the
+      * Ang/Dist-sorted Roids vaporizes the closest not-yet-vaporized
+      * asteroid in every distinct angle group, in angle order, then
+      * starts the next pass from the beginning again.
+           MOVE 0 TO Vaporized.
+           MOVE 0 TO Done.
+           PERFORM WITH TEST AFTER UNTIL Done IS EQUAL TO 1
+            MOVE 0 TO HaveLastAng
+            PERFORM VARYING Idx FROM 1 UNTIL Idx > RoidsLen
+             IF Vaped(Idx) IS EQUAL TO 0
+              IF HaveLastAng IS EQUAL TO 0
+               MOVE 1 TO AngDiff
+              ELSE
+               COMPUTE AngDiff = FUNCTION ABS(Ang(Idx) - LastAng)
+              END-IF
+      * Two asteroids exactly in line with the station can compute
+      * angles that are mathematically equal but not bit-identical
+      * (different cX/cY magnitudes rounding through SQRT/ACOS to
+      * slightly different doubles), so grouping must use a tolerance
+      * rather than exact equality.
+              IF AngDiff IS GREATER THAN 0.000001
+               MOVE 1 TO Vaped(Idx)
+               MOVE Ang(Idx) TO LastAng
+               MOVE 1 TO HaveLastAng
+               ADD 1 TO Vaporized
+               IF Vaporized IS EQUAL TO VapN
+                MOVE Abs(Idx) TO NthAbs
+                MOVE Ord(Idx) TO NthOrd
+                MOVE 1 TO Done
+                EXIT PERFORM
+               END-IF
+              END-IF
+             END-IF
+            END-PERFORM
+            IF Vaporized IS EQUAL TO RoidsLen - 1
+             MOVE 1 TO Done
+            END-IF
            END-PERFORM.
+
+           IF Vaporized IS LESS THAN VapN
+            DISPLAY "Only " Vaporized " asteroids vaporized, VapN "
+                    VapN " was never reached"
+            STOP RUN
+           END-IF.
+
+           DISPLAY NthAbs "," NthOrd.
+           COMPUTE N = NthAbs * 100 + NthOrd.
+           DISPLAY N.
+
+           MOVE "AdventOfCode2019-10b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "station=" DELIMITED BY SIZE
+                  InputPos DELIMITED BY SIZE
+                  " nth=" DELIMITED BY SIZE
+                  FUNCTION TRIM(VapNStr) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE N TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "10" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE N TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
