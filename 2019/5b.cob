@@ -5,41 +5,70 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT CodesFile ASSIGN TO CodesPath
        ORGANIZATION IS LINE SEQUENTIAL.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       FD CodesFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
+       01 CodesRec  PIC X(9999).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+      * TraceLevel gates the per-instruction/per-param DISPLAY chatter.
+      * SPACES (the default) runs silent, printing only the final
+      * Output section; "FULL" restores the original verbose trace of
+      * every instruction and register move, for diagnostic passes.
+       01 TraceLevel PIC X(4).
+      * CodesPath optionally names a file holding a comma-separated
+      * queue of diagnostic input codes (system IDs) to run the
+      * TEST diagnostic program against in one batch pass. SPACES (the
+      * default) preserves the original single-run behavior against
+      * system ID 5.
+       01 CodesPath PIC X(50).
        01 Seps      PIC 9(5).
        01 Str       PIC X(15).
        01 Ptr       PIC 9(5).
 
-       01 Opcode.
-          02 FILLER       OCCURS 9999 TIMES.
-             03 Cell      PIC S9(15).
-             03 FILLER    REDEFINES Cell.
-                04 Params PIC 9(1) OCCURS 13 TIMES.
-                04 Op     PIC 9(2).
-          02 OpPtr        PIC 9(5).
-          02 OpLen        PIC 9(5).
-          02 Inputs       PIC S9(15) OCCURS 99 TIMES.
-          02 InputPtr     PIC 9(2).
-          02 Outputs      PIC S9(15) OCCURS 99 TIMES.
-          02 OutputPtr    PIC 9(2).
-          02 RA           PIC S9(15).
-          02 RB           PIC S9(15).
-          02 RX           PIC S9(15).
-          02 RY           PIC S9(15).
-          02 RZ           PIC S9(15).
+      * Src/SrcLen (from the shared copybook) keep a pristine copy of
+      * the parsed Intcode program so each queued diagnostic code can
+      * run against a freshly reset memory image instead of whatever
+      * the previous run left behind.
+       COPY "IntcodeAsm.cpy".
+
+       01 CodesLen        PIC 9(2).
+       01 Codes           PIC S9(15) OCCURS 99 TIMES.
+       01 CodesSeps       PIC 9(5).
+       01 CodesStr        PIC X(15).
+       01 CodesPtr        PIC 9(5).
+       01 Sdx             PIC 9(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT TraceLevel FROM ARGUMENT-VALUE.
+           ACCEPT CodesPath FROM ARGUMENT-VALUE.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
@@ -51,28 +80,105 @@
            END-IF.
 
            MOVE 1 TO Ptr.
-           MOVE 0 TO OpLen.
+           MOVE 0 TO SrcLen.
            PERFORM Seps TIMES
             UNSTRING InputRec DELIMITED BY "," INTO Str
              WITH POINTER Ptr
             END-UNSTRING
-            ADD 1 TO OpLen
-            COMPUTE Cell(OpLen) = FUNCTION NUMVAL(Str)
+            ADD 1 TO SrcLen
+            COMPUTE Op(SrcLen) = FUNCTION NUMVAL(Str)
+            MOVE Op(SrcLen) TO Src(SrcLen)
+           END-PERFORM.
+
+           IF CodesPath IS EQUAL TO SPACES OR CodesPath IS EQUAL TO
+              LOW-VALUES
+            MOVE 1 TO CodesLen
+            MOVE 5 TO Codes(1)
+           ELSE
+            PERFORM ReadCodes
+           END-IF.
+
+           PERFORM VARYING Sdx FROM 1 UNTIL Sdx > CodesLen
+            PERFORM RunProgram
+           END-PERFORM.
+
+           MOVE "AdventOfCode2019-5b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "trace=" DELIMITED BY SIZE
+                  FUNCTION TRIM(TraceLevel) DELIMITED BY SIZE
+                  " codes=" DELIMITED BY SIZE
+                  FUNCTION TRIM(CodesPath) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE Outputs(OutputsLen) TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "5" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE Outputs(OutputsLen) TO LedgerAnswer.
+           PERFORM WriteLedger.
+
+           STOP RUN.
+
+      * Subroutine ReadCodes.
+      *
+      * Load the comma-separated queue of diagnostic input codes from
+      * CodesFile into the Codes table.
+      *
+      * Uses: CodesPath, Codes, CodesLen
+       ReadCodes SECTION.
+           OPEN INPUT CodesFile.
+           READ CodesFile.
+           CLOSE CodesFile.
+
+           MOVE 0 TO CodesSeps.
+           INSPECT CodesRec TALLYING CodesSeps FOR ALL ",".
+           IF CodesSeps < 99
+            ADD 1 TO CodesSeps
+           ELSE
+            MOVE 99 TO CodesSeps
+           END-IF.
+
+           MOVE 1 TO CodesPtr.
+           MOVE 0 TO CodesLen.
+           PERFORM CodesSeps TIMES
+            UNSTRING CodesRec DELIMITED BY "," INTO CodesStr
+             WITH POINTER CodesPtr
+            END-UNSTRING
+            ADD 1 TO CodesLen
+            COMPUTE Codes(CodesLen) = FUNCTION NUMVAL(CodesStr)
+           END-PERFORM.
+
+      * Subroutine RunProgram.
+      *
+      * Reset the Intcode memory from Src, run the program to
+      * completion against the current diagnostic code Codes(Sdx), and
+      * display its Outputs sequence.
+      *
+      * Uses: Src, SrcLen, Codes, Sdx, Inputs, Outputs
+       RunProgram SECTION.
+           PERFORM VARYING Ptr FROM 1 UNTIL Ptr > SrcLen
+            MOVE Src(Ptr) TO Op(Ptr)
            END-PERFORM.
 
            MOVE 1 TO OpPtr.
            MOVE 1 TO InputPtr.
-           MOVE 1 TO OutputPtr.
+           MOVE 0 TO OutputsLen.
+           MOVE Codes(Sdx) TO Inputs(1).
 
-           MOVE 5 TO Inputs(1).
-
-           DISPLAY "Execution".
-           PERFORM UNTIL OpPtr IS GREATER THAN OpLen
-            DISPLAY " "
-            DISPLAY "Instruction " OpPtr " " Op(OpPtr) " " Cell(OpPtr)
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "System ID " Codes(Sdx)
+            DISPLAY "Execution"
+           END-IF.
+           PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
+            IF TraceLevel IS EQUAL TO "FULL"
+             DISPLAY " "
+             DISPLAY "Instruction " OpPtr " " OpCode(OpPtr) " "
+                     Op(OpPtr)
+            END-IF
             COMPUTE RX = OpPtr + 1
-            MOVE 13 TO RY
-            EVALUATE Op(OpPtr)
+            COMPUTE RY = OpSize - 2
+            EVALUATE OpCode(OpPtr)
              WHEN 1  PERFORM AddInstruction
              WHEN 2  PERFORM MultiplyInstruction
              WHEN 3  PERFORM InputInstruction
@@ -87,97 +193,100 @@
            END-PERFORM.
 
            DISPLAY " ".
-           DISPLAY " ".
-           DISPLAY "Output".
+           DISPLAY "Output for system ID " Codes(Sdx).
 
-           PERFORM VARYING Ptr FROM 1 
-            UNTIL Ptr IS GREATER OR EQUAL TO OutputPtr
+           PERFORM VARYING Ptr FROM 1
+            UNTIL Ptr IS GREATER THAN OutputsLen
             DISPLAY Ptr " " Outputs(Ptr)
            END-PERFORM.
-           STOP RUN.
 
        AddInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
-           ADD Cell(RZ) TO RB.
+           ADD Op(RZ) TO RB.
            PERFORM ReadParam.
-           MOVE RB TO Cell(RZ).
+           MOVE RB TO Op(RZ).
            ADD 4 TO OpPtr.
 
        MultiplyInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
-           MULTIPLY Cell(RZ) BY RB.
+           MULTIPLY Op(RZ) BY RB.
            PERFORM ReadParam.
-           MOVE RB TO Cell(RZ).
+           MOVE RB TO Op(RZ).
            ADD 4 TO OpPtr.
 
        InputInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Inputs(InputPtr) TO Cell(RZ).
+           MOVE Inputs(InputPtr) TO Op(RZ).
            ADD 1 TO InputPtr.
            ADD 2 TO OpPtr.
 
        OutputInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO Outputs(OutputPtr)
-           ADD 1 TO OutputPtr.
+           ADD 1 TO OutputsLen.
+           MOVE Op(RZ) TO Outputs(OutputsLen)
            ADD 2 TO OpPtr.
 
        JumpIfTrueInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
            IF RB IS NOT EQUAL TO 0
-            COMPUTE OpPtr = Cell(RZ) + 1
+            COMPUTE OpPtr = Op(RZ) + 1
            ELSE
             ADD 3 TO OpPtr
            END-IF.
 
        JumpIfFalseInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
            IF RB IS EQUAL TO 0
-            COMPUTE OpPtr = Cell(RZ) + 1
+            COMPUTE OpPtr = Op(RZ) + 1
            ELSE
             ADD 3 TO OpPtr
            END-IF.
 
        LessThanInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RA.
+           MOVE Op(RZ) TO RA.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
            IF RA IS LESS THAN RB
-            MOVE 1 TO Cell(RZ)
+            MOVE 1 TO Op(RZ)
            ELSE
-            MOVE 0 TO Cell(RZ)
+            MOVE 0 TO Op(RZ)
            END-IF.
            ADD 4 TO OpPtr.
 
        EqualsInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RA.
+           MOVE Op(RZ) TO RA.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
+           MOVE Op(RZ) TO RB.
            PERFORM ReadParam.
            IF RA IS EQUAL TO RB
-            MOVE 1 TO Cell(RZ)
+            MOVE 1 TO Op(RZ)
            ELSE
-            MOVE 0 TO Cell(RZ)
+            MOVE 0 TO Op(RZ)
            END-IF.
            ADD 4 TO OpPtr.
 
        ReadParam SECTION.
-           DISPLAY "Reading param " RY ": " Params(OpPtr, RY)
-           IF Params(OpPtr, RY) IS EQUAL TO 0
-            COMPUTE RZ = Cell(RX) + 1
-           ELSE 
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Reading param " RY ": " OpParam(OpPtr, RY)
+           END-IF.
+           IF OpParam(OpPtr, RY) IS EQUAL TO 0
+            COMPUTE RZ = Op(RX) + 1
+           ELSE
             MOVE RX TO RZ
            END-IF.
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
