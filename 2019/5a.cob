@@ -5,41 +5,46 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+      * TraceLevel gates the per-instruction/per-param DISPLAY chatter.
+      * SPACES (the default) runs silent, printing only the final
+      * Output section; "FULL" restores the original verbose trace of
+      * every register move, for diagnostic passes.
+       01 TraceLevel PIC X(4).
        01 Seps      PIC 9(5).
        01 Str       PIC X(15).
        01 Ptr       PIC 9(5).
 
-       01 Opcode.
-          02 FILLER       OCCURS 9999 TIMES.
-             03 Cell      PIC S9(15).
-             03 FILLER    REDEFINES Cell.
-                04 Params PIC 9(1) OCCURS 13 TIMES.
-                04 Op     PIC 9(2).
-          02 OpPtr        PIC 9(5).
-          02 OpLen        PIC 9(5).
-          02 Inputs       PIC S9(15) OCCURS 99 TIMES.
-          02 InputPtr     PIC 9(2).
-          02 Outputs      PIC S9(15) OCCURS 99 TIMES.
-          02 OutputPtr    PIC 9(2).
-          02 RA           PIC S9(15).
-          02 RB           PIC S9(15).
-          02 RX           PIC S9(15).
-          02 RY           PIC S9(15).
-          02 RZ           PIC S9(15).
+       COPY "IntcodeAsm.cpy".
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT TraceLevel FROM ARGUMENT-VALUE.
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
@@ -51,34 +56,39 @@
            END-IF.
 
            MOVE 1 TO Ptr.
-           MOVE 0 TO OpLen.
+           MOVE 0 TO SrcLen.
            PERFORM Seps TIMES
             UNSTRING InputRec DELIMITED BY "," INTO Str
              WITH POINTER Ptr
             END-UNSTRING
-            ADD 1 TO OpLen
-            COMPUTE Cell(OpLen) = FUNCTION NUMVAL(Str)
+            ADD 1 TO SrcLen
+            COMPUTE Op(SrcLen) = FUNCTION NUMVAL(Str)
            END-PERFORM.
 
            MOVE 1 TO OpPtr.
            MOVE 1 TO InputPtr.
-           MOVE 1 TO OutputPtr.
+           MOVE 0 TO OutputsLen.
 
            MOVE 1 TO Inputs(1).
 
-           DISPLAY "Instructions".
-           PERFORM VARYING RA FROM 1 UNTIL RA IS GREATER THAN OpLen
-            DISPLAY RA " " Cell(RA)
-           END-PERFORM.
-
-           DISPLAY " ".
-           DISPLAY "Execution".
-           PERFORM UNTIL OpPtr IS GREATER THAN OpLen
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Instructions"
+            PERFORM VARYING RA FROM 1 UNTIL RA IS GREATER THAN SrcLen
+             DISPLAY RA " " Op(RA)
+            END-PERFORM
             DISPLAY " "
-            DISPLAY "Instruction " OpPtr " " Op(OpPtr) " " Cell(OpPtr)
+            DISPLAY "Execution"
+           END-IF.
+
+           PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
+            IF TraceLevel IS EQUAL TO "FULL"
+             DISPLAY " "
+             DISPLAY "Instruction " OpPtr " " OpCode(OpPtr) " "
+                     Op(OpPtr)
+            END-IF
             COMPUTE RX = OpPtr + 1
-            MOVE 13 TO RY
-            EVALUATE Op(OpPtr)
+            COMPUTE RY = OpSize - 2
+            EVALUATE OpCode(OpPtr)
              WHEN 1  PERFORM AddInstruction
              WHEN 2  PERFORM MultiplyInstruction
              WHEN 3  PERFORM InputInstruction
@@ -91,65 +101,96 @@
            DISPLAY " ".
            DISPLAY "Output".
 
-           PERFORM VARYING Ptr FROM 1 
-            UNTIL Ptr IS GREATER OR EQUAL TO OutputPtr
+           PERFORM VARYING Ptr FROM 1
+            UNTIL Ptr IS GREATER THAN OutputsLen
             DISPLAY Ptr " " Outputs(Ptr)
            END-PERFORM.
+
+           MOVE "AdventOfCode2019-5a" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE TraceLevel TO AuditArgs.
+           MOVE Outputs(OutputsLen) TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "5" TO LedgerDay.
+           MOVE "a" TO LedgerPart.
+           MOVE Outputs(OutputsLen) TO LedgerAnswer.
+           PERFORM WriteLedger.
+
            STOP RUN.
 
        AddInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
-           DISPLAY "Move cell " RZ " (" Cell(RZ) ") to RB"
+           MOVE Op(RZ) TO RB.
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Move cell " RZ " (" Op(RZ) ") to RB"
+           END-IF
 
            PERFORM ReadParam.
-           ADD Cell(RZ) TO RB.
-           DISPLAY "Add cell " RZ " (" Cell(RZ) ") to RB: " RB
+           ADD Op(RZ) TO RB.
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Add cell " RZ " (" Op(RZ) ") to RB: " RB
+           END-IF
 
            PERFORM ReadParam.
-           MOVE RB TO Cell(RZ).
-           DISPLAY "Move " RB " into cell " RZ.
+           MOVE RB TO Op(RZ).
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Move " RB " into cell " RZ
+           END-IF.
 
            ADD 4 TO OpPtr.
 
        MultiplyInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO RB.
-           DISPLAY "Move cell " RZ " (" Cell(RZ) ") to RB"
-
+           MOVE Op(RZ) TO RB.
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Move cell " RZ " (" Op(RZ) ") to RB"
+           END-IF
 
            PERFORM ReadParam.
-           MULTIPLY Cell(RZ) BY RB.
-           DISPLAY "Multiply cell " RZ " (" Cell(RZ) ") by RB: " RB
+           MULTIPLY Op(RZ) BY RB.
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Multiply cell " RZ " (" Op(RZ) ") by RB: " RB
+           END-IF
 
            PERFORM ReadParam.
-           MOVE RB TO Cell(RZ).
-           DISPLAY "Move " RB " into cell " RA.
+           MOVE RB TO Op(RZ).
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Move " RB " into cell " RA
+           END-IF.
 
            ADD 4 TO OpPtr.
 
        InputInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Inputs(InputPtr) TO Cell(RZ).
-           DISPLAY "Input " Inputs(InputPtr) " into cell " RZ.
+           MOVE Inputs(InputPtr) TO Op(RZ).
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Input " Inputs(InputPtr) " into cell " RZ
+           END-IF.
            ADD 1 TO InputPtr.
 
            ADD 2 TO OpPtr.
 
        OutputInstruction SECTION.
            PERFORM ReadParam.
-           MOVE Cell(RZ) TO Outputs(OutputPtr)
-           DISPLAY "Output " Outputs(OutputPtr) " from cell " RZ.
-           ADD 1 TO OutputPtr.
+           ADD 1 TO OutputsLen.
+           MOVE Op(RZ) TO Outputs(OutputsLen)
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Output " Outputs(OutputsLen) " from cell " RZ
+           END-IF.
 
            ADD 2 TO OpPtr.
 
        ReadParam SECTION.
-           DISPLAY "Reading param " RY ": " Params(OpPtr, RY)
-           IF Params(OpPtr, RY) IS EQUAL TO 0
-            COMPUTE RZ = Cell(RX) + 1
+           IF TraceLevel IS EQUAL TO "FULL"
+            DISPLAY "Reading param " RY ": " OpParam(OpPtr, RY)
+           END-IF.
+           IF OpParam(OpPtr, RY) IS EQUAL TO 0
+            COMPUTE RZ = Op(RX) + 1
            ELSE 
             MOVE RX TO RZ
            END-IF.
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
