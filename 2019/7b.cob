@@ -5,87 +5,181 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT InputFile ASSIGN TO InputPath
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS InputStatus.
+       SELECT CheckpointFile ASSIGN TO CheckpointPath
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CheckpointStatus.
+       COPY "AuditTrail.cpy".
+       COPY "ResultsLedger.cpy".
 
        DATA DIVISION.
        FILE SECTION.
        FD InputFile RECORD IS VARYING IN SIZE FROM 1 TO 9999 CHARACTERS.
        01 InputRec  PIC X(9999).
 
+       FD CheckpointFile RECORD CONTAINS 47 CHARACTERS.
+       01 CheckpointRec.
+          02 CkSetting    PIC X(20).
+          02 CkSep1       PIC X(1).
+          02 CkMaxSignal  PIC 9(15).
+          02 CkSep2       PIC X(1).
+          02 CkBestSeq    PIC 9(10).
+
+       COPY "AuditTrailFD.cpy".
+       COPY "ResultsLedgerFD.cpy".
+
        WORKING-STORAGE SECTION.
        01 InputPath PIC X(50).
+      * InputStatus catches a missing/misnamed InputPath file so that
+      * case produces a clean message instead of a runtime abend.
+       01 InputStatus PIC X(2).
+       COPY "AuditTrailFields.cpy".
+       COPY "ResultsLedgerFields.cpy".
+       01 MaxSignalFmt PIC Z(15).
        01 Seps      PIC 9(5).
        01 Str       PIC X(15).
        01 Ptr       PIC 9(5).
 
-       01 Src           PIC S9(15) OCCURS 9999 TIMES.
-       01 SrcLen        PIC 9(5).
-
-       01 Asms             OCCURS 5 TIMES.
-          02 FILLER        OCCURS 9999 TIMES.
-             03 FILLER         PIC S9(15).
-          02 FILLER PIC 9(5).
-          02 FILLER PIC S9(15) OCCURS 99 TIMES.
-          02 FILLER PIC 9(2).
-          02 FILLER PIC 9(2).
-          02 FILLER PIC S9(15) OCCURS 99 TIMES.
-          02 FILLER PIC 9(2).
-
-       01 Asm.
-          02 FILLER        OCCURS 9999 TIMES.
-             03 Op         PIC S9(15).
-             03 FILLER     REDEFINES Op.
-                04 OpParam PIC 9(1) OCCURS 13 TIMES.
-                04 OpCode  PIC 9(2).
-          02 OpPtr         PIC 9(5).
-          02 Inputs        PIC S9(15) OCCURS 99 TIMES.
-          02 InputsLen     PIC 9(2).
-          02 InputPtr      PIC 9(2).
-          02 Outputs       PIC S9(15) OCCURS 99 TIMES.
-          02 OutputsLen    PIC 9(2).
-          02 RA            PIC S9(15).
-          02 RB            PIC S9(15).
-          02 RX            PIC S9(15).
-          02 RY            PIC S9(15).
-          02 RZ            PIC S9(15).
-
-       01 Seq              PIC 9(5).
-       01 FILLER           REDEFINES Seq.
-          02 Setting       PIC 9(1) OCCURS 5 TIMES.
+      * AmpCount optionally overrides the number of chained amplifiers
+      * (and so the width of the phase-setting permutation, and the
+      * number of saved Asms states). SPACES (the default) keeps the
+      * original fixed 5-amplifier feedback loop.
+       01 AmpCountStr      PIC X(5).
+       01 AmpCount         PIC 9(2) VALUE 5.
+
+      * TraceLevel gates a per-stage signal trace: when set to "FULL",
+      * every amplifier's output is DISPLAYed as it's produced, instead
+      * of only comparing the final Pipe(PipeLen) against MaxSignal.
+       01 TraceLevel       PIC X(4).
+       01 TraceIter        PIC 9(5).
+
+      * CheckpointPath optionally names a file the Setting/MaxSignal/
+      * BestSeq search progress is periodically saved to (and, if it
+      * already exists, resumed from), so a long phase-setting sweep
+      * killed partway through doesn't have to restart from scratch.
+      * SPACES (the default) disables checkpointing entirely.
+       01 CheckpointPath   PIC X(50).
+       01 CheckpointStatus PIC X(2).
+       01 CheckpointCount  PIC 9(7).
+
+      * Asms saves/restores each amplifier's full VM state between
+      * pipe-cycling iterations. Derived from the same field layout as
+      * Asm below (IntcodeAsmFields.cpy), renamed via REPLACING so its
+      * field names don't collide with Asm's own - the group-level
+      * MOVE Asm TO Asms(Asmx)/MOVE Asms(Asmx) TO Asm round trips rely
+      * only on the two having byte-identical layouts, not on shared
+      * field names. Deriving it from the copybook instead of hand-
+      * copying the layout keeps it from silently desyncing if Asm's
+      * fields ever change.
+       01 Asms             OCCURS 1 TO 20 TIMES DEPENDING ON AmpCount.
+          COPY "IntcodeAsmFields.cpy"
+            REPLACING Op BY AsOp OpParam BY AsOpParam
+                      OpCode BY AsOpCode OpPtr BY AsOpPtr
+                      Inputs BY AsInputs InputsLen BY AsInputsLen
+                      InputPtr BY AsInputPtr Outputs BY AsOutputs
+                      OutputsLen BY AsOutputsLen Interrupt BY AsInterrupt
+                      RelativeBase BY AsRelativeBase RA BY AsRA
+                      RB BY AsRB RX BY AsRX RY BY AsRY RZ BY AsRZ.
+
+       COPY "IntcodeAsm.cpy".
+
+      * Setting holds one candidate phase-setting permutation, one
+      * decimal digit per amplifier. IncrementSetting walks it through
+      * every AmpCount-digit combination like an odometer; the same
+      * digit-range/no-duplicate checks as before filter down to the
+      * actual permutations of 0 .. AmpCount - 1.
+       01 Setting          PIC 9(1) OCCURS 1 TO 20 TIMES
+           DEPENDING ON AmpCount.
+       01 SeqOverflow      PIC 9(1).
+       01 Carry            PIC 9(1).
        01 ValidSeq         PIC 9(1).
        01 Idx              PIC 9(5).
        01 Jdx              PIC 9(5).
        01 Asmx             PIC 9(5).
        01 Pipe             PIC S9(15) OCCURS 99 TIMES.
        01 PipeLen          PIC 9(2).
-       01 Interrupt        PIC 9(1).
        01 MaxSignal        PIC 9(15).
-       01 BestSeq          PIC 9(5).
+       01 BestSeq          PIC 9(10).
+
+      * ProgressCount/ProgressInterval give a periodic "still working"
+      * DISPLAY of how many phase-setting sequences have been tried, so
+      * a long sweep can be told apart from a hung job.
+       01 ProgressCount       PIC 9(9) VALUE 0.
+       01 ProgressInterval    PIC 9(9) VALUE 100000.
+       01 ProgressStartSecs   PIC 9(7).
+       01 ProgressNowSecs     PIC 9(7).
+       01 ProgressElapsedSecs PIC 9(7).
+       01 ProgressTime.
+          02 ProgressHH       PIC 9(2).
+          02 ProgressMM       PIC 9(2).
+          02 ProgressSS       PIC 9(2).
 
        PROCEDURE DIVISION.
        Begin.
            ACCEPT InputPath FROM ARGUMENT-VALUE.
+           ACCEPT AmpCountStr FROM ARGUMENT-VALUE.
+           IF AmpCountStr IS NOT EQUAL TO SPACES AND AmpCountStr IS NOT
+              EQUAL TO LOW-VALUES
+            COMPUTE AmpCount = FUNCTION NUMVAL(AmpCountStr)
+           END-IF.
+           IF AmpCount IS GREATER THAN 10
+            DISPLAY "AmpCount must be 10 or fewer: " AmpCount
+            STOP RUN
+           END-IF.
+           ACCEPT TraceLevel FROM ARGUMENT-VALUE.
+           ACCEPT CheckpointPath FROM ARGUMENT-VALUE.
+
            OPEN INPUT InputFile.
+           IF InputStatus IS NOT EQUAL TO "00"
+            DISPLAY "Input file not found: " FUNCTION TRIM(InputPath)
+            STOP RUN
+           END-IF.
            READ InputFile.
            CLOSE InputFile.
 
            PERFORM ReadAsm.
 
            MOVE 0 TO MaxSignal.
+           MOVE 0 TO SeqOverflow.
+           MOVE 0 TO BestSeq.
+           MOVE 0 TO CheckpointCount.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN AmpCount
+            MOVE 0 TO Setting(Idx)
+           END-PERFORM.
+
+           IF CheckpointPath IS NOT EQUAL TO SPACES AND CheckpointPath
+              IS NOT EQUAL TO LOW-VALUES
+            PERFORM LoadCheckpoint
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressStartSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
+
+      * Compute the valid sequences by cycling through every possible
+      * digit combination and skipping invalid sequences.
+           PERFORM UNTIL SeqOverflow IS EQUAL TO 1
+            ADD 1 TO ProgressCount
+            IF FUNCTION MOD(ProgressCount, ProgressInterval) IS EQUAL
+               TO 0
+             PERFORM DisplayProgress
+            END-IF
 
-      * Compute the valid sequences by cycling through the potential
-      * values and skipping invalid sequences.
-           PERFORM VARYING Seq FROM 56789 UNTIL Seq GREATER THAN 98765
             MOVE 1 TO ValidSeq
-            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN 5
-      * Ensure each number of the sequence is between 5 and 9.
-             IF Setting(Idx) IS LESS THAN 5
+            PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                    AmpCount
+      * Ensure each number of the sequence is one of the top AmpCount
+      * digits (5-9 when AmpCount is the default 5, matching the
+      * original part-two phase range).
+             IF Setting(Idx) IS LESS THAN 10 - AmpCount
               MOVE 0 TO ValidSeq
               EXIT PERFORM
              END-IF
       * Ensure there is no duplicate.
-             PERFORM VARYING Jdx FROM Idx UNTIL Jdx IS GREATER THAN 5
-              IF Idx IS NOT EQUAL TO Jdx 
+             PERFORM VARYING Jdx FROM Idx UNTIL Jdx IS GREATER THAN
+                     AmpCount
+              IF Idx IS NOT EQUAL TO Jdx
                AND Setting(Idx) IS EQUAL TO Setting(Jdx)
                MOVE 0 TO ValidSeq
                EXIT PERFORM
@@ -97,14 +191,15 @@
             END-PERFORM
       * If the sequence is invalid, skip to the next.
             IF ValidSeq IS EQUAL TO 0
+             PERFORM IncrementSetting
              EXIT PERFORM CYCLE
             END-IF
 
       * Reset the current state, and copy it to the saved states to
-      * initialize the 5 routines necessary to run the software.
+      * initialize the AmpCount routines necessary to run the software.
             PERFORM ResetAsm
             MOVE 1 TO InputsLen
-            PERFORM VARYING Asmx FROM 1 UNTIL Asmx > 5
+            PERFORM VARYING Asmx FROM 1 UNTIL Asmx > AmpCount
              MOVE Setting(Asmx) TO Inputs (1)
              MOVE Asm TO Asms(Asmx)
             END-PERFORM
@@ -115,9 +210,10 @@
 
       * Cycle through the chained programs.
             MOVE 0 TO Asmx
+            MOVE 0 TO TraceIter
             PERFORM FOREVER
              ADD 1 TO Asmx
-             IF Asmx IS EQUAL TO 6
+             IF Asmx IS GREATER THAN AmpCount
               MOVE 1 TO Asmx
              END-IF
 
@@ -140,27 +236,162 @@
              MOVE OutputsLen TO PipeLen
              MOVE 0 TO OutputsLen
              MOVE Asm TO Asms(Asmx)
+             ADD 1 TO TraceIter
+             IF TraceLevel IS EQUAL TO "FULL"
+              DISPLAY "amp=" Asmx " iter=" TraceIter
+                      " out=" Pipe(PipeLen)
+             END-IF
 
       * If the program stopped due to the stop instruction and this is
       * the last program of the chain, everything should be stopped and
       * we've got to the end of the loop.
              IF OpCode(OpPtr) IS EQUAL TO 99
-              AND Asmx IS EQUAL TO 5
+              AND Asmx IS EQUAL TO AmpCount
               EXIT PERFORM
              END-IF
             END-PERFORM
 
             IF Pipe(PipeLen) IS GREATER THAN MaxSignal
              MOVE Pipe(PipeLen) TO MaxSignal
-             MOVE Seq TO BestSeq
+             PERFORM DisplaySetting
+            END-IF
+
+            PERFORM IncrementSetting
+
+            IF CheckpointPath IS NOT EQUAL TO SPACES AND CheckpointPath
+               IS NOT EQUAL TO LOW-VALUES
+             ADD 1 TO CheckpointCount
+             IF FUNCTION MOD(CheckpointCount, 1000) IS EQUAL TO 0
+              PERFORM SaveCheckpoint
+             END-IF
             END-IF
            END-PERFORM.
 
+           IF CheckpointPath IS NOT EQUAL TO SPACES AND CheckpointPath
+              IS NOT EQUAL TO LOW-VALUES
+            PERFORM SaveCheckpoint
+           END-IF.
+
            DISPLAY BestSeq.
            DISPLAY MaxSignal.
 
+           MOVE MaxSignal TO MaxSignalFmt.
+           MOVE "AdventOfCode2019-7b" TO AuditProgramId.
+           MOVE InputPath TO AuditInputPath.
+           MOVE SPACES TO AuditArgs.
+           STRING "amps=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AmpCountStr) DELIMITED BY SIZE
+                  " trace=" DELIMITED BY SIZE
+                  FUNCTION TRIM(TraceLevel) DELIMITED BY SIZE
+                  " checkpoint=" DELIMITED BY SIZE
+                  FUNCTION TRIM(CheckpointPath) DELIMITED BY SIZE
+             INTO AuditArgs
+           END-STRING.
+           MOVE MaxSignalFmt TO AuditAnswer.
+           PERFORM WriteAuditTrail.
+           MOVE "7" TO LedgerDay.
+           MOVE "b" TO LedgerPart.
+           MOVE MaxSignalFmt TO LedgerAnswer.
+           PERFORM WriteLedger.
+
            STOP RUN.
 
+      * Subroutine DisplayProgress.
+      *
+      * Print how many phase-setting sequences have been tried and how
+      * many seconds have elapsed since the sweep started, so a long
+      * search can be distinguished from a hung job.
+      *
+      * Uses: ProgressCount, ProgressStartSecs
+       DisplayProgress SECTION.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ProgressTime.
+           COMPUTE ProgressNowSecs = ProgressHH * 3600
+                 + ProgressMM * 60 + ProgressSS.
+           COMPUTE ProgressElapsedSecs = FUNCTION MOD(
+                   ProgressNowSecs - ProgressStartSecs + 86400, 86400).
+           DISPLAY "Progress: sequences=" ProgressCount
+                   " elapsed=" ProgressElapsedSecs "s".
+
+      * Subroutine LoadCheckpoint.
+      *
+      * Resume Setting/MaxSignal/BestSeq from a prior SaveCheckpoint, if
+      * the checkpoint file exists. A missing file (first run) is
+      * treated as "start from the beginning" rather than an error.
+      *
+      * Uses: CheckpointPath -> Setting, MaxSignal, BestSeq
+       LoadCheckpoint SECTION.
+           OPEN INPUT CheckpointFile.
+           IF CheckpointStatus IS EQUAL TO "00"
+            READ CheckpointFile
+             NOT AT END
+              PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN
+                      AmpCount
+               MOVE CkSetting(Idx:1) TO Setting(Idx)
+              END-PERFORM
+              MOVE CkMaxSignal TO MaxSignal
+              MOVE CkBestSeq TO BestSeq
+            END-READ
+            CLOSE CheckpointFile
+           END-IF.
+
+      * Subroutine SaveCheckpoint.
+      *
+      * Persist the current Setting/MaxSignal/BestSeq search progress so
+      * a killed run can resume via LoadCheckpoint instead of restarting
+      * the phase-setting sweep from the beginning.
+      *
+      * Uses: Setting, MaxSignal, BestSeq -> CheckpointPath
+       SaveCheckpoint SECTION.
+           MOVE SPACES TO CkSetting.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN AmpCount
+            MOVE Setting(Idx) TO CkSetting(Idx:1)
+           END-PERFORM.
+           MOVE MaxSignal TO CkMaxSignal.
+           MOVE BestSeq TO CkBestSeq.
+           MOVE "," TO CkSep1.
+           MOVE "," TO CkSep2.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointRec.
+           CLOSE CheckpointFile.
+
+      * Subroutine DisplaySetting.
+      *
+      * Pack the current winning Setting permutation into BestSeq (one
+      * decimal digit per amplifier) for the final report.
+      *
+      * Uses: Setting, AmpCount
+       DisplaySetting SECTION.
+           MOVE 0 TO BestSeq.
+           PERFORM VARYING Idx FROM 1 UNTIL Idx IS GREATER THAN AmpCount
+            COMPUTE BestSeq = BestSeq * 10 + Setting(Idx)
+           END-PERFORM.
+
+      * Subroutine IncrementSetting.
+      *
+      * Advance Setting to the next AmpCount-digit combination, like an
+      * odometer: add 1 to the rightmost digit, carrying into the next
+      * digit to the left on overflow. SeqOverflow is set once a carry
+      * runs off the leftmost digit, meaning every combination has been
+      * visited.
+      *
+      * Uses: Setting, AmpCount
+       IncrementSetting SECTION.
+           MOVE AmpCount TO Idx.
+           MOVE 1 TO Carry.
+           PERFORM UNTIL Carry IS EQUAL TO 0 OR Idx IS EQUAL TO 0
+            ADD Carry TO Setting(Idx)
+             ON SIZE ERROR
+              MOVE 0 TO Setting(Idx)
+              MOVE 1 TO Carry
+             NOT ON SIZE ERROR
+              MOVE 0 TO Carry
+            END-ADD
+            SUBTRACT 1 FROM Idx
+           END-PERFORM.
+           IF Carry IS EQUAL TO 1
+            MOVE 1 TO SeqOverflow
+           END-IF.
+
       * Read the program from the input file. Save it to the Src table,
       * so any number of copies of the program can be run.
        ReadAsm SECTION.
@@ -200,7 +431,7 @@
            MOVE 0 TO Interrupt.
            PERFORM UNTIL OpPtr IS GREATER THAN SrcLen
             COMPUTE RX = OpPtr + 1
-            MOVE 13 TO RY
+            COMPUTE RY = OpSize - 2
             EVALUATE OpCode(OpPtr)
              WHEN 1  PERFORM AddInstruction
              WHEN 2  PERFORM MultiplyInstruction
@@ -301,8 +532,11 @@
        ReadParam SECTION.
            IF OpParam(OpPtr, RY) IS EQUAL TO 0
             COMPUTE RZ = Op(RX) + 1
-           ELSE 
+           ELSE
             MOVE RX TO RZ
            END-IF.
            ADD 1 TO RX.
            SUBTRACT 1 FROM RY.
+
+           COPY "AuditTrailWrite.cpy".
+           COPY "ResultsLedgerWrite.cpy".
